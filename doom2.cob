@@ -11,7 +11,122 @@
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   Save/restore checkpoint file -- lets a test run resume
+      *>   without replaying the whole level
+           SELECT SAVE-FILE ASSIGN TO WS-SAVE-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SAVE-STATUS.
+
+      *>   Headless frame dump -- drives regression testing without
+      *>   a live SDL display
+           SELECT FRAMEDUMP-FILE ASSIGN TO WS-FRAMEDUMP-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FRAMEDUMP-STATUS.
+
+      *>   Configurable key bindings -- lets actions be remapped
+      *>   without editing code
+           SELECT KEYBINDS-FILE ASSIGN TO WS-KEYBINDS-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-KEYBINDS-STATUS.
+
+      *>   Replay/demo recording and playback -- captures a bug
+      *>   reproduction once and replays it for the team instead
+      *>   of re-describing the steps
+           SELECT DEMO-FILE ASSIGN TO WS-DEMO-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DEMO-STATUS.
+
+      *>   Startup self-test fixture -- confirms WAD-loading error
+      *>   paths fail cleanly instead of silently continuing
+           SELECT SELFTEST-WAD-FILE ASSIGN TO WS-SELFTEST-WAD-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SELFTEST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SAVE-FILE.
+       01  SAVE-RECORD.
+           05 SV-MAP-NAME        PIC X(8).
+           05 SV-LEVEL-NUM       PIC 9(2).
+           05 SV-PX              PIC S9(5)V9(4).
+           05 SV-PY              PIC S9(5)V9(4).
+           05 SV-PA              PIC S9(5).
+           05 SV-HEALTH          PIC 9(3).
+           05 SV-AMMO            PIC 9(3).
+           05 SV-AMMO-SHELLS     PIC 9(3).
+           05 SV-AMMO-CELLS      PIC 9(3).
+           05 SV-ARMOR           PIC 9(3).
+           05 SV-WP-CURRENT      PIC 9(1).
+           05 SV-KEY-BLUE        PIC 9.
+           05 SV-KEY-YELLOW      PIC 9.
+           05 SV-KEY-RED         PIC 9.
+           05 SV-SP-COUNT        PIC 9(3).
+           05 SV-SP-SAVE OCCURS 50 TIMES.
+              10 SV-SP-X         PIC S9(5)V9(4).
+              10 SV-SP-Y         PIC S9(5)V9(4).
+              10 SV-SP-STATE     PIC 9.
+              10 SV-SP-HEALTH    PIC 9(3).
+           05 SV-DR-COUNT        PIC 9(3).
+           05 SV-DR-SAVE OCCURS 100 TIMES.
+              10 SV-DR-STATE     PIC 9.
+              10 SV-DR-OFFSET    PIC 9(3).
+           05 SV-LF-COUNT        PIC 9(3).
+           05 SV-LF-SAVE OCCURS 50 TIMES.
+              10 SV-LF-STATE     PIC 9.
+              10 SV-LF-TIMER     PIC 9(3).
+              10 SV-LF-OFFSET    PIC 9(3).
+           05 SV-PK-COUNT        PIC 9(3).
+           05 SV-PK-SAVE OCCURS 100 TIMES.
+              10 SV-PK-ACTIVE    PIC 9.
+
+       FD  FRAMEDUMP-FILE.
+       01  FRAMEDUMP-RECORD      PIC X(256000).
+
+       FD  DEMO-FILE.
+       01  DEMO-RECORD.
+           05 DR-KEY             PIC S9(9) COMP-5 OCCURS 21 TIMES.
+
+      *>   Hand-assembled minimal WAD: 12-byte header, 4 bytes of
+      *>   lump data, one 16-byte directory entry -- enough to drive
+      *>   OPEN-WAD/READ-WAD-DIRECTORY/LOAD-PALETTE through a
+      *>   "valid file, missing lump" self-test without needing a
+      *>   real WAD on disk
+       FD  SELFTEST-WAD-FILE.
+       01  SELFTEST-WAD-RECORD.
+           05 SW-ID                 PIC X(4).
+           05 SW-NUMLUMPS           PIC X(4).
+           05 SW-DIROFFSET          PIC X(4).
+           05 SW-LUMPDATA           PIC X(4).
+           05 SW-DIR-LUMP-OFFSET    PIC X(4).
+           05 SW-DIR-LUMP-SIZE      PIC X(4).
+           05 SW-DIR-LUMP-NAME      PIC X(8).
+
+       FD  KEYBINDS-FILE.
+       01  KEYBINDS-RECORD.
+           05 KB-QUIT            PIC 9(2).
+           05 KB-FORWARD         PIC 9(2).
+           05 KB-BACK            PIC 9(2).
+           05 KB-LEFT            PIC 9(2).
+           05 KB-RIGHT           PIC 9(2).
+           05 KB-FIRE            PIC 9(2).
+           05 KB-USE             PIC 9(2).
+           05 KB-AUTOMAP         PIC 9(2).
+           05 KB-WEAPON1         PIC 9(2).
+           05 KB-WEAPON2         PIC 9(2).
+           05 KB-SAVE            PIC 9(2).
+           05 KB-LOAD            PIC 9(2).
+           05 KB-CONSOLE         PIC 9(2).
+           05 KB-STRAFE-LEFT     PIC 9(2).
+           05 KB-STRAFE-RIGHT    PIC 9(2).
+           05 KB-WEAPON3         PIC 9(2).
+           05 KB-WEAPON4         PIC 9(2).
+           05 KB-WEAPON0         PIC 9(2).
+           05 KB-PAUSE           PIC 9(2).
+           05 KB-DEBUG           PIC 9(2).
+           05 KB-SPECTATOR       PIC 9(2).
+
        WORKING-STORAGE SECTION.
 
       *> --- Screen dimensions ---
@@ -23,16 +138,59 @@
        01 WS-FB REDEFINES WS-FRAMEBUFFER.
           05 WS-FB-BYTE         PIC X OCCURS 256000 TIMES.
 
-      *> --- Input keys array (10 x 4-byte ints) ---
+      *> --- Input keys array ---
+      *>   Default slot layout (overridable via keybinds.cfg -- see
+      *>   keybinds-data.cpy/keybinds-proc.cpy):
+      *>   1=quit 2=W 3=S 4=A 5=D 6=SPACE(fire/use) 7=E(use)
+      *>   8=TAB(automap) 9=weapon1 10=weapon2 11=F5(save) 12=F9(load)
+      *>   13=` (cheat/test console toggle) 14=strafe-left
+      *>   15=strafe-right 16=weapon3 17=weapon4 18=weapon0 (fist;
+      *>   all four unbound by default; see keybinds.cfg) 19=pause
+      *>   (unbound by default; see keybinds.cfg) 20=debug timing
+      *>   overlay (unbound by default; see keybinds.cfg) 21=spectator
+      *>   fly-through camera (unbound by default; see keybinds.cfg)
        01 WS-KEYS.
           05 WS-KEY             PIC S9(9) COMP-5
-                                OCCURS 10 TIMES.
+                                OCCURS 21 TIMES.
+
+      *> --- Configurable key-binding table ---
+           COPY "keybinds-data.cpy".
 
       *> --- Game state ---
        01 WS-RUNNING           PIC 9 VALUE 1.
        01 WS-GAME-STATE        PIC 9 VALUE 0.
-      *>   0=loading, 1=playing, 2=won, 3=dead
+      *>   0=loading, 1=playing, 2=won, 3=dead, 4=paused
        01 WS-USE-WAD-MAP       PIC 9 VALUE 0.
+      *>   0=load the picked WAD map as usual, 1=skip straight to the
+      *>   hardcoded practice/target-range map (toggled on the title
+      *>   screen with the USE binding)
+       01 WS-SCENARIO          PIC 9 VALUE 0.
+
+      *> --- Headless frame-dump mode (for regression testing without
+      *>     a live SDL display: run N frames with no real input,
+      *>     then dump the raw framebuffer to a file and exit) ---
+       01 WS-HEADLESS-MODE     PIC 9 VALUE 0.
+       01 WS-HEADLESS-ENV      PIC X(8).
+       01 WS-HEADLESS-FRAMES   PIC 9(5) VALUE 0.
+       01 WS-HEADLESS-MAX      PIC 9(5) VALUE 00100.
+       01 WS-FRAMEDUMP-FILENAME PIC X(32) VALUE "framedump.bin".
+       01 WS-FRAMEDUMP-STATUS  PIC XX.
+      *>   Every WS-FRAMEDUMP-INTERVAL'th headless frame (plus the
+      *>   final one) is dumped to its own numbered file, instead of
+      *>   only ever writing the last frame, so a run's motion can be
+      *>   flipped through frame by frame afterward
+       01 WS-FRAMEDUMP-INTERVAL PIC 9(5) VALUE 00010.
+       01 WS-FRAMEDUMP-NUM     PIC 9(5) VALUE 0.
+
+      *> --- Replay/demo recording and playback -- captures a bug
+      *>     reproduction once and replays it for the team instead
+      *>     of re-describing the steps ---
+       01 WS-DEMO-MODE         PIC 9 VALUE 0.
+      *>   0=off, 1=recording to WS-DEMO-FILENAME, 2=playing back
+      *>   from WS-DEMO-FILENAME in place of the live controller
+       01 WS-DEMO-ENV          PIC X(8).
+       01 WS-DEMO-FILENAME     PIC X(32) VALUE "demo.rec".
+       01 WS-DEMO-STATUS       PIC XX.
 
       *> --- WAD data structures ---
            COPY "wad-data.cpy".
@@ -52,6 +210,9 @@
       *> --- Doors and pickups data ---
            COPY "doors-data.cpy".
 
+      *> --- Lift/moving-floor data ---
+           COPY "lifts-data.cpy".
+
       *> --- Enemy AI data ---
            COPY "enemies-data.cpy".
 
@@ -61,17 +222,62 @@
       *> --- HUD data ---
            COPY "hud-data.cpy".
 
+      *> --- Save/restore checkpoint data ---
+           COPY "save-data.cpy".
+
+      *> --- Sound effect data ---
+           COPY "sound-data.cpy".
+
+      *> --- Cheat/test console data ---
+           COPY "console-data.cpy".
+
+      *> --- Performance-tuning instrumentation data ---
+           COPY "profile-data.cpy".
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-      *>   Initialize SDL window
-           CALL "sdl_init" USING WS-SCREEN-W WS-SCREEN-H
+      *>   Check for headless frame-dump mode (regression testing
+      *>   with no live SDL display)
+           PERFORM INIT-HEADLESS-MODE
+
+      *>   Check for demo recording/playback mode
+           PERFORM INIT-DEMO-MODE
+
+      *>   Check for the WAD-loading self-test mode
+           PERFORM INIT-SELFTEST-MODE
+
+      *>   Load configurable key bindings (falls back to defaults
+      *>   when keybinds.cfg is absent)
+           PERFORM LOAD-KEYBINDS
+
+      *>   Initialize SDL window (skipped in headless mode)
+           IF WS-HEADLESS-MODE = 0
+               CALL "sdl_init" USING WS-SCREEN-W WS-SCREEN-H
+           END-IF
 
       *>   Initialize trig tables
            PERFORM INIT-TRIG
 
+      *>   Let the operator pick which .wad to load instead of
+      *>   always opening the hardcoded freedoom2.wad -- unless a
+      *>   self-test mode is active, in which case it supplies its
+      *>   own deliberately-bad WAD path instead
+           IF WS-SELFTEST-MODE = 0
+               PERFORM SHOW-WAD-PICKER
+           ELSE
+               PERFORM RUN-SELFTEST-SETUP
+           END-IF
+
       *>   Load WAD data
            PERFORM OPEN-WAD
            PERFORM READ-WAD-DIRECTORY
+
+      *>   Let the operator pick which map lump to start on, unless
+      *>   they picked the practice/target-range scenario instead
+           IF WS-SCENARIO NOT = 1
+               PERFORM SHOW-MAP-PICKER
+           END-IF
+
            PERFORM LOAD-PALETTE
            PERFORM LOAD-COLORMAP
            PERFORM LOAD-PNAMES
@@ -79,13 +285,20 @@
            PERFORM LOAD-FLATS
            DISPLAY "WAD loading complete"
 
-      *>   Try to load MAP01, fall back to hardcoded map
-           PERFORM LOAD-MAP
-           IF WS-USE-WAD-MAP = 1
-               DISPLAY "Using MAP01 from WAD"
+      *>   Practice scenario skips the WAD map entirely; otherwise
+      *>   try to load MAP01 (or whichever lump was picked), falling
+      *>   back to the plain hardcoded test map
+           IF WS-SCENARIO = 1
+               DISPLAY "Using practice/target-range test map"
+               PERFORM INIT-RANGE-MAP
            ELSE
-               DISPLAY "Using hardcoded test map"
-               PERFORM INIT-MAP
+               PERFORM LOAD-MAP
+               IF WS-USE-WAD-MAP = 1
+                   DISPLAY "Using MAP01 from WAD"
+               ELSE
+                   DISPLAY "Using hardcoded test map"
+                   PERFORM INIT-MAP
+               END-IF
            END-IF
 
       *>   Initialize player
@@ -101,6 +314,9 @@
            PERFORM INIT-DOORS
            PERFORM INIT-PICKUPS
 
+      *>   Initialize lifts/moving floors
+           PERFORM INIT-LIFTS
+
       *>   Initialize weapons (load pistol sprite)
            PERFORM INIT-WEAPONS
 
@@ -113,60 +329,350 @@
       *>   === MAIN GAME LOOP ===
            PERFORM UNTIL WS-RUNNING = 0
 
+      *>       Mark the top of the frame for the ms-per-phase/FPS
+      *>       debug overlay (PROF-FRAME-END closes this out below)
+               PERFORM PROF-FRAME-START
+
       *>       Clear framebuffer
                PERFORM CLEAR-FRAMEBUFFER
 
       *>       Render floor and ceiling first
                PERFORM RENDER-FLOOR-CEILING
+               PERFORM PROF-MARK-FLOOR
 
       *>       Cast rays and render textured walls (overwrites)
                PERFORM CAST-ALL-RAYS
+               PERFORM PROF-MARK-WALLS
 
       *>       Render sprites (depth-sorted, after walls)
                PERFORM RENDER-ALL-SPRITES
+               PERFORM PROF-MARK-SPRITES
 
       *>       Render weapon and crosshair (over 3D, under HUD)
+               PERFORM UPDATE-WEAPON-BOB
                PERFORM RENDER-WEAPON
                PERFORM RENDER-CROSSHAIR
+               PERFORM DRAW-HIT-MARKER
 
       *>       Render HUD (status bar, on top of everything)
                PERFORM RENDER-HUD
 
-      *>       Display frame via SDL
-               CALL "sdl_frame" USING WS-FRAMEBUFFER
-                                      WS-SCREEN-W
-                                      WS-SCREEN-H
-
-      *>       Get input
-               CALL "sdl_input" USING WS-KEYS
-
-      *>       Check quit
-               IF WS-KEY(1) = -1
-                   MOVE 0 TO WS-RUNNING
+      *>       Render automap overlay, if toggled on
+               PERFORM RENDER-AUTOMAP
+
+      *>       Render ms-per-phase/FPS debug overlay, if toggled on
+               PERFORM DRAW-DEBUG-OVERLAY
+
+      *>       Render the sector-info readout for the player's
+      *>       current cell, same toggle as the overlay above
+               PERFORM DRAW-SECTOR-INFO
+
+      *>       Display frame via SDL (headless mode has no display;
+      *>       it dumps the framebuffer to a file once instead)
+               IF WS-HEADLESS-MODE = 1
+                   ADD 1 TO WS-HEADLESS-FRAMES
+                   MOVE ZERO TO WS-KEYS
+                   IF FUNCTION MOD(WS-HEADLESS-FRAMES
+                       WS-FRAMEDUMP-INTERVAL) = 0
+                       PERFORM DUMP-FRAMEBUFFER
+                   END-IF
+                   IF WS-HEADLESS-FRAMES >= WS-HEADLESS-MAX
+                       PERFORM DUMP-FRAMEBUFFER
+                       MOVE 0 TO WS-RUNNING
+                   END-IF
+               ELSE
+                   CALL "sdl_frame" USING WS-FRAMEBUFFER
+                                          WS-SCREEN-W
+                                          WS-SCREEN-H
+
+      *>           Get input -- from the live controller, or from a
+      *>           captured demo file when playback mode is active
+                   IF WS-DEMO-MODE = 2
+                       PERFORM READ-DEMO-TICK
+                   ELSE
+                       CALL "sdl_input" USING WS-KEYS
+                   END-IF
+
+      *>           Recording mode: append this tick's keys verbatim
+                   IF WS-DEMO-MODE = 1
+                       PERFORM RECORD-DEMO-TICK
+                   END-IF
+
+      *>           Check quit
+                   IF WS-KEY(WS-KB-QUIT) = -1
+                       MOVE 0 TO WS-RUNNING
+                   END-IF
                END-IF
 
-      *>       Process movement
-               PERFORM PROCESS-MOVEMENT
-
-      *>       Enemy AI and combat
-               PERFORM UPDATE-ENEMIES
-               PERFORM PROCESS-FIRE
-
-      *>       Door/pickup mechanics
-               PERFORM CHECK-USE-KEY
-               PERFORM UPDATE-DOORS
-               PERFORM CHECK-PICKUPS
+      *>       Cheat/test console toggle (always checked, even while
+      *>       the console is open, so it can be closed again)
+               PERFORM CHECK-CONSOLE-KEY
+
+               IF WS-CONSOLE-MODE = 1
+      *>           Console is open: read cheat commands instead of
+      *>           running gameplay for this frame
+                   PERFORM READ-CONSOLE-LINE
+               ELSE
+                   IF WS-GAME-STATE = 3
+      *>               Player is dead: freeze gameplay and show the
+      *>               death screen until restart or quit is chosen
+                       PERFORM SHOW-DEATH-SCREEN
+                   ELSE
+                   IF WS-GAME-STATE = 4
+      *>               Game is paused: freeze gameplay and show the
+      *>               dimmed last frame with the pause prompt until
+      *>               resume or quit is chosen
+                       PERFORM SHOW-PAUSE-SCREEN
+                   ELSE
+
+      *>               Process movement
+                       PERFORM PROCESS-MOVEMENT
+
+      *>               Follow floor height onto stairs/ledges
+                       PERFORM UPDATE-EYE-HEIGHT
+
+      *>               Enemy AI and combat -- frozen while flying
+      *>               around in spectator mode
+                       IF WS-SPECTATOR-ON = 0
+                           PERFORM UPDATE-ENEMIES
+                       END-IF
+
+      *>               Check for player death
+                       PERFORM CHECK-PLAYER-DEATH
+
+                       IF WS-GAME-STATE NOT = 3
+                           PERFORM PROCESS-FIRE
+
+      *>                   Ranged-monster projectiles in flight
+                           PERFORM UPDATE-PROJECTILES
+
+      *>                   Door/pickup mechanics -- doors frozen
+      *>                   while flying around in spectator mode
+                           IF WS-SPECTATOR-ON = 0
+                               PERFORM CHECK-USE-KEY
+                               PERFORM UPDATE-DOORS
+                           END-IF
+                           PERFORM CHECK-PICKUPS
+                           PERFORM UPDATE-PICKUP-RESPAWN
+
+      *>                   Lift/moving-floor mechanics
+                           PERFORM CHECK-LIFT-TRIGGER
+                           PERFORM UPDATE-LIFTS
+
+      *>                   Animated flats (lava/water/nukage)
+                           PERFORM UPDATE-FLAT-ANIM
+
+      *>                   Save/restore checkpoint
+                           PERFORM CHECK-SAVE-KEYS
+
+      *>                   Automap toggle
+                           PERFORM CHECK-AUTOMAP-KEY
+
+      *>                   Debug timing-overlay toggle
+                           PERFORM CHECK-DEBUG-KEY
+
+      *>                   Pause toggle
+                           PERFORM CHECK-PAUSE-KEY
+
+      *>                   Spectator/noclip fly-through camera
+      *>                   toggle, for routine level review
+                           PERFORM CHECK-SPECTATOR-KEY
+
+      *>                   Check for level exit
+                           PERFORM CHECK-LEVEL-EXIT
+
+      *>                   Check for secret sectors found
+                           PERFORM CHECK-SECRETS
+
+      *>                   Level won: show the intermission summary,
+      *>                   then advance to the next map
+                           IF WS-GAME-STATE = 2
+                               PERFORM SHOW-INTERMISSION-SCREEN
+                               PERFORM ADVANCE-LEVEL
+                           END-IF
+                       END-IF
+
+                   END-IF
+                   END-IF
+               END-IF
 
-      *>       Check for level exit
-               PERFORM CHECK-LEVEL-EXIT
+      *>       Close out the frame reading for the debug overlay and
+      *>       total-play-time counter, whatever branch above ran
+               PERFORM PROF-FRAME-END
 
            END-PERFORM
 
       *>   Cleanup
            CALL "wad_close"
-           CALL "sdl_quit"
+           IF WS-HEADLESS-MODE = 0
+               CALL "sdl_quit"
+           END-IF
+      *>   Quitting (e.g. the window's quit binding) while the cheat
+      *>   console happened to be open would otherwise leave the
+      *>   terminal in raw/no-echo mode after STOP RUN, since that is
+      *>   only ever restored by the console's own close paths
+           IF WS-CONSOLE-MODE = 1
+               CALL "SYSTEM" USING WS-CONSOLE-STTY-SANE
+           END-IF
+           IF WS-DEMO-MODE = 1 OR WS-DEMO-MODE = 2
+               CLOSE DEMO-FILE
+           END-IF
            STOP RUN.
 
+      *> ============================================================
+      *> INIT-HEADLESS-MODE: Check the DOOM_HEADLESS environment
+      *> variable. When set to "1", the engine runs with no live SDL
+      *> window or input device: it plays WS-HEADLESS-MAX frames
+      *> (overridable via DOOM_HEADLESS_FRAMES) with no keys held,
+      *> dumps the raw framebuffer to WS-FRAMEDUMP-FILENAME, and
+      *> exits. Used to capture a deterministic frame for regression
+      *> comparison without a display attached.
+      *> ============================================================
+       INIT-HEADLESS-MODE.
+           MOVE SPACES TO WS-HEADLESS-ENV
+           ACCEPT WS-HEADLESS-ENV FROM ENVIRONMENT "DOOM_HEADLESS"
+           IF WS-HEADLESS-ENV(1:1) = "1"
+               MOVE 1 TO WS-HEADLESS-MODE
+               DISPLAY "Headless frame-dump mode enabled"
+           END-IF
+
+           IF WS-HEADLESS-MODE = 1
+               MOVE SPACES TO WS-HEADLESS-ENV
+               ACCEPT WS-HEADLESS-ENV
+                   FROM ENVIRONMENT "DOOM_HEADLESS_FRAMES"
+               IF WS-HEADLESS-ENV(1:1) IS NUMERIC
+                   AND WS-HEADLESS-ENV NOT = SPACES
+                   COMPUTE WS-HEADLESS-MAX =
+                       FUNCTION NUMVAL(WS-HEADLESS-ENV)
+               END-IF
+           END-IF
+           .
+
+      *> ============================================================
+      *> DUMP-FRAMEBUFFER: Write the current 320x200 RGBA framebuffer
+      *> to a numbered WS-FRAMEDUMP-FILENAME as a single raw record,
+      *> the same headerless layout SAVE-FILE uses for save games.
+      *> Called every WS-FRAMEDUMP-INTERVAL'th headless tick (plus the
+      *> final one), not just once at the end, so a run's motion can
+      *> be replayed frame by frame from the dumped files afterward.
+      *> Plain raw RGBA rather than PPM: this build has no write_ppm
+      *> (or any other image-encoding) native to call, only the
+      *> opaque sdl_* natives already in use, so there is nothing to
+      *> PERFORM the encoding with -- a PPM header could be hand-
+      *> STRINGed in COBOL, but the pixel format sdl_frame hands us
+      *> is already the raw bytes a downstream tool needs, so adding
+      *> one here would just be dead ceremony.
+      *> ============================================================
+       DUMP-FRAMEBUFFER.
+           ADD 1 TO WS-FRAMEDUMP-NUM
+           MOVE SPACES TO WS-FRAMEDUMP-FILENAME
+           STRING "framedump" DELIMITED BY SIZE
+               WS-FRAMEDUMP-NUM DELIMITED BY SIZE
+               ".bin" DELIMITED BY SIZE
+               INTO WS-FRAMEDUMP-FILENAME
+           END-STRING
+           MOVE WS-FRAMEBUFFER TO FRAMEDUMP-RECORD
+           OPEN OUTPUT FRAMEDUMP-FILE
+           IF WS-FRAMEDUMP-STATUS = "00"
+               WRITE FRAMEDUMP-RECORD
+               CLOSE FRAMEDUMP-FILE
+               DISPLAY "Headless frame dump written to "
+                   WS-FRAMEDUMP-FILENAME
+           ELSE
+               DISPLAY "ERROR: could not write frame dump, status="
+                   WS-FRAMEDUMP-STATUS
+           END-IF
+           .
+
+      *> ============================================================
+      *> INIT-DEMO-MODE: Check the DOOM_DEMO_RECORD and
+      *> DOOM_DEMO_PLAYBACK environment variables. Recording appends
+      *> every tick's raw WS-KEYS snapshot to WS-DEMO-FILENAME as it
+      *> plays; playback reads the same file back one record per
+      *> tick in place of CALL "sdl_input", so a captured human
+      *> session can be replayed bit-for-bit without a live
+      *> controller attached. Recording wins if both are set.
+      *> ============================================================
+       INIT-DEMO-MODE.
+           MOVE SPACES TO WS-DEMO-ENV
+           ACCEPT WS-DEMO-ENV FROM ENVIRONMENT "DOOM_DEMO_RECORD"
+           IF WS-DEMO-ENV(1:1) = "1"
+               MOVE 1 TO WS-DEMO-MODE
+               OPEN OUTPUT DEMO-FILE
+               DISPLAY "Demo recording enabled -- writing to "
+                   WS-DEMO-FILENAME
+           END-IF
+
+           IF WS-DEMO-MODE = 0
+               MOVE SPACES TO WS-DEMO-ENV
+               ACCEPT WS-DEMO-ENV FROM ENVIRONMENT "DOOM_DEMO_PLAYBACK"
+               IF WS-DEMO-ENV(1:1) = "1"
+                   OPEN INPUT DEMO-FILE
+                   IF WS-DEMO-STATUS = "00"
+                       MOVE 2 TO WS-DEMO-MODE
+                       DISPLAY "Demo playback enabled -- reading from "
+                           WS-DEMO-FILENAME
+                   ELSE
+                       DISPLAY
+                           "ERROR: could not open demo file, status="
+                           WS-DEMO-STATUS
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      *> ============================================================
+      *> INIT-SELFTEST-MODE: Check the DOOM_SELFTEST environment
+      *> variable (1-3, selecting which bad-WAD scenario to exercise
+      *> -- see RUN-SELFTEST-SETUP in wad-parser.cpy). Lets an
+      *> automated test run confirm the WAD-loading error paths fail
+      *> cleanly -- a displayed error and a non-zero exit code --
+      *> instead of relying on a human to notice a garbled frame.
+      *> ============================================================
+       INIT-SELFTEST-MODE.
+           MOVE SPACES TO WS-SELFTEST-ENV
+           ACCEPT WS-SELFTEST-ENV FROM ENVIRONMENT "DOOM_SELFTEST"
+           IF WS-SELFTEST-ENV(1:1) IS NUMERIC
+               AND WS-SELFTEST-ENV NOT = SPACES
+               COMPUTE WS-SELFTEST-MODE =
+                   FUNCTION NUMVAL(WS-SELFTEST-ENV)
+               IF WS-SELFTEST-MODE > 3
+                   MOVE 0 TO WS-SELFTEST-MODE
+               END-IF
+               IF WS-SELFTEST-MODE NOT = 0
+                   DISPLAY "WAD self-test mode " WS-SELFTEST-MODE
+                       " enabled"
+               END-IF
+           END-IF
+           .
+
+      *> ============================================================
+      *> RECORD-DEMO-TICK: Append the current frame's raw key state
+      *> to the open demo file, one fixed-length record per tick.
+      *> ============================================================
+       RECORD-DEMO-TICK.
+           MOVE WS-KEYS TO DEMO-RECORD
+           WRITE DEMO-RECORD
+           .
+
+      *> ============================================================
+      *> READ-DEMO-TICK: Pull the next tick's key state from the
+      *> open demo file instead of the live controller. Running off
+      *> the end of the file ends playback the same way the quit key
+      *> would during a live session.
+      *> ============================================================
+       READ-DEMO-TICK.
+           READ DEMO-FILE
+               AT END
+                   DISPLAY "Demo playback finished"
+                   MOVE 0 TO WS-RUNNING
+                   MOVE ZERO TO WS-KEYS
+           END-READ
+           IF WS-DEMO-STATUS = "00"
+               MOVE DEMO-RECORD TO WS-KEYS
+           END-IF
+           .
+
       *> ============================================================
       *> WAD parser procedures
       *> ============================================================
@@ -212,7 +718,37 @@
       *> ============================================================
            COPY "doors-proc.cpy".
 
+      *> ============================================================
+      *> Lift/moving-floor procedures
+      *> ============================================================
+           COPY "lifts-proc.cpy".
+
       *> ============================================================
       *> HUD procedures
       *> ============================================================
            COPY "hud-proc.cpy".
+
+      *> ============================================================
+      *> Save/restore checkpoint procedures
+      *> ============================================================
+           COPY "save-proc.cpy".
+
+      *> ============================================================
+      *> Key-binding configuration procedures
+      *> ============================================================
+           COPY "keybinds-proc.cpy".
+
+      *> ============================================================
+      *> Sound effect procedures
+      *> ============================================================
+           COPY "sound-proc.cpy".
+
+      *> ============================================================
+      *> Cheat/test console procedures
+      *> ============================================================
+           COPY "console-proc.cpy".
+
+      *> ============================================================
+      *> Performance-tuning instrumentation procedures
+      *> ============================================================
+           COPY "profile-proc.cpy".
