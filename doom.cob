@@ -1,7 +1,23 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DOOM-COBOL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   Optional text-file map override -- lets a test layout be
+      *>   designed without recompiling; 16 lines of 16 digits,
+      *>   same cell codes as the hardcoded WS-MAP-DATA fallback.
+      *>   Missing or short files just fall back to WS-MAP-DATA.
+           SELECT MAP-FILE ASSIGN TO WS-MAP-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAP-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MAP-FILE.
+       01  MAP-FILE-RECORD.
+           05 MFR-CELL           PIC 9 OCCURS 16 TIMES.
+
        WORKING-STORAGE SECTION.
        01 WS-MSG          PIC X(30)
            VALUE "DOOM COBOL - ENGINE STARTING".
@@ -67,6 +83,11 @@
           05 WS-MDR-ROW OCCURS 16 TIMES.
              10 WS-MDR-CELL PIC 9 OCCURS 16 TIMES.
 
+       01 WS-MAP-FILENAME    PIC X(32) VALUE "map.txt".
+       01 WS-MAP-FILE-STATUS PIC XX.
+       01 WS-USE-MAP-FILE    PIC 9 VALUE 0.
+       01 WS-MAP-LINE-IDX    PIC 9(3).
+
        01 WS-PLAYER.
           05 WS-PX         PIC S9(3)V9(4).
           05 WS-PY         PIC S9(3)V9(4).
@@ -79,6 +100,12 @@
        01 WS-KILLS        PIC 9(2)   VALUE 0.
        01 WS-TOTAL-ENEMIES PIC 9(2)  VALUE 0.
 
+      *> --- Transient status-line message (e.g. dry-fire click),
+      *>     drawn under the rendered frame by DRAW-STATUS-LINE for
+      *>     WS-MSG-TICKS more frames, then it clears itself ---
+       01 WS-MSG-LINE     PIC X(40)  VALUE SPACES.
+       01 WS-MSG-TICKS    PIC 9(2)   VALUE 0.
+
        01 WS-SCREEN-W     PIC 9(3)   VALUE 120.
        01 WS-SCREEN-H     PIC 9(2)   VALUE 40.
        01 WS-FOV          PIC 9(2)   VALUE 60.
@@ -163,6 +190,8 @@
        01 WS-ABS-DX       PIC S9(3)V9(4).
        01 WS-ABS-DY       PIC S9(3)V9(4).
        01 WS-TEMP         PIC S9(5)V9(4).
+       01 WS-ENEMY-MOVE-DX PIC S9(3)V9(4).
+       01 WS-ENEMY-MOVE-DY PIC S9(3)V9(4).
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -362,7 +391,46 @@
                    MOVE WS-MDR-CELL(WS-I, WS-J)
                        TO WS-MAP-CELL(WS-I, WS-J)
                END-PERFORM
-           END-PERFORM.
+           END-PERFORM
+           PERFORM LOAD-MAP-FILE.
+
+      *> ============================================================
+      *> LOAD-MAP-FILE: Optional override of the hardcoded map with
+      *> 16 lines of 16 digits read from WS-MAP-FILENAME, so a test
+      *> layout can be designed in a plain text file instead of
+      *> editing WS-MAP-DATA and recompiling. Called right after
+      *> INIT-MAP has already populated WS-MAP-CELL from WS-MAP-DATA,
+      *> so a missing, short, or unreadable file just leaves the
+      *> hardcoded map in place.
+      *> ============================================================
+       LOAD-MAP-FILE.
+           OPEN INPUT MAP-FILE
+           IF WS-MAP-FILE-STATUS NOT = "00"
+               MOVE 0 TO WS-USE-MAP-FILE
+               DISPLAY "Using default hardcoded map"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-MAP-LINE-IDX FROM 1 BY 1
+               UNTIL WS-MAP-LINE-IDX > 16
+               READ MAP-FILE
+                   AT END
+                       DISPLAY WS-MAP-FILENAME
+                           " ended early, using default hardcoded map"
+                       CLOSE MAP-FILE
+                       MOVE 0 TO WS-USE-MAP-FILE
+                       EXIT PARAGRAPH
+               END-READ
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > 16
+                   MOVE MFR-CELL(WS-J)
+                       TO WS-MAP-CELL(WS-MAP-LINE-IDX, WS-J)
+               END-PERFORM
+           END-PERFORM
+           CLOSE MAP-FILE
+           MOVE 1 TO WS-USE-MAP-FILE
+           DISPLAY "Using map loaded from " WS-MAP-FILENAME
+           .
 
        INIT-PLAYER.
            MOVE +001.5000 TO WS-PX
@@ -565,7 +633,21 @@
            PERFORM VARYING WS-ROW FROM 1 BY 1
                UNTIL WS-ROW > WS-SCREEN-H
                PERFORM DRAW-ROW
-           END-PERFORM.
+           END-PERFORM
+           PERFORM DRAW-STATUS-LINE.
+
+      *> ============================================================
+      *> DRAW-STATUS-LINE: One line under the rendered frame showing
+      *> WS-MSG-LINE (e.g. the dry-fire click) for WS-MSG-TICKS more
+      *> frames, blank otherwise so old text doesn't linger.
+      *> ============================================================
+       DRAW-STATUS-LINE.
+           IF WS-MSG-TICKS > 0
+               DISPLAY WS-ANSI-BYELLOW WS-MSG-LINE WS-ANSI-RESET
+               SUBTRACT 1 FROM WS-MSG-TICKS
+           ELSE
+               DISPLAY SPACES
+           END-IF.
 
        DRAW-ROW.
            MOVE SPACES TO WS-OUTPUT-LINE
@@ -689,37 +771,31 @@
                WS-PX - WS-EX(WS-ENEMY-IDX)
            COMPUTE WS-ENEMY-DY =
                WS-PY - WS-EY(WS-ENEMY-IDX)
-           COMPUTE WS-ABS-DX =
-               FUNCTION ABS(WS-ENEMY-DX)
-           COMPUTE WS-ABS-DY =
-               FUNCTION ABS(WS-ENEMY-DY)
-
-      *> Move along axis with larger difference
-           IF WS-ABS-DX > WS-ABS-DY
-               IF WS-ENEMY-DX > 0
-                   COMPUTE WS-NEW-X =
-                       WS-EX(WS-ENEMY-IDX) +
-                       WS-ESPEED(WS-ENEMY-IDX)
-               ELSE
-                   COMPUTE WS-NEW-X =
-                       WS-EX(WS-ENEMY-IDX) -
-                       WS-ESPEED(WS-ENEMY-IDX)
-               END-IF
-               MOVE WS-EY(WS-ENEMY-IDX) TO WS-NEW-Y
-           ELSE
-               MOVE WS-EX(WS-ENEMY-IDX) TO WS-NEW-X
-               IF WS-ENEMY-DY > 0
-                   COMPUTE WS-NEW-Y =
-                       WS-EY(WS-ENEMY-IDX) +
-                       WS-ESPEED(WS-ENEMY-IDX)
-               ELSE
-                   COMPUTE WS-NEW-Y =
-                       WS-EY(WS-ENEMY-IDX) -
-                       WS-ESPEED(WS-ENEMY-IDX)
-               END-IF
+           COMPUTE WS-ENEMY-DIST =
+               FUNCTION SQRT(
+                   WS-ENEMY-DX * WS-ENEMY-DX
+                   + WS-ENEMY-DY * WS-ENEMY-DY)
+           IF WS-ENEMY-DIST < 0.01
+      *>       Already on top of player, skip
+               EXIT PARAGRAPH
            END-IF
 
-      *> Check wall collision for enemy
+      *> Normalized movement vector, scaled by speed, so the enemy
+      *> heads straight at the player instead of staircasing along
+      *> whichever axis happens to have the larger delta
+           COMPUTE WS-ENEMY-MOVE-DX =
+               WS-ENEMY-DX / WS-ENEMY-DIST
+               * WS-ESPEED(WS-ENEMY-IDX)
+           COMPUTE WS-ENEMY-MOVE-DY =
+               WS-ENEMY-DY / WS-ENEMY-DIST
+               * WS-ESPEED(WS-ENEMY-IDX)
+
+      *> Try X movement, then Y movement, same as the player's own
+      *> per-axis wall check, so a blocked axis still lets the other
+      *> one through (wall sliding)
+           COMPUTE WS-NEW-X =
+               WS-EX(WS-ENEMY-IDX) + WS-ENEMY-MOVE-DX
+           MOVE WS-EY(WS-ENEMY-IDX) TO WS-NEW-Y
            COMPUTE WS-CHK-X =
                FUNCTION INTEGER-PART(WS-NEW-X) + 1
            COMPUTE WS-CHK-Y =
@@ -729,6 +805,20 @@
                IF WS-MAP-CELL(WS-CHK-Y, WS-CHK-X) = 0
                    OR WS-MAP-CELL(WS-CHK-Y, WS-CHK-X) = 2
                    MOVE WS-NEW-X TO WS-EX(WS-ENEMY-IDX)
+               END-IF
+           END-IF
+
+           MOVE WS-EX(WS-ENEMY-IDX) TO WS-NEW-X
+           COMPUTE WS-NEW-Y =
+               WS-EY(WS-ENEMY-IDX) + WS-ENEMY-MOVE-DY
+           COMPUTE WS-CHK-X =
+               FUNCTION INTEGER-PART(WS-NEW-X) + 1
+           COMPUTE WS-CHK-Y =
+               FUNCTION INTEGER-PART(WS-NEW-Y) + 1
+           IF WS-CHK-X >= 1 AND WS-CHK-X <= 16
+               AND WS-CHK-Y >= 1 AND WS-CHK-Y <= 16
+               IF WS-MAP-CELL(WS-CHK-Y, WS-CHK-X) = 0
+                   OR WS-MAP-CELL(WS-CHK-Y, WS-CHK-X) = 2
                    MOVE WS-NEW-Y TO WS-EY(WS-ENEMY-IDX)
                END-IF
            END-IF.
@@ -753,6 +843,10 @@
 
        SHOOT.
            IF WS-AMMO <= 0
+      *>       Dry-fire click -- no audio in this build, so the
+      *>       status line is the only feedback a player gets
+               MOVE "*** click -- out of ammo ***" TO WS-MSG-LINE
+               MOVE 10 TO WS-MSG-TICKS
                EXIT PARAGRAPH
            END-IF
            SUBTRACT 1 FROM WS-AMMO
