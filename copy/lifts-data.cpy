@@ -0,0 +1,28 @@
+      *> ============================================================
+      *> lifts-data.cpy — Data for moving-floor/lift mechanics
+      *> Lift table and working variables; mirrors doors-data.cpy's
+      *> shape since a lift is just another timed, tagged map cell.
+      *> ============================================================
+
+      *> --- Lift table: up to 50 tracked lifts ---
+       01 WS-LF-COUNT              PIC 9(3) VALUE 0.
+       01 WS-LF-TABLE.
+          05 WS-LF-ENTRY OCCURS 50 TIMES.
+             10 WS-LF-ROW          PIC 9(3).
+             10 WS-LF-COL          PIC 9(3).
+             10 WS-LF-STATE        PIC 9.
+      *>       0=resting (up), 1=lowering, 2=lowered (waiting),
+      *>       3=raising
+             10 WS-LF-TIMER        PIC 9(3).
+             10 WS-LF-WAIT-DUR     PIC 9(3) VALUE 105.
+             10 WS-LF-SPEED        PIC 9(3) VALUE 2.
+             10 WS-LF-OFFSET       PIC 9(3).
+      *>       0=fully up, 32=fully lowered
+             10 WS-LF-BASE-FLOOR-H PIC S9(3).
+
+      *> --- Lift working variables ---
+       01 WS-LF-IDX                PIC 9(3).
+       01 WS-LF-CHK-ROW            PIC S9(5).
+       01 WS-LF-CHK-COL            PIC S9(5).
+       01 WS-LF-FOUND              PIC 9.
+       01 WS-LF-SEARCH-IDX         PIC 9(3).
