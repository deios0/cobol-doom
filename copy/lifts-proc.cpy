@@ -0,0 +1,149 @@
+      *> ============================================================
+      *> lifts-proc.cpy — Moving-floor/lift mechanics
+      *> A lift cell (MC-TYPE = 4) is always passable; walking onto
+      *> it lowers the floor, holds briefly, then raises it back,
+      *> mirroring doors-proc.cpy's open/wait/close state machine but
+      *> animating MC-FLOOR-H instead of toggling a blocking wall.
+      *> ============================================================
+
+      *> ============================================================
+      *> INIT-LIFTS: Scan the map grid for MC-TYPE = 4 (lift) cells
+      *> and register each one in the lift table at rest (raised).
+      *> ============================================================
+       INIT-LIFTS.
+           MOVE 0 TO WS-LF-COUNT
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-MAP-SIZE
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-MAP-SIZE
+                   IF MC-TYPE(WS-I, WS-J) = 4
+                       IF WS-LF-COUNT < 50
+                           ADD 1 TO WS-LF-COUNT
+                           MOVE WS-I
+                               TO WS-LF-ROW(WS-LF-COUNT)
+                           MOVE WS-J
+                               TO WS-LF-COL(WS-LF-COUNT)
+                           MOVE 0
+                               TO WS-LF-STATE(WS-LF-COUNT)
+                           MOVE 0
+                               TO WS-LF-TIMER(WS-LF-COUNT)
+                           MOVE 105
+                               TO WS-LF-WAIT-DUR(WS-LF-COUNT)
+                           MOVE 2
+                               TO WS-LF-SPEED(WS-LF-COUNT)
+                           MOVE 0
+                               TO WS-LF-OFFSET(WS-LF-COUNT)
+                           MOVE MC-FLOOR-H(WS-I, WS-J)
+                               TO WS-LF-BASE-FLOOR-H(WS-LF-COUNT)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           DISPLAY "Lifts initialized: " WS-LF-COUNT
+           .
+
+      *> ============================================================
+      *> UPDATE-LIFTS: Animate all tracked lifts each frame.
+      *>  - lowering: decrease floor height until fully lowered
+      *>  - lowered: wait out the hold timer
+      *>  - raising: restore floor height until back at rest
+      *> ============================================================
+       UPDATE-LIFTS.
+           PERFORM VARYING WS-LF-IDX FROM 1 BY 1
+               UNTIL WS-LF-IDX > WS-LF-COUNT
+               EVALUATE WS-LF-STATE(WS-LF-IDX)
+
+      *>           --- LOWERING ---
+                   WHEN 1
+                       ADD WS-LF-SPEED(WS-LF-IDX)
+                           TO WS-LF-OFFSET(WS-LF-IDX)
+                       IF WS-LF-OFFSET(WS-LF-IDX) >= 32
+                           MOVE 32
+                               TO WS-LF-OFFSET(WS-LF-IDX)
+                           MOVE 2
+                               TO WS-LF-STATE(WS-LF-IDX)
+                           MOVE WS-LF-WAIT-DUR(WS-LF-IDX)
+                               TO WS-LF-TIMER(WS-LF-IDX)
+                       END-IF
+                       COMPUTE MC-FLOOR-H(
+                           WS-LF-ROW(WS-LF-IDX),
+                           WS-LF-COL(WS-LF-IDX)) =
+                           WS-LF-BASE-FLOOR-H(WS-LF-IDX)
+                           - WS-LF-OFFSET(WS-LF-IDX)
+
+      *>           --- LOWERED (waiting) ---
+                   WHEN 2
+                       IF WS-LF-TIMER(WS-LF-IDX) > 0
+                           SUBTRACT 1
+                               FROM WS-LF-TIMER(WS-LF-IDX)
+                       ELSE
+                           MOVE 3
+                               TO WS-LF-STATE(WS-LF-IDX)
+                       END-IF
+
+      *>           --- RAISING ---
+                   WHEN 3
+                       IF WS-LF-OFFSET(WS-LF-IDX)
+                           > WS-LF-SPEED(WS-LF-IDX)
+                           SUBTRACT WS-LF-SPEED(WS-LF-IDX)
+                               FROM WS-LF-OFFSET(WS-LF-IDX)
+                       ELSE
+                           MOVE 0
+                               TO WS-LF-OFFSET(WS-LF-IDX)
+                           MOVE 0
+                               TO WS-LF-STATE(WS-LF-IDX)
+                           MOVE WS-SFX-DOOR-CLOSE
+                               TO WS-SFX-ID
+                           PERFORM PLAY-SOUND-EFFECT
+                       END-IF
+                       COMPUTE MC-FLOOR-H(
+                           WS-LF-ROW(WS-LF-IDX),
+                           WS-LF-COL(WS-LF-IDX)) =
+                           WS-LF-BASE-FLOOR-H(WS-LF-IDX)
+                           - WS-LF-OFFSET(WS-LF-IDX)
+
+               END-EVALUATE
+           END-PERFORM
+           .
+
+      *> ============================================================
+      *> CHECK-LIFT-TRIGGER: If the player is standing on a resting
+      *> lift cell, start it lowering (walk-over trigger, matching
+      *> vanilla W1/WR lift linedef specials).
+      *> ============================================================
+       CHECK-LIFT-TRIGGER.
+           COMPUTE WS-LF-CHK-ROW =
+               FUNCTION INTEGER-PART(WS-PY) + 1
+           COMPUTE WS-LF-CHK-COL =
+               FUNCTION INTEGER-PART(WS-PX) + 1
+
+           IF WS-LF-CHK-ROW < 1 OR WS-LF-CHK-ROW > WS-MAP-SIZE
+               OR WS-LF-CHK-COL < 1 OR WS-LF-CHK-COL > WS-MAP-SIZE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF MC-TYPE(WS-LF-CHK-ROW, WS-LF-CHK-COL) NOT = 4
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-LF-FOUND
+           PERFORM VARYING WS-LF-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-LF-SEARCH-IDX > WS-LF-COUNT
+               OR WS-LF-FOUND = 1
+               IF WS-LF-ROW(WS-LF-SEARCH-IDX)
+                   = WS-LF-CHK-ROW
+                   AND WS-LF-COL(WS-LF-SEARCH-IDX)
+                   = WS-LF-CHK-COL
+                   MOVE 1 TO WS-LF-FOUND
+                   IF WS-LF-STATE(WS-LF-SEARCH-IDX) = 0
+                       MOVE 1
+                           TO WS-LF-STATE(WS-LF-SEARCH-IDX)
+                       MOVE WS-SFX-DOOR-OPEN
+                           TO WS-SFX-ID
+                       PERFORM PLAY-SOUND-EFFECT
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
