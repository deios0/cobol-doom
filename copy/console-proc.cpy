@@ -0,0 +1,104 @@
+      *> ============================================================
+      *> console-proc.cpy — Cheat/test console
+      *> Reuses doom.cob's READ-INPUT/getchar pattern for raw
+      *> character input, line-buffered here instead of applied to
+      *> movement directly, so short cheat commands can be typed
+      *> without leaving the running game.
+      *> ============================================================
+
+      *> ============================================================
+      *> CHECK-CONSOLE-KEY: Edge-detect the console-toggle key and
+      *> flip WS-CONSOLE-MODE on/off.
+      *> ============================================================
+       CHECK-CONSOLE-KEY.
+           IF WS-KEY(WS-KB-CONSOLE) NOT = 0
+               IF WS-CONSOLE-KEY-PREV = 0
+                   IF WS-CONSOLE-MODE = 0
+                       MOVE 1 TO WS-CONSOLE-MODE
+                       MOVE SPACES TO WS-CONSOLE-LINE
+                       MOVE 0 TO WS-CONSOLE-POS
+                       CALL "SYSTEM" USING WS-CONSOLE-STTY-RAW
+                       DISPLAY "-- cheat console open: type a "
+                           "command, Enter to run --"
+                   ELSE
+                       MOVE 0 TO WS-CONSOLE-MODE
+                       CALL "SYSTEM" USING WS-CONSOLE-STTY-SANE
+                       DISPLAY "-- cheat console closed --"
+                   END-IF
+               END-IF
+               MOVE 1 TO WS-CONSOLE-KEY-PREV
+           ELSE
+               MOVE 0 TO WS-CONSOLE-KEY-PREV
+           END-IF
+           .
+
+      *> ============================================================
+      *> READ-CONSOLE-LINE: Read one character via getchar and either
+      *> append it to the command line or, on Enter, run the command.
+      *> A blank line (Enter with nothing typed) just closes the
+      *> console, same as pressing the toggle key again.
+      *> ============================================================
+       READ-CONSOLE-LINE.
+           CALL "getchar" RETURNING WS-CONSOLE-CHAR-CODE
+           IF WS-CONSOLE-CHAR-CODE = -1
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-CONSOLE-CHAR-CODE = 10 OR WS-CONSOLE-CHAR-CODE = 13
+               IF WS-CONSOLE-LINE = SPACES
+                   MOVE 0 TO WS-CONSOLE-MODE
+                   CALL "SYSTEM" USING WS-CONSOLE-STTY-SANE
+                   DISPLAY "-- cheat console closed --"
+               ELSE
+                   PERFORM PROCESS-CONSOLE-COMMAND
+                   MOVE SPACES TO WS-CONSOLE-LINE
+                   MOVE 0 TO WS-CONSOLE-POS
+               END-IF
+           ELSE
+               MOVE FUNCTION CHAR(WS-CONSOLE-CHAR-CODE + 1)
+                   TO WS-CONSOLE-CHAR
+               IF WS-CONSOLE-POS < 40
+                   ADD 1 TO WS-CONSOLE-POS
+                   MOVE WS-CONSOLE-CHAR
+                       TO WS-CONSOLE-LINE(WS-CONSOLE-POS:1)
+               END-IF
+           END-IF
+           .
+
+      *> ============================================================
+      *> PROCESS-CONSOLE-COMMAND: Dispatch the typed line.
+      *>   god          - toggle invulnerability (also tops off health)
+      *>   give ammo    - fill bullets and shells to 999
+      *>   noclip       - toggle bypassing CHECK-WALL-COLLISION
+      *> ============================================================
+       PROCESS-CONSOLE-COMMAND.
+           EVALUATE TRUE
+               WHEN WS-CONSOLE-LINE(1:3) = "god"
+                   IF WS-GOD-MODE = 0
+                       MOVE 1 TO WS-GOD-MODE
+                       MOVE 100 TO WS-HEALTH
+                       DISPLAY "God mode ON."
+                   ELSE
+                       MOVE 0 TO WS-GOD-MODE
+                       DISPLAY "God mode OFF."
+                   END-IF
+
+               WHEN WS-CONSOLE-LINE(1:9) = "give ammo"
+                   MOVE 999 TO WS-AMMO-BULLETS
+                   MOVE 999 TO WS-AMMO-SHELLS
+                   MOVE 999 TO WS-AMMO-CELLS
+                   DISPLAY "Ammo refilled."
+
+               WHEN WS-CONSOLE-LINE(1:6) = "noclip"
+                   IF WS-NOCLIP = 0
+                       MOVE 1 TO WS-NOCLIP
+                       DISPLAY "Noclip ON."
+                   ELSE
+                       MOVE 0 TO WS-NOCLIP
+                       DISPLAY "Noclip OFF."
+                   END-IF
+
+               WHEN OTHER
+                   DISPLAY "Unknown command: " WS-CONSOLE-LINE
+           END-EVALUATE
+           .
