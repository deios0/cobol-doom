@@ -0,0 +1,21 @@
+      *> ============================================================
+      *> save-data.cpy -- Data for the save/restore checkpoint file
+      *> One fixed-length record captures everything needed to put
+      *> the player back where they left off: current map, player
+      *> stats and position, weapon, and the dynamic state of the
+      *> sprite/door/pickup tables (counts and layout are rebuilt
+      *> deterministically from the map on load, so only the parts
+      *> that change at runtime need to be stored).
+      *> ============================================================
+
+       01 WS-SAVE-FILENAME      PIC X(32) VALUE "checkpoint.sav".
+       01 WS-SAVE-STATUS        PIC XX.
+       01 WS-SAVE-OK            PIC 9.
+      *>   1=last SAVE-GAME/LOAD-GAME call succeeded
+
+      *> --- Key edge-detection for F5 (save) / F9 (load) ---
+       01 WS-SAVE-KEY-PREV      PIC 9 VALUE 0.
+       01 WS-LOAD-KEY-PREV      PIC 9 VALUE 0.
+
+      *> --- Loop index for copying table entries to/from the record ---
+       01 WS-SV-I               PIC 9(3).
