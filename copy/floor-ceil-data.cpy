@@ -10,6 +10,9 @@
 
       *> --- Screen geometry ---
        01 WS-FC-HALF-H          PIC 9(3) VALUE 100.
+       01 WS-FC-HALF-H-TEMP     PIC S9(5)V9(4).
+      *>   Signed working copy for the eye-height horizon shift --
+      *>   WS-FC-HALF-H itself is unsigned and clamped from this
 
       *> --- Ray direction vectors for left/right screen edges ---
        01 WS-FC-RDIR-LX         PIC S9(3)V9(6).
