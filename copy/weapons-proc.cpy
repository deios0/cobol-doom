@@ -91,13 +91,21 @@
 
       *> ============================================================
       *> PROCESS-FIRE: Called each frame. Handles fire input,
-      *> weapon state machine, animation frame progression,
-      *> and weapon switching via keys 1/2 (WS-KEY(9)/WS-KEY(10)).
+      *> weapon state machine, animation frame progression, and
+      *> weapon switching via the configurable weapon1-weapon4
+      *> bindings (WS-KB-WEAPON1/.../WS-KB-WEAPON4). The chaingun
+      *> (weapon3) fires on a held key instead of only the fire-key
+      *> rising edge -- see the READY state below.
       *> ============================================================
        PROCESS-FIRE.
+      *>   Age out the muzzle-flash light-up set below on the tick a
+      *>   shot is fired
+           IF WS-MUZZLE-FLASH-TICKS > 0
+               SUBTRACT 1 FROM WS-MUZZLE-FLASH-TICKS
+           END-IF
+
       *>   --- Detect fire key rising edge ---
-      *>   WS-KEY(6) = SPACE key
-           IF WS-KEY(6) NOT = 0
+           IF WS-KEY(WS-KB-FIRE) NOT = 0
                IF WS-WP-FIRE-PREV = 0
                    MOVE 1 TO WS-WP-FIRE-EDGE
                ELSE
@@ -110,8 +118,18 @@
            END-IF
 
       *>   --- Handle weapon switch requests ---
-      *>   Key 1 = fist (WS-KEY(9)), Key 2 = pistol (WS-KEY(10))
-           IF WS-KEY(9) NOT = 0
+      *>   Weapon0 binding = fist, weapon1 binding = pistol,
+      *>   weapon2 binding = shotgun, weapon3 binding = chaingun,
+      *>   weapon4 binding = plasma rifle
+           IF WS-KEY(WS-KB-WEAPON0) NOT = 0
+               AND WS-WP-STATE = 0
+               AND WS-WP-CURRENT NOT = 0
+               MOVE 0 TO WS-WP-CURRENT
+      *>       Load fist idle sprite
+               MOVE "PUNGA0  " TO WS-WP-LUMP-NAME
+               PERFORM LOAD-WEAPON-FRAME
+           END-IF
+           IF WS-KEY(WS-KB-WEAPON1) NOT = 0
                AND WS-WP-STATE = 0
                AND WS-WP-CURRENT NOT = 1
                MOVE 1 TO WS-WP-CURRENT
@@ -119,7 +137,7 @@
                MOVE "PISGA0  " TO WS-WP-LUMP-NAME
                PERFORM LOAD-WEAPON-FRAME
            END-IF
-           IF WS-KEY(10) NOT = 0
+           IF WS-KEY(WS-KB-WEAPON2) NOT = 0
                AND WS-WP-STATE = 0
                AND WS-WP-CURRENT NOT = 2
                MOVE 2 TO WS-WP-CURRENT
@@ -127,32 +145,124 @@
                MOVE "SHTGA0  " TO WS-WP-LUMP-NAME
                PERFORM LOAD-WEAPON-FRAME
            END-IF
+           IF WS-KEY(WS-KB-WEAPON3) NOT = 0
+               AND WS-WP-STATE = 0
+               AND WS-WP-CURRENT NOT = 3
+               MOVE 3 TO WS-WP-CURRENT
+      *>       Load chaingun idle sprite
+               MOVE "CHGGA0  " TO WS-WP-LUMP-NAME
+               PERFORM LOAD-WEAPON-FRAME
+           END-IF
+           IF WS-KEY(WS-KB-WEAPON4) NOT = 0
+               AND WS-WP-STATE = 0
+               AND WS-WP-CURRENT NOT = 4
+               MOVE 4 TO WS-WP-CURRENT
+      *>       Load plasma rifle idle sprite
+               MOVE "PLSGA0  " TO WS-WP-LUMP-NAME
+               PERFORM LOAD-WEAPON-FRAME
+           END-IF
 
       *>   --- Weapon state machine ---
            EVALUATE WS-WP-STATE
 
       *>       --- READY: check for fire input ---
                WHEN 0
-                   IF WS-WP-FIRE-EDGE = 1
-                       AND WS-AMMO > 0
+                   EVALUATE WS-WP-CURRENT
+                       WHEN 0
+      *>                   Fist: melee, never runs dry
+                           MOVE 999 TO WS-WP-CUR-AMMO
+                       WHEN 1
+                           MOVE WS-AMMO-BULLETS TO WS-WP-CUR-AMMO
+                       WHEN 3
+                           MOVE WS-AMMO-BULLETS TO WS-WP-CUR-AMMO
+                       WHEN 4
+                           MOVE WS-AMMO-CELLS TO WS-WP-CUR-AMMO
+                       WHEN OTHER
+                           MOVE WS-AMMO-SHELLS TO WS-WP-CUR-AMMO
+                   END-EVALUATE
+
+      *>               The chaingun (weapon3) is sustained-fire --
+      *>               it keeps firing while the key is held, not
+      *>               just on the rising edge like the other guns
+                   MOVE WS-WP-FIRE-EDGE TO WS-WP-FIRE-WANT
+                   IF WS-WP-CURRENT = 3
+                       AND WS-KEY(WS-KB-FIRE) NOT = 0
+                       MOVE 1 TO WS-WP-FIRE-WANT
+                   END-IF
+
+                   IF WS-WP-FIRE-WANT = 1
+                       AND WS-WP-CUR-AMMO > 0
       *>               Begin firing
                        MOVE 1 TO WS-WP-STATE
                        MOVE 1 TO WS-WP-ANIM-FRAME
+                       MOVE WS-WP-FDUR(WS-WP-CURRENT + 1)
+                           TO WS-WP-FIRE-DURATION
                        MOVE WS-WP-FIRE-DURATION
                            TO WS-WP-FIRE-TIMER
-      *>               Consume ammo
-                       SUBTRACT 1 FROM WS-AMMO
+      *>               Consume ammo from the weapon's own pool
+      *>               (fist consumes nothing)
+                       EVALUATE WS-WP-CURRENT
+                           WHEN 0
+                               CONTINUE
+                           WHEN 1
+                               SUBTRACT 1 FROM WS-AMMO-BULLETS
+                           WHEN 3
+                               SUBTRACT 1 FROM WS-AMMO-BULLETS
+                           WHEN 4
+                               SUBTRACT 1 FROM WS-AMMO-CELLS
+                           WHEN OTHER
+                               SUBTRACT 1 FROM WS-AMMO-SHELLS
+                       END-EVALUATE
       *>               Load fire frame B
-                       IF WS-WP-CURRENT = 1
-                           MOVE "PISGB0  "
-                               TO WS-WP-LUMP-NAME
+                       PERFORM PICK-FIRE-FRAME-LUMP
+                       PERFORM LOAD-WEAPON-FRAME
+      *>               Play the weapon's fire sound (fist has none)
+                       EVALUATE WS-WP-CURRENT
+                           WHEN 0
+                               CONTINUE
+                           WHEN 1
+                               MOVE WS-SFX-PISTOL TO WS-SFX-ID
+                           WHEN 3
+                               MOVE WS-SFX-CHAINGUN TO WS-SFX-ID
+                           WHEN 4
+                               MOVE WS-SFX-PLASMA TO WS-SFX-ID
+                           WHEN OTHER
+                               MOVE WS-SFX-SHOTGUN TO WS-SFX-ID
+                       END-EVALUATE
+                       IF WS-WP-CURRENT NOT = 0
+                           PERFORM PLAY-SOUND-EFFECT
+                       END-IF
+      *>               Mark the noise at the player's position so
+      *>               EN-STATE-IDLE can wake nearby monsters even
+      *>               with no line of sight to the player
+                       MOVE WS-PX TO WS-NOISE-X
+                       MOVE WS-PY TO WS-NOISE-Y
+                       MOVE 1 TO WS-NOISE-ACTIVE
+                       MOVE 3 TO WS-NOISE-TICKS
+
+      *>               Light up the area in front of the player for
+      *>               a handful of frames, fist included
+                       MOVE WS-MUZZLE-FLASH-DUR
+                           TO WS-MUZZLE-FLASH-TICKS
+      *>               Do damage -- fist is melee-range, the rest
+      *>               are hitscan
+                       IF WS-WP-CURRENT = 0
+                           PERFORM FIRE-MELEE
                        ELSE
-                           MOVE "SHTGB0  "
-                               TO WS-WP-LUMP-NAME
+                           PERFORM FIRE-HITSCAN
+                       END-IF
+                   ELSE
+                       IF WS-WP-FIRE-WANT = 1
+                           AND WS-WP-CUR-AMMO = 0
+      *>                   Dry-fire click -- no muzzle flash, no
+      *>                   FIRING-state animation, just the click
+      *>                   sound plus a console message so an empty
+      *>                   trigger pull doesn't look like a missed
+      *>                   keypress
+                           MOVE WS-SFX-NOAMMO TO WS-SFX-ID
+                           PERFORM PLAY-SOUND-EFFECT
+                           DISPLAY "*click* -- out of ammo"
                        END-IF
-                       PERFORM LOAD-WEAPON-FRAME
-      *>               Do hitscan damage
-                       PERFORM FIRE-HITSCAN
                    END-IF
 
       *>       --- FIRING: animate, then go to cooldown ---
@@ -166,49 +276,25 @@
                            WHEN WS-WP-FIRE-TIMER > 5
                                IF WS-WP-ANIM-FRAME NOT = 1
                                    MOVE 1 TO WS-WP-ANIM-FRAME
-                                   IF WS-WP-CURRENT = 1
-                                       MOVE "PISGB0  "
-                                         TO WS-WP-LUMP-NAME
-                                   ELSE
-                                       MOVE "SHTGB0  "
-                                         TO WS-WP-LUMP-NAME
-                                   END-IF
+                                   PERFORM PICK-FIRE-FRAME-LUMP
                                    PERFORM LOAD-WEAPON-FRAME
                                END-IF
                            WHEN WS-WP-FIRE-TIMER > 3
                                IF WS-WP-ANIM-FRAME NOT = 2
                                    MOVE 2 TO WS-WP-ANIM-FRAME
-                                   IF WS-WP-CURRENT = 1
-                                       MOVE "PISGC0  "
-                                         TO WS-WP-LUMP-NAME
-                                   ELSE
-                                       MOVE "SHTGC0  "
-                                         TO WS-WP-LUMP-NAME
-                                   END-IF
+                                   PERFORM PICK-FIRE-FRAME-LUMP
                                    PERFORM LOAD-WEAPON-FRAME
                                END-IF
                            WHEN WS-WP-FIRE-TIMER > 1
                                IF WS-WP-ANIM-FRAME NOT = 3
                                    MOVE 3 TO WS-WP-ANIM-FRAME
-                                   IF WS-WP-CURRENT = 1
-                                       MOVE "PISGD0  "
-                                         TO WS-WP-LUMP-NAME
-                                   ELSE
-                                       MOVE "SHTGD0  "
-                                         TO WS-WP-LUMP-NAME
-                                   END-IF
+                                   PERFORM PICK-FIRE-FRAME-LUMP
                                    PERFORM LOAD-WEAPON-FRAME
                                END-IF
                            WHEN OTHER
                                IF WS-WP-ANIM-FRAME NOT = 4
                                    MOVE 4 TO WS-WP-ANIM-FRAME
-                                   IF WS-WP-CURRENT = 1
-                                       MOVE "PISGE0  "
-                                         TO WS-WP-LUMP-NAME
-                                   ELSE
-                                       MOVE "SHTGE0  "
-                                         TO WS-WP-LUMP-NAME
-                                   END-IF
+                                   PERFORM PICK-FIRE-FRAME-LUMP
                                    PERFORM LOAD-WEAPON-FRAME
                                END-IF
                        END-EVALUATE
@@ -219,13 +305,23 @@
                            TO WS-WP-COOLDOWN-TIMER
       *>               Load idle frame
                        MOVE 0 TO WS-WP-ANIM-FRAME
-                       IF WS-WP-CURRENT = 1
-                           MOVE "PISGA0  "
-                               TO WS-WP-LUMP-NAME
-                       ELSE
-                           MOVE "SHTGA0  "
-                               TO WS-WP-LUMP-NAME
-                       END-IF
+                       EVALUATE WS-WP-CURRENT
+                           WHEN 0
+                               MOVE "PUNGA0  "
+                                   TO WS-WP-LUMP-NAME
+                           WHEN 1
+                               MOVE "PISGA0  "
+                                   TO WS-WP-LUMP-NAME
+                           WHEN 3
+                               MOVE "CHGGA0  "
+                                   TO WS-WP-LUMP-NAME
+                           WHEN 4
+                               MOVE "PLSGA0  "
+                                   TO WS-WP-LUMP-NAME
+                           WHEN OTHER
+                               MOVE "SHTGA0  "
+                                   TO WS-WP-LUMP-NAME
+                       END-EVALUATE
                        PERFORM LOAD-WEAPON-FRAME
                    END-IF
 
@@ -240,6 +336,52 @@
            END-EVALUATE
            .
 
+      *> ============================================================
+      *> PICK-FIRE-FRAME-LUMP: Sets WS-WP-LUMP-NAME to the current
+      *> weapon's sprite for the current WS-WP-ANIM-FRAME (1-4 maps
+      *> to fire frames B-E). Shared by the FIRING-state animation
+      *> steps so each weapon's lump-name table lives in one place.
+      *> ============================================================
+       PICK-FIRE-FRAME-LUMP.
+           EVALUATE WS-WP-CURRENT
+               WHEN 0
+                   EVALUATE WS-WP-ANIM-FRAME
+                       WHEN 1 MOVE "PUNGB0  " TO WS-WP-LUMP-NAME
+                       WHEN 2 MOVE "PUNGC0  " TO WS-WP-LUMP-NAME
+                       WHEN 3 MOVE "PUNGD0  " TO WS-WP-LUMP-NAME
+                       WHEN OTHER MOVE "PUNGE0  " TO WS-WP-LUMP-NAME
+                   END-EVALUATE
+               WHEN 1
+                   EVALUATE WS-WP-ANIM-FRAME
+                       WHEN 1 MOVE "PISGB0  " TO WS-WP-LUMP-NAME
+                       WHEN 2 MOVE "PISGC0  " TO WS-WP-LUMP-NAME
+                       WHEN 3 MOVE "PISGD0  " TO WS-WP-LUMP-NAME
+                       WHEN OTHER MOVE "PISGE0  " TO WS-WP-LUMP-NAME
+                   END-EVALUATE
+               WHEN 3
+                   EVALUATE WS-WP-ANIM-FRAME
+                       WHEN 1 MOVE "CHGGB0  " TO WS-WP-LUMP-NAME
+                       WHEN 2 MOVE "CHGGC0  " TO WS-WP-LUMP-NAME
+                       WHEN 3 MOVE "CHGGD0  " TO WS-WP-LUMP-NAME
+                       WHEN OTHER MOVE "CHGGE0  " TO WS-WP-LUMP-NAME
+                   END-EVALUATE
+               WHEN 4
+                   EVALUATE WS-WP-ANIM-FRAME
+                       WHEN 1 MOVE "PLSGB0  " TO WS-WP-LUMP-NAME
+                       WHEN 2 MOVE "PLSGC0  " TO WS-WP-LUMP-NAME
+                       WHEN 3 MOVE "PLSGD0  " TO WS-WP-LUMP-NAME
+                       WHEN OTHER MOVE "PLSGE0  " TO WS-WP-LUMP-NAME
+                   END-EVALUATE
+               WHEN OTHER
+                   EVALUATE WS-WP-ANIM-FRAME
+                       WHEN 1 MOVE "SHTGB0  " TO WS-WP-LUMP-NAME
+                       WHEN 2 MOVE "SHTGC0  " TO WS-WP-LUMP-NAME
+                       WHEN 3 MOVE "SHTGD0  " TO WS-WP-LUMP-NAME
+                       WHEN OTHER MOVE "SHTGE0  " TO WS-WP-LUMP-NAME
+                   END-EVALUATE
+           END-EVALUATE
+           .
+
       *> ============================================================
       *> FIRE-HITSCAN: Check if any enemy sprite is hit.
       *> Pistol: single ray at screen center (column 160).
@@ -383,6 +525,122 @@
                MOVE WS-WP-HS-BEST-IDX TO WS-EN-DMG-IDX
                MOVE WS-WP-HS-DMG TO WS-EN-DMG-AMT
                PERFORM EN-APPLY-DAMAGE
+
+      *>       Brief on-hit confirmation (see DRAW-HIT-MARKER)
+               MOVE WS-WP-HIT-FLASH-DUR TO WS-WP-HIT-FLASH-TICKS
+           END-IF
+           .
+
+      *> ============================================================
+      *> FIRE-MELEE: Fist attack. Same view/strafe-vector projection
+      *> as HITSCAN-ONE-RAY, but range-limited to WS-WP-MELEE-RANGE
+      *> grid units instead of checked against the wall depth buffer
+      *> -- a punch can't reach through a wall, but it also can't
+      *> reach across the room the way a hitscan ray can. Consumes
+      *> no ammo; called from the READY state in place of
+      *> FIRE-HITSCAN when WS-WP-CURRENT = 0.
+      *> ============================================================
+       FIRE-MELEE.
+      *>   Compute view vectors from player angle
+           COMPUTE WS-WP-TRIG-IDX =
+               FUNCTION MOD(WS-PA * 10 + 36000, 3600) + 1
+           IF WS-WP-TRIG-IDX < 1
+               MOVE 1 TO WS-WP-TRIG-IDX
+           END-IF
+           IF WS-WP-TRIG-IDX > 3600
+               MOVE 3600 TO WS-WP-TRIG-IDX
+           END-IF
+           MOVE WS-COS-VAL(WS-WP-TRIG-IDX)
+               TO WS-WP-VIEW-DX
+           MOVE WS-SIN-VAL(WS-WP-TRIG-IDX)
+               TO WS-WP-VIEW-DY
+      *>   Strafe vector (perpendicular right)
+           COMPUTE WS-WP-STRAFE-DX =
+               0 - WS-WP-VIEW-DY
+           MOVE WS-WP-VIEW-DX TO WS-WP-STRAFE-DY
+
+           MOVE 0 TO WS-WP-HS-HIT
+           MOVE 9999 TO WS-WP-HS-BEST-DIST
+           MOVE 0 TO WS-WP-HS-BEST-IDX
+
+           PERFORM VARYING WS-WP-HS-I FROM 1 BY 1
+               UNTIL WS-WP-HS-I > WS-SP-COUNT
+
+      *>       Skip dead or dying sprites
+               IF WS-SP-STATE(WS-WP-HS-I) = 0
+
+      *>           Compute vector from player to enemy
+                   COMPUTE WS-WP-HS-DX =
+                       WS-SP-WORLD-X(WS-WP-HS-I) - WS-PX
+                   COMPUTE WS-WP-HS-DY =
+                       WS-SP-WORLD-Y(WS-WP-HS-I) - WS-PY
+
+      *>           Project into view space
+                   COMPUTE WS-WP-HS-DEPTH =
+                       WS-WP-HS-DX * WS-WP-VIEW-DX
+                       + WS-WP-HS-DY * WS-WP-VIEW-DY
+                   COMPUTE WS-WP-HS-LATERAL =
+                       WS-WP-HS-DX * WS-WP-STRAFE-DX
+                       + WS-WP-HS-DY * WS-WP-STRAFE-DY
+
+      *>           Must be in front of the player and within
+      *>           melee range (~1.5 grid units)
+                   IF WS-WP-HS-DEPTH > 0.2
+                       AND WS-WP-HS-DEPTH <= WS-WP-MELEE-RANGE
+
+      *>               Compute screen-X of enemy center
+                       COMPUTE WS-WP-HS-SCREEN-X =
+                           160 + WS-WP-HS-LATERAL
+                           * 160 / WS-WP-HS-DEPTH
+                       COMPUTE WS-WP-HS-SCREEN-X =
+                           WS-WP-HS-SCREEN-X - 160
+                       IF WS-WP-HS-SCREEN-X < 0
+                           COMPUTE WS-WP-HS-SCREEN-X =
+                               0 - WS-WP-HS-SCREEN-X
+                       END-IF
+
+      *>               Must be roughly ahead (within the same
+      *>               aim tolerance the other weapons use)
+                       IF WS-WP-HS-SCREEN-X <= 10
+
+      *>                   Closest enemy in range wins
+                           IF WS-WP-HS-DEPTH <
+                               WS-WP-HS-BEST-DIST
+                               MOVE WS-WP-HS-DEPTH
+                                 TO WS-WP-HS-BEST-DIST
+                               MOVE WS-WP-HS-I
+                                 TO WS-WP-HS-BEST-IDX
+                               MOVE 1
+                                 TO WS-WP-HS-HIT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+      *>   If we hit something, apply damage
+           IF WS-WP-HS-HIT = 1
+               AND WS-WP-HS-BEST-IDX >= 1
+               AND WS-WP-HS-BEST-IDX <= 50
+
+      *>       Random damage 2-10 per punch
+               COMPUTE WS-WP-HS-DMG =
+                   2 + FUNCTION INTEGER-PART(
+                       FUNCTION RANDOM * 9)
+               IF WS-WP-HS-DMG < 2
+                   MOVE 2 TO WS-WP-HS-DMG
+               END-IF
+               IF WS-WP-HS-DMG > 10
+                   MOVE 10 TO WS-WP-HS-DMG
+               END-IF
+
+      *>       Apply damage via enemy system interface
+               MOVE WS-WP-HS-BEST-IDX TO WS-EN-DMG-IDX
+               MOVE WS-WP-HS-DMG TO WS-EN-DMG-AMT
+               PERFORM EN-APPLY-DAMAGE
+
+      *>       Brief on-hit confirmation (see DRAW-HIT-MARKER)
+               MOVE WS-WP-HIT-FLASH-DUR TO WS-WP-HIT-FLASH-TICKS
            END-IF
            .
 
@@ -392,6 +650,29 @@
       *> Uses column-post format from WS-WP-PATCH-BUF.
       *> Full brightness (colormap table 1, no distance fade).
       *> ============================================================
+      *> ============================================================
+      *> UPDATE-WEAPON-BOB: Advance the view-bob cycle while the
+      *> player is walking (forward/back bindings held), and derive
+      *> the current sway (X) / dip (Y) pixel offsets from the trig
+      *> tables. Holds its last offsets while standing still, so the
+      *> weapon settles rather than snapping back to center.
+      *> ============================================================
+       UPDATE-WEAPON-BOB.
+           IF WS-KEY(WS-KB-FORWARD) NOT = 0
+               OR WS-KEY(WS-KB-BACK) NOT = 0
+               ADD WS-WP-BOB-STEP TO WS-WP-BOB-ANGLE
+               IF WS-WP-BOB-ANGLE >= 3600
+                   SUBTRACT 3600 FROM WS-WP-BOB-ANGLE
+               END-IF
+           END-IF
+
+           COMPUTE WS-WP-BOB-IDX = WS-WP-BOB-ANGLE + 1
+           COMPUTE WS-WP-BOB-X =
+               WS-COS-VAL(WS-WP-BOB-IDX) * WS-WP-BOB-AMP-X
+           COMPUTE WS-WP-BOB-Y =
+               FUNCTION ABS(WS-SIN-VAL(WS-WP-BOB-IDX)) * WS-WP-BOB-AMP-Y
+           .
+
        RENDER-WEAPON.
       *>   Skip if no valid patch loaded
            IF WS-WP-PATCH-W < 1 OR WS-WP-PATCH-H < 1
@@ -404,20 +685,45 @@
            COMPUTE WS-WP-DRAW-W = WS-WP-PATCH-W
            COMPUTE WS-WP-DRAW-H = WS-WP-PATCH-H
 
-      *>   Center horizontally using left-offset
+      *>   Center horizontally using left-offset, swayed by the
+      *>   current view-bob X offset
            COMPUTE WS-WP-DRAW-LEFT =
-               160 - WS-WP-PATCH-LEFT
+               160 - WS-WP-PATCH-LEFT + WS-WP-BOB-X
            COMPUTE WS-WP-DRAW-RIGHT =
                WS-WP-DRAW-LEFT + WS-WP-DRAW-W - 1
 
-      *>   Position vertically using top-offset
+      *>   Position vertically using top-offset, dipped by the
+      *>   current view-bob Y offset.
       *>   Doom weapon sprites are positioned relative to
       *>   a 320x200 virtual screen with origin at top-left
            COMPUTE WS-WP-DRAW-TOP =
-               200 - WS-WP-PATCH-TOP
+               200 - WS-WP-PATCH-TOP + WS-WP-BOB-Y
            COMPUTE WS-WP-DRAW-BOT =
                WS-WP-DRAW-TOP + WS-WP-DRAW-H - 1
 
+      *>   Sector light for the cell the player (and so the gun)
+      *>   is standing in -- blended lightly, since the view model
+      *>   is meant to stay readable even in a dark room
+           MOVE 1 TO WS-WP-CMAP-TBL
+           COMPUTE WS-WP-SECT-ROW =
+               FUNCTION INTEGER-PART(WS-PY) + 1
+           COMPUTE WS-WP-SECT-COL =
+               FUNCTION INTEGER-PART(WS-PX) + 1
+           IF WS-WP-SECT-ROW >= 1 AND WS-WP-SECT-ROW <= WS-MAP-SIZE
+               AND WS-WP-SECT-COL >= 1
+               AND WS-WP-SECT-COL <= WS-MAP-SIZE
+               COMPUTE WS-WP-CMAP-TBL =
+                   1 +
+                   ((255 - MC-LIGHT(WS-WP-SECT-ROW, WS-WP-SECT-COL))
+                   * 31 / 255 / 4)
+           END-IF
+           IF WS-WP-CMAP-TBL < 1
+               MOVE 1 TO WS-WP-CMAP-TBL
+           END-IF
+           IF WS-WP-CMAP-TBL > 32
+               MOVE 32 TO WS-WP-CMAP-TBL
+           END-IF
+
       *>   Draw each column of the weapon patch
            PERFORM VARYING WS-WP-COL
                FROM WS-WP-DRAW-LEFT BY 1
@@ -533,12 +839,15 @@
                                        MOVE 1 TO
                                          WS-WP-PAL-IDX
                                      END-IF
-      *>                               Apply colormap
-      *>                               table 1 = full
-      *>                               brightness
+      *>                               Apply colormap --
+      *>                               WS-WP-CMAP-TBL, computed
+      *>                               once per frame in RENDER-
+      *>                               WEAPON from the player's
+      *>                               sector light (near full
+      *>                               bright, table 1, by default)
                                      MOVE
                                        WS-CMAP-ENTRY(
-                                       1
+                                       WS-WP-CMAP-TBL
                                        WS-WP-PAL-IDX)
                                        TO WS-BIN-BUF1
                                      MOVE WS-BIN-BYTE
@@ -681,3 +990,43 @@
                MOVE X"FF" TO WS-FB-BYTE(WS-WP-CROSS-FB)
            END-IF
            .
+
+      *> ============================================================
+      *> DRAW-HIT-MARKER: Brief red corner-bracket flash around the
+      *> crosshair, the SDL build's equivalent of the ANSI terminal
+      *> renderer's immediate kill/hit feedback. Set in motion by
+      *> HITSCAN-ONE-RAY/FIRE-MELEE moving WS-WP-HIT-FLASH-DUR into
+      *> WS-WP-HIT-FLASH-TICKS whenever a shot lands; counts down one
+      *> tick per call and draws nothing once it reaches zero, so the
+      *> marker fades out a handful of frames after the hit.
+      *> ============================================================
+       DRAW-HIT-MARKER.
+           IF WS-WP-HIT-FLASH-TICKS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE X"FF" TO WS-HUD-CUR-R
+           MOVE X"00" TO WS-HUD-CUR-G
+           MOVE X"00" TO WS-HUD-CUR-B
+           MOVE 004 TO WS-HUD-RECT-W
+           MOVE 004 TO WS-HUD-RECT-H
+
+      *>   Upper-left bracket
+           COMPUTE WS-HUD-RECT-X = WS-WP-CROSS-X - 012
+           COMPUTE WS-HUD-RECT-Y = WS-WP-CROSS-Y - 012
+           PERFORM DRAW-HUD-RECT
+
+      *>   Upper-right bracket
+           COMPUTE WS-HUD-RECT-X = WS-WP-CROSS-X + 008
+           PERFORM DRAW-HUD-RECT
+
+      *>   Lower-right bracket
+           COMPUTE WS-HUD-RECT-Y = WS-WP-CROSS-Y + 008
+           PERFORM DRAW-HUD-RECT
+
+      *>   Lower-left bracket
+           COMPUTE WS-HUD-RECT-X = WS-WP-CROSS-X - 012
+           PERFORM DRAW-HUD-RECT
+
+           SUBTRACT 1 FROM WS-WP-HIT-FLASH-TICKS
+           .
