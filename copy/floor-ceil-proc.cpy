@@ -9,6 +9,18 @@
            IF WS-FLAT-COUNT < 1
                EXIT PARAGRAPH
            END-IF
+
+      *>   Eye-height: shift the horizon to match the wall renderer
+      *>   (flat, not perspective-divided -- WS-FC-HALF-H is shared
+      *>   by every row's distance formula, not computed per-row)
+           COMPUTE WS-FC-HALF-H-TEMP = 100 + WS-EYE-SHIFT
+           IF WS-FC-HALF-H-TEMP < 20
+               MOVE 20 TO WS-FC-HALF-H-TEMP
+           END-IF
+           IF WS-FC-HALF-H-TEMP > 180
+               MOVE 180 TO WS-FC-HALF-H-TEMP
+           END-IF
+           MOVE WS-FC-HALF-H-TEMP TO WS-FC-HALF-H
       *>   Clamp flat IDs
            IF WS-FC-FLOOR-FLAT < 1
                OR WS-FC-FLOOR-FLAT > WS-FLAT-COUNT
@@ -211,6 +223,30 @@
            END-PERFORM
            .
 
+      *> ============================================================
+      *> UPDATE-FLAT-ANIM: Step the active floor/ceiling flat through
+      *> its animation cycle (NUKAGE/FWATER/LAVA) once per frame, the
+      *> way UPDATE-LIFTS steps lift offsets. WF-ANIM-NEXT/TIMER are
+      *> set up once by INIT-FLAT-ANIM after the flats are loaded.
+      *> ============================================================
+       UPDATE-FLAT-ANIM.
+           IF WF-ANIM-NEXT(WS-FC-FLOOR-FLAT) > 0
+               SUBTRACT 1 FROM WF-ANIM-TIMER(WS-FC-FLOOR-FLAT)
+               IF WF-ANIM-TIMER(WS-FC-FLOOR-FLAT) <= 0
+                   MOVE WF-ANIM-NEXT(WS-FC-FLOOR-FLAT)
+                       TO WS-FC-FLOOR-FLAT
+               END-IF
+           END-IF
+
+           IF WF-ANIM-NEXT(WS-FC-CEIL-FLAT) > 0
+               SUBTRACT 1 FROM WF-ANIM-TIMER(WS-FC-CEIL-FLAT)
+               IF WF-ANIM-TIMER(WS-FC-CEIL-FLAT) <= 0
+                   MOVE WF-ANIM-NEXT(WS-FC-CEIL-FLAT)
+                       TO WS-FC-CEIL-FLAT
+               END-IF
+           END-IF
+           .
+
       *> ============================================================
       *> FC-DRAW-CEIL-SCANLINE: One ceiling row (above center)
       *> ============================================================
