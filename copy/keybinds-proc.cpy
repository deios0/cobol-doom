@@ -0,0 +1,90 @@
+      *> ============================================================
+      *> keybinds-proc.cpy -- Load configurable key bindings
+      *> LOAD-KEYBINDS reads KEYBINDS-FILE (one fixed-format record,
+      *> a WS-KEY() slot number per logical action) and overrides the
+      *> WS-KB-* defaults set up in keybinds-data.cpy. Missing or
+      *> unreadable files are not an error -- the engine just keeps
+      *> running with the historical default mapping.
+      *> ============================================================
+       LOAD-KEYBINDS.
+           OPEN INPUT KEYBINDS-FILE
+           IF WS-KEYBINDS-STATUS NOT = "00"
+               DISPLAY "Using default key bindings"
+               EXIT PARAGRAPH
+           END-IF
+
+           READ KEYBINDS-FILE
+               AT END
+                   DISPLAY "Using default key bindings"
+                   CLOSE KEYBINDS-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           CLOSE KEYBINDS-FILE
+
+           IF KB-QUIT > 0 AND KB-QUIT <= 21
+               MOVE KB-QUIT TO WS-KB-QUIT
+           END-IF
+           IF KB-FORWARD > 0 AND KB-FORWARD <= 21
+               MOVE KB-FORWARD TO WS-KB-FORWARD
+           END-IF
+           IF KB-BACK > 0 AND KB-BACK <= 21
+               MOVE KB-BACK TO WS-KB-BACK
+           END-IF
+           IF KB-LEFT > 0 AND KB-LEFT <= 21
+               MOVE KB-LEFT TO WS-KB-LEFT
+           END-IF
+           IF KB-RIGHT > 0 AND KB-RIGHT <= 21
+               MOVE KB-RIGHT TO WS-KB-RIGHT
+           END-IF
+           IF KB-FIRE > 0 AND KB-FIRE <= 21
+               MOVE KB-FIRE TO WS-KB-FIRE
+           END-IF
+           IF KB-USE > 0 AND KB-USE <= 21
+               MOVE KB-USE TO WS-KB-USE
+           END-IF
+           IF KB-AUTOMAP > 0 AND KB-AUTOMAP <= 21
+               MOVE KB-AUTOMAP TO WS-KB-AUTOMAP
+           END-IF
+           IF KB-WEAPON1 > 0 AND KB-WEAPON1 <= 21
+               MOVE KB-WEAPON1 TO WS-KB-WEAPON1
+           END-IF
+           IF KB-WEAPON2 > 0 AND KB-WEAPON2 <= 21
+               MOVE KB-WEAPON2 TO WS-KB-WEAPON2
+           END-IF
+           IF KB-SAVE > 0 AND KB-SAVE <= 21
+               MOVE KB-SAVE TO WS-KB-SAVE
+           END-IF
+           IF KB-LOAD > 0 AND KB-LOAD <= 21
+               MOVE KB-LOAD TO WS-KB-LOAD
+           END-IF
+           IF KB-CONSOLE > 0 AND KB-CONSOLE <= 21
+               MOVE KB-CONSOLE TO WS-KB-CONSOLE
+           END-IF
+           IF KB-STRAFE-LEFT > 0 AND KB-STRAFE-LEFT <= 21
+               MOVE KB-STRAFE-LEFT TO WS-KB-STRAFE-LEFT
+           END-IF
+           IF KB-STRAFE-RIGHT > 0 AND KB-STRAFE-RIGHT <= 21
+               MOVE KB-STRAFE-RIGHT TO WS-KB-STRAFE-RIGHT
+           END-IF
+           IF KB-WEAPON3 > 0 AND KB-WEAPON3 <= 21
+               MOVE KB-WEAPON3 TO WS-KB-WEAPON3
+           END-IF
+           IF KB-WEAPON4 > 0 AND KB-WEAPON4 <= 21
+               MOVE KB-WEAPON4 TO WS-KB-WEAPON4
+           END-IF
+           IF KB-WEAPON0 > 0 AND KB-WEAPON0 <= 21
+               MOVE KB-WEAPON0 TO WS-KB-WEAPON0
+           END-IF
+           IF KB-PAUSE > 0 AND KB-PAUSE <= 21
+               MOVE KB-PAUSE TO WS-KB-PAUSE
+           END-IF
+           IF KB-DEBUG > 0 AND KB-DEBUG <= 21
+               MOVE KB-DEBUG TO WS-KB-DEBUG
+           END-IF
+           IF KB-SPECTATOR > 0 AND KB-SPECTATOR <= 21
+               MOVE KB-SPECTATOR TO WS-KB-SPECTATOR
+           END-IF
+
+           DISPLAY "Custom key bindings loaded from "
+               WS-KEYBINDS-FILENAME
+           .
