@@ -47,11 +47,82 @@
            END-PERFORM
            .
 
+      *> ============================================================
+      *> INIT-RANGE-MAP: Populate the map grid and things table from
+      *> the hardcoded practice/target-range data (WS-RANGE-MAP-DATA,
+      *> WS-RANGE-THINGS-DATA) instead of a real WAD map or the plain
+      *> INIT-MAP test grid. Selected from the title screen.
+      *> ============================================================
+       INIT-RANGE-MAP.
+           MOVE 16 TO WS-MAP-SIZE
+      *>   Clear entire grid
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > 128
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > 128
+                   MOVE 0 TO MC-TYPE(WS-I, WS-J)
+                   MOVE 0 TO MC-TEX-ID(WS-I, WS-J)
+                   MOVE 0 TO MC-KEY-ID(WS-I, WS-J)
+               END-PERFORM
+           END-PERFORM
+      *>   Copy 16x16 hardcoded data into grid, translating cell code
+      *>   9 to a door rather than a wall
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > 16
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > 16
+                   EVALUATE WS-RGR-CELL(WS-I, WS-J)
+                       WHEN 0
+                           CONTINUE
+                       WHEN 9
+                           MOVE 2 TO MC-TYPE(WS-I, WS-J)
+                           MOVE 1 TO MC-TEX-ID(WS-I, WS-J)
+                       WHEN OTHER
+                           MOVE 1 TO MC-TYPE(WS-I, WS-J)
+                           MOVE WS-RGR-CELL(WS-I, WS-J)
+                               TO MC-TEX-ID(WS-I, WS-J)
+                   END-EVALUATE
+               END-PERFORM
+           END-PERFORM
+
+      *>   Things come from grid coordinates directly -- no WAD
+      *>   bounding box to translate through
+           MOVE 0 TO WS-MAP-MIN-X
+           MOVE 0 TO WS-MAP-MIN-Y
+           MOVE 1 TO WS-MAP-SCALE
+           MOVE WS-RANGE-THINGS-COUNT TO WS-MAP-THING-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-RANGE-THINGS-COUNT
+               MOVE WS-RGT-TYPE(WS-I) TO MT-TYPE(WS-I)
+               MOVE WS-RGT-X(WS-I) TO MT-X(WS-I)
+               MOVE WS-RGT-Y(WS-I) TO MT-Y(WS-I)
+               MOVE WS-RGT-ANGLE(WS-I) TO MT-ANGLE(WS-I)
+      *>         Flags = 7 (bits 1+2+4) -- visible at every skill
+      *>         level, same as a real WAD thing flagged for all
+      *>         three difficulties
+               MOVE 7 TO MT-FLAGS(WS-I)
+           END-PERFORM
+           .
+
       *> ============================================================
       *> INIT-PLAYER: Set spawn position and initial state
       *> Uses WAD spawn point if available, else hardcoded
       *> ============================================================
        INIT-PLAYER.
+           PERFORM INIT-PLAYER-POSITION
+           MOVE 100 TO WS-HEALTH
+           MOVE 50 TO WS-AMMO-BULLETS
+           MOVE 0 TO WS-AMMO-SHELLS
+           MOVE 0 TO WS-AMMO-CELLS
+           MOVE 0 TO WS-ARMOR
+           .
+
+      *> ============================================================
+      *> INIT-PLAYER-POSITION: Place the player at the current map's
+      *> spawn point without touching health/ammo/armor. Used when
+      *> the campaign advances to the next level.
+      *> ============================================================
+       INIT-PLAYER-POSITION.
            IF WS-USE-WAD-MAP = 1
                AND WS-SPAWN-X NOT = 0
                MOVE WS-SPAWN-X TO WS-PX
@@ -62,8 +133,48 @@
                MOVE +00002.5000 TO WS-PY
                MOVE 0 TO WS-PA
            END-IF
-           MOVE 100 TO WS-HEALTH
-           MOVE 50 TO WS-AMMO
+
+      *>   Snap eye height to the spawn cell's floor -- no transition
+      *>   on level load/restart, only when walking between sectors
+           PERFORM UPDATE-EYE-HEIGHT
+           MOVE WS-PZ-TARGET TO WS-PZ
+           .
+
+      *> ============================================================
+      *> UPDATE-EYE-HEIGHT: Follow MC-FLOOR-H of the player's current
+      *> cell, transitioning a few grid units per frame rather than
+      *> snapping, and derive the screen-space eye shift used by
+      *> CAST-ONE-RAY and RENDER-FLOOR-CEILING to raise/lower the
+      *> view as the player walks over stairs and ledges.
+      *> ============================================================
+       UPDATE-EYE-HEIGHT.
+           COMPUTE WS-EYE-CHK-ROW =
+               FUNCTION INTEGER-PART(WS-PY) + 1
+           COMPUTE WS-EYE-CHK-COL =
+               FUNCTION INTEGER-PART(WS-PX) + 1
+
+           IF WS-EYE-CHK-ROW >= 1 AND WS-EYE-CHK-ROW <= WS-MAP-SIZE
+               AND WS-EYE-CHK-COL >= 1
+               AND WS-EYE-CHK-COL <= WS-MAP-SIZE
+               COMPUTE WS-PZ-TARGET =
+                   MC-FLOOR-H(WS-EYE-CHK-ROW, WS-EYE-CHK-COL)
+                   / WS-EYE-HEIGHT-SCALE
+           END-IF
+
+           IF WS-PZ < WS-PZ-TARGET
+               ADD WS-PZ-STEP TO WS-PZ
+               IF WS-PZ > WS-PZ-TARGET
+                   MOVE WS-PZ-TARGET TO WS-PZ
+               END-IF
+           END-IF
+           IF WS-PZ > WS-PZ-TARGET
+               SUBTRACT WS-PZ-STEP FROM WS-PZ
+               IF WS-PZ < WS-PZ-TARGET
+                   MOVE WS-PZ-TARGET TO WS-PZ
+               END-IF
+           END-IF
+
+           COMPUTE WS-EYE-SHIFT = WS-PZ * WS-SCREEN-H
            .
 
       *> ============================================================
@@ -153,6 +264,9 @@
            MOVE 0 TO WS-HIT
            MOVE 0 TO WS-STEP-COUNT
            MOVE 0 TO WS-HIT-TEX-ID
+           MOVE 0 TO WS-HIT-TYPE
+           MOVE 0 TO WS-HIT-UPPER-TEX
+           MOVE 0 TO WS-HIT-LOWER-TEX
            PERFORM UNTIL WS-HIT = 1
                OR WS-STEP-COUNT >= WS-MAX-STEPS
                IF WS-SIDE-DIST-X < WS-SIDE-DIST-Y
@@ -169,13 +283,29 @@
                IF WS-MAP-X >= 1 AND WS-MAP-X <= WS-MAP-SIZE
                    AND WS-MAP-Y >= 1
                    AND WS-MAP-Y <= WS-MAP-SIZE
-                   IF MC-TYPE(WS-MAP-Y, WS-MAP-X) > 0
+                   IF MC-TYPE(WS-MAP-Y, WS-MAP-X) = 1
+                       OR MC-TYPE(WS-MAP-Y, WS-MAP-X) = 2
                        MOVE 1 TO WS-HIT
+                       MOVE MC-TYPE(WS-MAP-Y, WS-MAP-X)
+                           TO WS-HIT-TYPE
                        MOVE MC-TEX-ID(WS-MAP-Y, WS-MAP-X)
                            TO WS-HIT-TEX-ID
+                   ELSE
+                       IF MC-TYPE(WS-MAP-Y, WS-MAP-X) = 5
+      *>                   Window: stops the ray (for depth and the
+      *>                   lintel/sill strips) but the middle band
+      *>                   is drawn transparent in the pixel loop
+                           MOVE 1 TO WS-HIT
+                           MOVE 5 TO WS-HIT-TYPE
+                           MOVE MC-UPPER-TEX(WS-MAP-Y, WS-MAP-X)
+                               TO WS-HIT-UPPER-TEX
+                           MOVE MC-LOWER-TEX(WS-MAP-Y, WS-MAP-X)
+                               TO WS-HIT-LOWER-TEX
+                       END-IF
                    END-IF
                ELSE
                    MOVE 1 TO WS-HIT
+                   MOVE 1 TO WS-HIT-TYPE
                    MOVE 1 TO WS-HIT-TEX-ID
                END-IF
            END-PERFORM
@@ -200,8 +330,11 @@
                WS-SCREEN-H / WS-PERP-DIST
            COMPUTE WS-WALL-H = WS-WALL-H-FULL
 
-      *>   --- Wall top/bottom rows ---
-           COMPUTE WS-HALF-H = WS-SCREEN-H / 2
+      *>   --- Wall top/bottom rows (eye-height shifts the horizon,
+      *>       perspective-divided so it fades out with distance
+      *>       the same way wall height does) ---
+           COMPUTE WS-HALF-H =
+               (WS-SCREEN-H / 2) + (WS-EYE-SHIFT / WS-PERP-DIST)
            COMPUTE WS-WALL-TOP =
                WS-HALF-H - (WS-WALL-H / 2) + 1
            IF WS-WALL-TOP < 1
@@ -225,23 +358,51 @@
                WS-WALL-HIT-POS
                - FUNCTION INTEGER-PART(WS-WALL-HIT-POS)
 
-      *>   Clamp texture ID
-           IF WS-HIT-TEX-ID > WS-TEX-COUNT
-               COMPUTE WS-HIT-TEX-ID =
-                   FUNCTION MOD(WS-HIT-TEX-ID - 1,
-                   WS-TEX-COUNT) + 1
-           END-IF
-           IF WS-HIT-TEX-ID < 1
-               MOVE 1 TO WS-HIT-TEX-ID
+      *>   Clamp texture ID (solid walls/doors only -- window strip
+      *>   textures are clamped individually in CLAMP-WINDOW-TEX,
+      *>   since a 0 there means "nothing to draw", not "texture 1")
+           IF WS-HIT-TYPE NOT = 5
+               IF WS-HIT-TEX-ID > WS-TEX-COUNT
+                   COMPUTE WS-HIT-TEX-ID =
+                       FUNCTION MOD(WS-HIT-TEX-ID - 1,
+                       WS-TEX-COUNT) + 1
+               END-IF
+               IF WS-HIT-TEX-ID < 1
+                   MOVE 1 TO WS-HIT-TEX-ID
+               END-IF
+           ELSE
+               PERFORM CLAMP-WINDOW-TEX
+      *>       Strip split: top/bottom quarter of the wall's screen
+      *>       height, gap in between shows the floor/ceiling behind
+               COMPUTE WS-WIN-UPPER-BOT =
+                   WS-WALL-TOP
+                   + (WS-WALL-BOT - WS-WALL-TOP) / 4
+               COMPUTE WS-WIN-LOWER-TOP =
+                   WS-WALL-BOT
+                   - (WS-WALL-BOT - WS-WALL-TOP) / 4
            END-IF
 
-      *>   Map hit position to texture column (U)
+      *>   Map hit position to texture column (U) -- for a window
+      *>   this uses the upper strip's texture width as a stand-in;
+      *>   the per-row loop recomputes U against whichever texture
+      *>   (upper or lower) is actually drawn on that row
+           IF WS-HIT-TYPE = 5
+               MOVE WS-HIT-UPPER-TEX TO WS-DRAW-TEX-ID
+               IF WS-DRAW-TEX-ID = 0
+                   MOVE WS-HIT-LOWER-TEX TO WS-DRAW-TEX-ID
+               END-IF
+               IF WS-DRAW-TEX-ID = 0
+                   MOVE 1 TO WS-DRAW-TEX-ID
+               END-IF
+           ELSE
+               MOVE WS-HIT-TEX-ID TO WS-DRAW-TEX-ID
+           END-IF
            COMPUTE WS-TEX-U =
                WS-WALL-HIT-POS
-               * WT-WIDTH(WS-HIT-TEX-ID)
+               * WT-WIDTH(WS-DRAW-TEX-ID)
            COMPUTE WS-TEX-U =
                FUNCTION MOD(WS-TEX-U,
-               WT-WIDTH(WS-HIT-TEX-ID))
+               WT-WIDTH(WS-DRAW-TEX-ID))
 
       *>   --- Lighting from distance ---
            COMPUTE WS-LIGHT-LEVEL =
@@ -258,31 +419,56 @@
                    MOVE 31 TO WS-LIGHT-LEVEL
                END-IF
            END-IF
+
+      *>   Muzzle flash: brighten walls close to the player while a
+      *>   shot was just fired (see PROCESS-FIRE)
+           IF WS-MUZZLE-FLASH-TICKS > 0
+               AND WS-PERP-DIST <= WS-MUZZLE-FLASH-RADIUS
+               SUBTRACT WS-MUZZLE-FLASH-BOOST FROM WS-LIGHT-LEVEL
+               IF WS-LIGHT-LEVEL < 0
+                   MOVE 0 TO WS-LIGHT-LEVEL
+               END-IF
+           END-IF
+
            COMPUTE WS-LIGHT-TABLE = WS-LIGHT-LEVEL + 1
 
       *>   --- Draw textured wall pixels ---
            PERFORM VARYING WS-ROW FROM WS-WALL-TOP BY 1
                UNTIL WS-ROW > WS-WALL-BOT
+
+               MOVE 0 TO WS-ROW-SKIP
+               IF WS-HIT-TYPE = 5
+                   PERFORM PICK-WINDOW-ROW-TEX
+               ELSE
+                   MOVE WS-HIT-TEX-ID TO WS-DRAW-TEX-ID
+               END-IF
+
+               IF WS-ROW-SKIP = 1
+      *>           Gap row, or a missing strip texture -- leave the
+      *>           floor/ceiling pixel already drawn underneath
+                   CONTINUE
+               ELSE
+
       *>       V coordinate
                IF WS-WALL-H > 0
                    COMPUTE WS-V-FRAC =
                        (WS-ROW - WS-WALL-TOP)
-                       * WT-HEIGHT(WS-HIT-TEX-ID)
+                       * WT-HEIGHT(WS-DRAW-TEX-ID)
                        / WS-WALL-H-FULL
                    COMPUTE WS-TEX-V =
                        FUNCTION INTEGER-PART(WS-V-FRAC)
                ELSE
                    MOVE 0 TO WS-TEX-V
                END-IF
-               IF WS-TEX-V >= WT-HEIGHT(WS-HIT-TEX-ID)
+               IF WS-TEX-V >= WT-HEIGHT(WS-DRAW-TEX-ID)
                    COMPUTE WS-TEX-V =
-                       WT-HEIGHT(WS-HIT-TEX-ID) - 1
+                       WT-HEIGHT(WS-DRAW-TEX-ID) - 1
                END-IF
 
       *>       Column-major pixel offset
                COMPUTE WS-TEX-PIX-OFF =
                    WS-TEX-U
-                   * WT-HEIGHT(WS-HIT-TEX-ID)
+                   * WT-HEIGHT(WS-DRAW-TEX-ID)
                    + WS-TEX-V + 1
                IF WS-TEX-PIX-OFF < 1
                    MOVE 1 TO WS-TEX-PIX-OFF
@@ -292,7 +478,7 @@
                END-IF
 
       *>       Get palette index from texture
-               MOVE WT-PIX(WS-HIT-TEX-ID,
+               MOVE WT-PIX(WS-DRAW-TEX-ID,
                    WS-TEX-PIX-OFF)
                    TO WS-BIN-BUF1
                MOVE WS-BIN-BYTE TO WS-PAL-IDX
@@ -327,57 +513,179 @@
                MOVE WS-PIX-B TO WS-FB-BYTE(WS-PIX-IDX)
                ADD 1 TO WS-PIX-IDX
                MOVE X"FF" TO WS-FB-BYTE(WS-PIX-IDX)
+               END-IF
            END-PERFORM
            .
 
       *> ============================================================
-      *> PROCESS-MOVEMENT: Handle WASD input
-      *> WS-KEY(2)=W, WS-KEY(3)=S, WS-KEY(4)=A, WS-KEY(5)=D
+      *> CLAMP-WINDOW-TEX: Clamp a window cell's upper/lower texture
+      *> IDs into range, the same way solid walls are clamped above
+      *> -- but only when non-zero, since 0 means "no strip here".
+      *> ============================================================
+       CLAMP-WINDOW-TEX.
+           IF WS-HIT-UPPER-TEX > 0
+               IF WS-HIT-UPPER-TEX > WS-TEX-COUNT
+                   COMPUTE WS-HIT-UPPER-TEX =
+                       FUNCTION MOD(WS-HIT-UPPER-TEX - 1,
+                       WS-TEX-COUNT) + 1
+               END-IF
+           END-IF
+           IF WS-HIT-LOWER-TEX > 0
+               IF WS-HIT-LOWER-TEX > WS-TEX-COUNT
+                   COMPUTE WS-HIT-LOWER-TEX =
+                       FUNCTION MOD(WS-HIT-LOWER-TEX - 1,
+                       WS-TEX-COUNT) + 1
+               END-IF
+           END-IF
+           .
+
+      *> ============================================================
+      *> PICK-WINDOW-ROW-TEX: For the current WS-ROW of a window
+      *> cell, decide whether it falls in the upper strip, lower
+      *> strip, or the open gap, and set WS-DRAW-TEX-ID/WS-ROW-SKIP
+      *> (and re-derive WS-TEX-U, since the upper and lower textures
+      *> can have different widths) accordingly.
+      *> ============================================================
+       PICK-WINDOW-ROW-TEX.
+           IF WS-ROW <= WS-WIN-UPPER-BOT
+               IF WS-HIT-UPPER-TEX = 0
+                   MOVE 1 TO WS-ROW-SKIP
+               ELSE
+                   MOVE WS-HIT-UPPER-TEX TO WS-DRAW-TEX-ID
+               END-IF
+           ELSE
+               IF WS-ROW >= WS-WIN-LOWER-TOP
+                   IF WS-HIT-LOWER-TEX = 0
+                       MOVE 1 TO WS-ROW-SKIP
+                   ELSE
+                       MOVE WS-HIT-LOWER-TEX TO WS-DRAW-TEX-ID
+                   END-IF
+               ELSE
+      *>           Open gap between the lintel and the sill
+                   MOVE 1 TO WS-ROW-SKIP
+               END-IF
+           END-IF
+
+           IF WS-ROW-SKIP = 0
+               COMPUTE WS-TEX-U =
+                   WS-WALL-HIT-POS
+                   * WT-WIDTH(WS-DRAW-TEX-ID)
+               COMPUTE WS-TEX-U =
+                   FUNCTION MOD(WS-TEX-U,
+                   WT-WIDTH(WS-DRAW-TEX-ID))
+           END-IF
+           .
+
+      *> ============================================================
+      *> PROCESS-MOVEMENT: Handle movement input via the configurable
+      *> forward/back/turn/strafe bindings (WS-KB-FORWARD etc.)
       *> ============================================================
        PROCESS-MOVEMENT.
-      *>   Rotate left (A)
-           IF WS-KEY(4) NOT = 0
+      *>   Spectator mode flies faster than normal footspeed
+           IF WS-SPECTATOR-ON = 1
+               MOVE WS-SPECTATOR-SPEED TO WS-CUR-MOVE-SPEED
+           ELSE
+               MOVE WS-MOVE-SPEED TO WS-CUR-MOVE-SPEED
+           END-IF
+
+      *>   Rotate left
+           IF WS-KEY(WS-KB-LEFT) NOT = 0
                SUBTRACT WS-TURN-SPEED FROM WS-PA
                IF WS-PA < 0
                    ADD 360 TO WS-PA
                END-IF
            END-IF
 
-      *>   Rotate right (D)
-           IF WS-KEY(5) NOT = 0
+      *>   Rotate right
+           IF WS-KEY(WS-KB-RIGHT) NOT = 0
                ADD WS-TURN-SPEED TO WS-PA
                IF WS-PA >= 360
                    SUBTRACT 360 FROM WS-PA
                END-IF
            END-IF
 
-      *>   Forward (W)
-           IF WS-KEY(2) NOT = 0
+      *>   Forward
+           IF WS-KEY(WS-KB-FORWARD) NOT = 0
                COMPUTE WS-ANGLE-LOOKUP =
                    FUNCTION MOD(WS-PA * 10 + 36000, 3600)
                    + 1
                COMPUTE WS-NEW-X =
                    WS-PX + WS-COS-VAL(WS-ANGLE-LOOKUP)
-                   * WS-MOVE-SPEED
+                   * WS-CUR-MOVE-SPEED
                COMPUTE WS-NEW-Y =
                    WS-PY + WS-SIN-VAL(WS-ANGLE-LOOKUP)
-                   * WS-MOVE-SPEED
+                   * WS-CUR-MOVE-SPEED
                PERFORM CHECK-WALL-COLLISION
            END-IF
 
-      *>   Backward (S)
-           IF WS-KEY(3) NOT = 0
+      *>   Backward
+           IF WS-KEY(WS-KB-BACK) NOT = 0
                COMPUTE WS-ANGLE-LOOKUP =
                    FUNCTION MOD(WS-PA * 10 + 36000, 3600)
                    + 1
                COMPUTE WS-NEW-X =
                    WS-PX - WS-COS-VAL(WS-ANGLE-LOOKUP)
-                   * WS-MOVE-SPEED
+                   * WS-CUR-MOVE-SPEED
                COMPUTE WS-NEW-Y =
                    WS-PY - WS-SIN-VAL(WS-ANGLE-LOOKUP)
-                   * WS-MOVE-SPEED
+                   * WS-CUR-MOVE-SPEED
                PERFORM CHECK-WALL-COLLISION
            END-IF
+
+      *>   Strafe left (perpendicular to facing, angle - 90)
+           IF WS-KEY(WS-KB-STRAFE-LEFT) NOT = 0
+               COMPUTE WS-ANGLE-LOOKUP =
+                   FUNCTION MOD(WS-PA * 10 - 900 + 36000, 3600)
+                   + 1
+               COMPUTE WS-NEW-X =
+                   WS-PX + WS-COS-VAL(WS-ANGLE-LOOKUP)
+                   * WS-CUR-MOVE-SPEED
+               COMPUTE WS-NEW-Y =
+                   WS-PY + WS-SIN-VAL(WS-ANGLE-LOOKUP)
+                   * WS-CUR-MOVE-SPEED
+               PERFORM CHECK-WALL-COLLISION
+           END-IF
+
+      *>   Strafe right (perpendicular to facing, angle + 90)
+           IF WS-KEY(WS-KB-STRAFE-RIGHT) NOT = 0
+               COMPUTE WS-ANGLE-LOOKUP =
+                   FUNCTION MOD(WS-PA * 10 + 900 + 36000, 3600)
+                   + 1
+               COMPUTE WS-NEW-X =
+                   WS-PX + WS-COS-VAL(WS-ANGLE-LOOKUP)
+                   * WS-CUR-MOVE-SPEED
+               COMPUTE WS-NEW-Y =
+                   WS-PY + WS-SIN-VAL(WS-ANGLE-LOOKUP)
+                   * WS-CUR-MOVE-SPEED
+               PERFORM CHECK-WALL-COLLISION
+           END-IF
+           .
+
+      *> ============================================================
+      *> CHECK-SPECTATOR-KEY: Edge-detect the spectator binding and
+      *> flip WS-SPECTATOR-ON, borrowing WS-NOCLIP for the actual
+      *> wall-collision bypass (CHECK-WALL-COLLISION already does
+      *> the right thing when it's 1). The console's own "noclip"
+      *> cheat setting is saved going in and restored coming back
+      *> out, so spectator mode never leaves WS-NOCLIP in a state
+      *> the player didn't ask for.
+      *> ============================================================
+       CHECK-SPECTATOR-KEY.
+           IF WS-KEY(WS-KB-SPECTATOR) NOT = 0
+               IF WS-SPECTATOR-KEY-PREV = 0
+                   IF WS-SPECTATOR-ON = 1
+                       MOVE 0 TO WS-SPECTATOR-ON
+                       MOVE WS-SPECTATOR-SAVED-NOCLIP TO WS-NOCLIP
+                   ELSE
+                       MOVE 1 TO WS-SPECTATOR-ON
+                       MOVE WS-NOCLIP TO WS-SPECTATOR-SAVED-NOCLIP
+                       MOVE 1 TO WS-NOCLIP
+                   END-IF
+               END-IF
+               MOVE 1 TO WS-SPECTATOR-KEY-PREV
+           ELSE
+               MOVE 0 TO WS-SPECTATOR-KEY-PREV
+           END-IF
            .
 
       *> ============================================================
@@ -385,6 +693,12 @@
       *> Uses MC-TYPE for wall detection
       *> ============================================================
        CHECK-WALL-COLLISION.
+           IF WS-NOCLIP = 1
+               MOVE WS-NEW-X TO WS-PX
+               MOVE WS-NEW-Y TO WS-PY
+               EXIT PARAGRAPH
+           END-IF
+
       *>   Check X axis
            IF WS-NEW-X > WS-PX
                COMPUTE WS-CHK-X =
@@ -400,6 +714,9 @@
            IF WS-CHK-X >= 1 AND WS-CHK-X <= WS-MAP-SIZE
                AND WS-CHK-Y >= 1 AND WS-CHK-Y <= WS-MAP-SIZE
                IF MC-TYPE(WS-CHK-Y, WS-CHK-X) = 0
+                   OR MC-TYPE(WS-CHK-Y, WS-CHK-X) = 3
+                   OR MC-TYPE(WS-CHK-Y, WS-CHK-X) = 4
+                   OR MC-TYPE(WS-CHK-Y, WS-CHK-X) = 5
                    MOVE WS-NEW-X TO WS-PX
                END-IF
            END-IF
@@ -419,6 +736,9 @@
            IF WS-CHK-X >= 1 AND WS-CHK-X <= WS-MAP-SIZE
                AND WS-CHK-Y >= 1 AND WS-CHK-Y <= WS-MAP-SIZE
                IF MC-TYPE(WS-CHK-Y, WS-CHK-X) = 0
+                   OR MC-TYPE(WS-CHK-Y, WS-CHK-X) = 3
+                   OR MC-TYPE(WS-CHK-Y, WS-CHK-X) = 4
+                   OR MC-TYPE(WS-CHK-Y, WS-CHK-X) = 5
                    MOVE WS-NEW-Y TO WS-PY
                END-IF
            END-IF
