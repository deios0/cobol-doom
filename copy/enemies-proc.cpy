@@ -14,6 +14,14 @@
       *> Iterates all alive enemies, runs state machine.
       *> ============================================================
        UPDATE-ENEMIES.
+      *>   Age out the gunfire noise flag set by PROCESS-FIRE
+           IF WS-NOISE-ACTIVE = 1
+               SUBTRACT 1 FROM WS-NOISE-TICKS
+               IF WS-NOISE-TICKS <= 0
+                   MOVE 0 TO WS-NOISE-ACTIVE
+               END-IF
+           END-IF
+
            IF WS-SP-COUNT < 1
                EXIT PARAGRAPH
            END-IF
@@ -121,6 +129,30 @@
                    MOVE 15 TO WS-EN-FRAME-CTR(WS-EN-IDX)
                END-IF
            END-IF
+
+      *>   Gunfire noise wakes the enemy regardless of LOS or alert
+      *>   distance -- checked even when the sighting test above
+      *>   already found nothing
+           IF WS-EN-STATE(WS-EN-IDX) = 0
+               AND WS-NOISE-ACTIVE = 1
+               COMPUTE WS-EN-NOISE-DX =
+                   WS-NOISE-X - WS-SP-WORLD-X(WS-EN-IDX)
+               COMPUTE WS-EN-NOISE-DY =
+                   WS-NOISE-Y - WS-SP-WORLD-Y(WS-EN-IDX)
+               COMPUTE WS-EN-NOISE-DIST-SQ =
+                   WS-EN-NOISE-DX * WS-EN-NOISE-DX
+                   + WS-EN-NOISE-DY * WS-EN-NOISE-DY
+               COMPUTE WS-EN-NOISE-RADIUS =
+                   WS-EN-ALERT-DIST(WS-EN-IDX)
+                   * WS-EN-NOISE-RADIUS-MULT
+               COMPUTE WS-EN-NOISE-RADIUS-SQ =
+                   WS-EN-NOISE-RADIUS * WS-EN-NOISE-RADIUS
+               IF WS-EN-NOISE-DIST-SQ <= WS-EN-NOISE-RADIUS-SQ
+      *>           Heard the shot -- go straight to ALERT, no LOS
+                   MOVE 1 TO WS-EN-STATE(WS-EN-IDX)
+                   MOVE 15 TO WS-EN-FRAME-CTR(WS-EN-IDX)
+               END-IF
+           END-IF
            .
 
       *> ============================================================
@@ -179,22 +211,154 @@
            ADD 1 TO WS-EN-FRAME-CTR(WS-EN-IDX)
 
            IF WS-EN-FRAME-CTR(WS-EN-IDX) = 1
-      *>       First tick of attack: compute and deal damage
-      *>       Random damage between 3 and 15
-               PERFORM EN-RANDOM-3-15
-      *>       Apply damage to player health
-               IF WS-HEALTH > WS-EN-RAND-VAL
-                   SUBTRACT WS-EN-RAND-VAL FROM WS-HEALTH
+               IF WS-EN-RANGED(WS-EN-IDX) = 1
+      *>           Ranged type: launch a travelling projectile
+      *>           instead of hitting the player instantly
+                   PERFORM EN-FIRE-PROJECTILE
                ELSE
-                   MOVE 0 TO WS-HEALTH
+      *>           Melee type: random damage between this type's
+      *>           WS-EN-DMG-MIN-PCT of WS-EN-DAMAGE and the full
+      *>           WS-EN-DAMAGE, applied instantly (armor absorbs
+      *>           a share) -- a SARG's bite and a CPOS's jab no
+      *>           longer land in the same 3..15 range
+                   COMPUTE WS-EN-RAND-MAX =
+                       WS-EN-DAMAGE(WS-EN-IDX)
+                   COMPUTE WS-EN-RAND-MIN =
+                       WS-EN-DAMAGE(WS-EN-IDX)
+                       * WS-EN-DMG-MIN-PCT(WS-EN-IDX) / 100
+                   IF WS-EN-RAND-MIN < 1
+                       MOVE 1 TO WS-EN-RAND-MIN
+                   END-IF
+                   IF WS-EN-RAND-MIN > WS-EN-RAND-MAX
+                       MOVE WS-EN-RAND-MAX TO WS-EN-RAND-MIN
+                   END-IF
+                   PERFORM EN-RANDOM-IN-RANGE
+                   MOVE WS-EN-RAND-VAL TO WS-PLAYER-DMG-AMT
+                   PERFORM APPLY-DAMAGE-TO-PLAYER
                END-IF
            END-IF
 
-      *>   After 10 ticks, return to CHASE with cooldown
-           IF WS-EN-FRAME-CTR(WS-EN-IDX) >= 10
+      *>   After this type's attack duration, return to CHASE and
+      *>   start its own cooldown before it may attack again
+           IF WS-EN-FRAME-CTR(WS-EN-IDX) >=
+               WS-EN-ATK-DURATION(WS-EN-IDX)
                MOVE 2 TO WS-EN-STATE(WS-EN-IDX)
                MOVE 0 TO WS-EN-FRAME-CTR(WS-EN-IDX)
-               MOVE 30 TO WS-EN-COOLDOWN(WS-EN-IDX)
+               MOVE WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                   TO WS-EN-COOLDOWN(WS-EN-IDX)
+           END-IF
+           .
+
+      *> ============================================================
+      *> EN-FIRE-PROJECTILE: Launch a projectile from enemy WS-EN-IDX
+      *> toward the player's current position, carrying that enemy's
+      *> WS-EN-DAMAGE. Silently dropped if WS-PROJECTILE-TABLE is
+      *> full (same overflow handling as the door/pickup tables).
+      *> ============================================================
+       EN-FIRE-PROJECTILE.
+           MOVE 0 TO WS-PROJ-FOUND
+           PERFORM VARYING WS-PROJ-SLOT FROM 1 BY 1
+               UNTIL WS-PROJ-SLOT > 20 OR WS-PROJ-FOUND = 1
+               IF WS-PROJ-ACTIVE(WS-PROJ-SLOT) = 0
+                   MOVE 1 TO WS-PROJ-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-PROJ-FOUND = 0
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   PERFORM VARYING leaves WS-PROJ-SLOT one past the match
+           SUBTRACT 1 FROM WS-PROJ-SLOT
+
+      *>   Aim at the player's position at the moment of firing
+           COMPUTE WS-PROJ-AIM-DX =
+               WS-PX - WS-SP-WORLD-X(WS-EN-IDX)
+           COMPUTE WS-PROJ-AIM-DY =
+               WS-PY - WS-SP-WORLD-Y(WS-EN-IDX)
+           COMPUTE WS-EN-DIST-SQ =
+               WS-PROJ-AIM-DX * WS-PROJ-AIM-DX
+               + WS-PROJ-AIM-DY * WS-PROJ-AIM-DY
+           IF WS-EN-DIST-SQ > 0
+               PERFORM EN-APPROX-SQRT
+           ELSE
+               MOVE 1 TO WS-EN-DIST
+           END-IF
+           MOVE WS-EN-DIST TO WS-PROJ-AIM-DIST
+           IF WS-PROJ-AIM-DIST < 0.0001
+               MOVE 0.0001 TO WS-PROJ-AIM-DIST
+           END-IF
+
+           MOVE 1 TO WS-PROJ-ACTIVE(WS-PROJ-SLOT)
+           MOVE WS-SP-WORLD-X(WS-EN-IDX) TO WS-PROJ-X(WS-PROJ-SLOT)
+           MOVE WS-SP-WORLD-Y(WS-EN-IDX) TO WS-PROJ-Y(WS-PROJ-SLOT)
+           COMPUTE WS-PROJ-VEL-X(WS-PROJ-SLOT) =
+               WS-PROJ-AIM-DX / WS-PROJ-AIM-DIST * WS-PROJ-SPEED
+           COMPUTE WS-PROJ-VEL-Y(WS-PROJ-SLOT) =
+               WS-PROJ-AIM-DY / WS-PROJ-AIM-DIST * WS-PROJ-SPEED
+           MOVE WS-EN-IDX TO WS-PROJ-OWNER(WS-PROJ-SLOT)
+           MOVE WS-EN-DAMAGE(WS-EN-IDX) TO WS-PROJ-DAMAGE(WS-PROJ-SLOT)
+           MOVE WS-PROJ-MAX-LIFE TO WS-PROJ-LIFE(WS-PROJ-SLOT)
+           .
+
+      *> ============================================================
+      *> UPDATE-PROJECTILES: Step every active projectile one tick,
+      *> the way CAST-ONE-RAY steps a ray through the grid, checking
+      *> for a wall cell or the player on every move. Called once per
+      *> frame from MAIN-PROGRAM, right after the enemy AI/attack
+      *> tick that may have just called EN-FIRE-PROJECTILE.
+      *> ============================================================
+       UPDATE-PROJECTILES.
+           PERFORM VARYING WS-PROJ-IDX FROM 1 BY 1
+               UNTIL WS-PROJ-IDX > 20
+               IF WS-PROJ-ACTIVE(WS-PROJ-IDX) = 1
+                   PERFORM UPDATE-ONE-PROJECTILE
+               END-IF
+           END-PERFORM
+           .
+
+      *> ============================================================
+      *> UPDATE-ONE-PROJECTILE: Advance projectile WS-PROJ-IDX,
+      *> checking wall collision, player collision and travel-time
+      *> expiry, in that order.
+      *> ============================================================
+       UPDATE-ONE-PROJECTILE.
+           SUBTRACT 1 FROM WS-PROJ-LIFE(WS-PROJ-IDX)
+           IF WS-PROJ-LIFE(WS-PROJ-IDX) <= 0
+               MOVE 0 TO WS-PROJ-ACTIVE(WS-PROJ-IDX)
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD WS-PROJ-VEL-X(WS-PROJ-IDX) TO WS-PROJ-X(WS-PROJ-IDX)
+           ADD WS-PROJ-VEL-Y(WS-PROJ-IDX) TO WS-PROJ-Y(WS-PROJ-IDX)
+
+      *>   Wall collision: grid cell the projectile now occupies
+           COMPUTE WS-PROJ-CHK-X =
+               FUNCTION INTEGER-PART(WS-PROJ-X(WS-PROJ-IDX)) + 1
+           COMPUTE WS-PROJ-CHK-Y =
+               FUNCTION INTEGER-PART(WS-PROJ-Y(WS-PROJ-IDX)) + 1
+           IF WS-PROJ-CHK-X < 1 OR WS-PROJ-CHK-X > WS-MAP-SIZE
+               OR WS-PROJ-CHK-Y < 1 OR WS-PROJ-CHK-Y > WS-MAP-SIZE
+               MOVE 0 TO WS-PROJ-ACTIVE(WS-PROJ-IDX)
+               EXIT PARAGRAPH
+           END-IF
+           IF MC-TYPE(WS-PROJ-CHK-Y, WS-PROJ-CHK-X) = 1
+               MOVE 0 TO WS-PROJ-ACTIVE(WS-PROJ-IDX)
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   Player collision: close enough to the player's position
+           COMPUTE WS-PROJ-HIT-DX =
+               WS-PROJ-X(WS-PROJ-IDX) - WS-PX
+           COMPUTE WS-PROJ-HIT-DY =
+               WS-PROJ-Y(WS-PROJ-IDX) - WS-PY
+           COMPUTE WS-PROJ-HIT-DIST-SQ =
+               WS-PROJ-HIT-DX * WS-PROJ-HIT-DX
+               + WS-PROJ-HIT-DY * WS-PROJ-HIT-DY
+           IF WS-PROJ-HIT-DIST-SQ <= WS-PROJ-HIT-RADIUS-SQ
+               MOVE WS-PROJ-DAMAGE(WS-PROJ-IDX) TO WS-PLAYER-DMG-AMT
+               PERFORM APPLY-DAMAGE-TO-PLAYER
+               MOVE 0 TO WS-PROJ-ACTIVE(WS-PROJ-IDX)
            END-IF
            .
 
@@ -348,9 +512,12 @@
                        AND WS-EN-LOS-MAP-Y >= 1
                        AND WS-EN-LOS-MAP-Y
                            <= WS-MAP-SIZE
-      *>               Check for wall (MC-TYPE > 0)
+      *>               Check for wall (MC-TYPE = 1 or 2)
                        IF MC-TYPE(WS-EN-LOS-MAP-Y,
-                           WS-EN-LOS-MAP-X) > 0
+                           WS-EN-LOS-MAP-X) = 1
+                           OR MC-TYPE(WS-EN-LOS-MAP-Y,
+                           WS-EN-LOS-MAP-X) = 2
+      *>                   (MC-TYPE = 5 windows are see-through)
       *>                   Hit a wall -- LOS blocked
                            MOVE 1 TO WS-EN-LOS-HIT
       *>                   LOS-FLAG stays 0
@@ -412,6 +579,10 @@
                AND WS-EN-CHK-Y <= WS-MAP-SIZE
                IF MC-TYPE(WS-EN-CHK-Y,
                    WS-EN-CHK-X) = 0
+                   OR MC-TYPE(WS-EN-CHK-Y,
+                   WS-EN-CHK-X) = 3
+                   OR MC-TYPE(WS-EN-CHK-Y,
+                   WS-EN-CHK-X) = 5
       *>           No wall -- accept X move
                    MOVE WS-EN-NEW-X TO
                        WS-SP-WORLD-X(WS-EN-IDX)
@@ -448,6 +619,10 @@
                AND WS-EN-CHK-Y <= WS-MAP-SIZE
                IF MC-TYPE(WS-EN-CHK-Y,
                    WS-EN-CHK-X) = 0
+                   OR MC-TYPE(WS-EN-CHK-Y,
+                   WS-EN-CHK-X) = 3
+                   OR MC-TYPE(WS-EN-CHK-Y,
+                   WS-EN-CHK-X) = 5
       *>           No wall -- accept Y move
                    MOVE WS-EN-NEW-Y TO
                        WS-SP-WORLD-Y(WS-EN-IDX)
@@ -616,29 +791,136 @@
       *>       Set sprite state to dying (1)
                MOVE 1 TO
                    WS-SP-STATE(WS-EN-DMG-IDX)
+               MOVE WS-SFX-ENEMY-DEATH TO WS-SFX-ID
+               PERFORM PLAY-SOUND-EFFECT
+               ADD 1 TO WS-KILL-COUNT
+               ADD WS-EN-SCORE-VALUE(WS-EN-DMG-IDX) TO WS-SCORE
+               PERFORM EN-DROP-LOOT
            ELSE
-      *>       Pain reaction
-               MOVE 4 TO
-                   WS-EN-STATE(WS-EN-DMG-IDX)
-               MOVE 0 TO
-                   WS-EN-FRAME-CTR(WS-EN-DMG-IDX)
+      *>       Pain reaction: only interrupts the current state if a
+      *>       percentage roll comes in under this enemy's pain chance
+               PERFORM EN-RANDOM-0-99
+               IF WS-EN-RAND-PCT <
+                   WS-EN-PAIN-PCT(WS-EN-DMG-IDX)
+                   MOVE 4 TO
+                       WS-EN-STATE(WS-EN-DMG-IDX)
+                   MOVE 0 TO
+                       WS-EN-FRAME-CTR(WS-EN-DMG-IDX)
+                   MOVE WS-SFX-ENEMY-PAIN TO WS-SFX-ID
+                   PERFORM PLAY-SOUND-EFFECT
+               END-IF
            END-IF
            .
 
       *> ============================================================
-      *> EN-RANDOM-3-15: Generate pseudo-random number 3..15.
-      *> Uses linear congruential generator. Result in WS-EN-RAND-VAL.
+      *> EN-DROP-LOOT: Called from EN-APPLY-DAMAGE's dead-transition.
+      *> Shotgun guys (THING type 9) and chaingunners (THING type 65)
+      *> drop the ammo for the weapon they carried -- shells and
+      *> bullets respectively -- as a new WS-PK-TABLE entry at the
+      *> spot they died, so clearing a room of shooters is itself a
+      *> source of ammo and not just whatever the map designer placed.
+      *> Other monster types carry nothing and drop nothing.
       *> ============================================================
-       EN-RANDOM-3-15.
-      *>   LCG: seed = seed * 1103515245 + 12345
-      *>   We use a simpler multiply to stay within PIC 9(9)
+       EN-DROP-LOOT.
+           IF WS-PK-COUNT < 100
+               IF WS-SP-THING-TYPE(WS-EN-DMG-IDX) = 00009
+                   OR WS-SP-THING-TYPE(WS-EN-DMG-IDX) = 00065
+                   ADD 1 TO WS-PK-COUNT
+                   MOVE WS-SP-WORLD-X(WS-EN-DMG-IDX)
+                       TO WS-PK-X(WS-PK-COUNT)
+                   MOVE WS-SP-WORLD-Y(WS-EN-DMG-IDX)
+                       TO WS-PK-Y(WS-PK-COUNT)
+                   IF WS-SP-THING-TYPE(WS-EN-DMG-IDX) = 00009
+      *>               Shotgun guy -- shells
+                       MOVE 02008 TO WS-PK-TYPE(WS-PK-COUNT)
+                   ELSE
+      *>               Chaingunner -- bullets
+                       MOVE 02007 TO WS-PK-TYPE(WS-PK-COUNT)
+                   END-IF
+                   MOVE 1 TO WS-PK-ACTIVE(WS-PK-COUNT)
+                   MOVE 0 TO WS-PK-RESPAWN-TMR(WS-PK-COUNT)
+                   MOVE 1 TO WS-PK-DROPPED(WS-PK-COUNT)
+               END-IF
+           END-IF
+           .
+
+      *> ============================================================
+      *> EN-RANDOM-0-99: Generate pseudo-random percentage roll 0..99.
+      *> Uses the same LCG seed as EN-RANDOM-IN-RANGE. Result in
+      *> WS-EN-RAND-PCT.
+      *> ============================================================
+       EN-RANDOM-0-99.
            COMPUTE WS-EN-RAND-SEED =
                FUNCTION MOD(
                    WS-EN-RAND-SEED * 16807 + 1,
                    999999937)
-      *>   Map to range 3..15 (13 values)
+           COMPUTE WS-EN-RAND-PCT =
+               FUNCTION MOD(WS-EN-RAND-SEED, 100)
+           .
+
+      *> ============================================================
+      *> EN-RANDOM-IN-RANGE: Generate pseudo-random number between
+      *> WS-EN-RAND-MIN and WS-EN-RAND-MAX inclusive. Uses the same
+      *> LCG as EN-RANDOM-0-99. Result in WS-EN-RAND-VAL. Used
+      *> by EN-STATE-ATTACK to roll each monster type's own melee
+      *> damage range instead of one fixed 3..15 roll for everybody.
+      *> ============================================================
+       EN-RANDOM-IN-RANGE.
+           COMPUTE WS-EN-RAND-SEED =
+               FUNCTION MOD(
+                   WS-EN-RAND-SEED * 16807 + 1,
+                   999999937)
+           COMPUTE WS-EN-RAND-SPAN =
+               WS-EN-RAND-MAX - WS-EN-RAND-MIN + 1
+           IF WS-EN-RAND-SPAN < 1
+               MOVE 1 TO WS-EN-RAND-SPAN
+           END-IF
            COMPUTE WS-EN-RAND-VAL =
-               FUNCTION MOD(WS-EN-RAND-SEED, 13) + 3
+               FUNCTION MOD(WS-EN-RAND-SEED, WS-EN-RAND-SPAN)
+               + WS-EN-RAND-MIN
+           .
+
+      *> ============================================================
+      *> APPLY-DAMAGE-TO-PLAYER: Deal WS-PLAYER-DMG-AMT to the player,
+      *> letting worn armor absorb half the hit before it reaches
+      *> health. Shared by every source of player damage (monster
+      *> melee/ranged attacks), so armor keeps working as new attack
+      *> types are added.
+      *> ============================================================
+       APPLY-DAMAGE-TO-PLAYER.
+           IF WS-GOD-MODE = 1
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-ARMOR > 0
+               COMPUTE WS-ARMOR-ABSORB = WS-PLAYER-DMG-AMT / 2
+               IF WS-ARMOR-ABSORB > WS-ARMOR
+                   MOVE WS-ARMOR TO WS-ARMOR-ABSORB
+               END-IF
+               SUBTRACT WS-ARMOR-ABSORB FROM WS-ARMOR
+               SUBTRACT WS-ARMOR-ABSORB FROM WS-PLAYER-DMG-AMT
+           END-IF
+           IF WS-HEALTH > WS-PLAYER-DMG-AMT
+               SUBTRACT WS-PLAYER-DMG-AMT FROM WS-HEALTH
+               MOVE WS-SFX-PLAYER-PAIN TO WS-SFX-ID
+               PERFORM PLAY-SOUND-EFFECT
+           ELSE
+               MOVE 0 TO WS-HEALTH
+               MOVE WS-SFX-PLAYER-DEATH TO WS-SFX-ID
+               PERFORM PLAY-SOUND-EFFECT
+           END-IF
+           .
+
+      *> ============================================================
+      *> CHECK-PLAYER-DEATH: Move to the dead game state once health
+      *> reaches zero. Performed right after UPDATE-ENEMIES each
+      *> frame so no further movement, firing or level mechanics run
+      *> once the player is dead (see MAIN-PROGRAM's game-state
+      *> gating); SHOW-DEATH-SCREEN then takes over.
+      *> ============================================================
+       CHECK-PLAYER-DEATH.
+           IF WS-HEALTH = 0 AND WS-GAME-STATE NOT = 3
+               MOVE 3 TO WS-GAME-STATE
+           END-IF
            .
 
       *> ============================================================
@@ -646,6 +928,23 @@
       *> Called once after INIT-SPRITES. Sets per-enemy-type stats.
       *> ============================================================
        EN-INIT-AI.
+      *>       Reset this level's kill tally
+           MOVE 0 TO WS-KILL-COUNT
+           MOVE WS-SP-COUNT TO WS-KILL-TOTAL
+
+      *>       Reset this level's score and mark the profiling
+      *>       clock's current total as this level's starting point,
+      *>       so COMPUTE-LEVEL-SCORE can charge a time penalty for
+      *>       just this level rather than the whole session
+           MOVE 0 TO WS-SCORE
+           MOVE WS-PROF-PLAY-SECONDS TO WS-LEVEL-START-SECONDS
+
+      *>       Clear any projectiles left flying from the last level
+           PERFORM VARYING WS-PROJ-IDX FROM 1 BY 1
+               UNTIL WS-PROJ-IDX > 20
+               MOVE 0 TO WS-PROJ-ACTIVE(WS-PROJ-IDX)
+           END-PERFORM
+
            IF WS-SP-COUNT < 1
                EXIT PARAGRAPH
            END-IF
@@ -670,6 +969,19 @@
                            WS-EN-DAMAGE(WS-EN-IDX)
                        MOVE +000.0400 TO
                            WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 078 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 040 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 008 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 025 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0100 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
 
       *>           Imp (3001): medium damage, fireball range
                    WHEN 03001
@@ -681,6 +993,19 @@
                            WS-EN-DAMAGE(WS-EN-IDX)
                        MOVE +000.0500 TO
                            WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 078 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 045 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 010 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 028 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0150 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
 
       *>           Demon (3002): high damage, melee only, fast
                    WHEN 03002
@@ -692,6 +1017,19 @@
                            WS-EN-DAMAGE(WS-EN-IDX)
                        MOVE +000.0800 TO
                            WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 070 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 0 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 050 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 012 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 020 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0200 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
 
       *>           Shotgun guy (9): burst damage, slow
                    WHEN 00009
@@ -703,6 +1041,19 @@
                            WS-EN-DAMAGE(WS-EN-IDX)
                        MOVE +000.0400 TO
                            WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 066 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 040 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 010 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 035 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0150 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
 
       *>           Chaingunner (65): rapid damage, medium
                    WHEN 00065
@@ -714,6 +1065,283 @@
                            WS-EN-DAMAGE(WS-EN-IDX)
                        MOVE +000.0500 TO
                            WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 066 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 035 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 014 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 015 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0200 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
+
+      *>           Cacodemon (3005): floats, ranged fireball
+                   WHEN 03005
+                       MOVE +00022.0000 TO
+                           WS-EN-ALERT-DIST(WS-EN-IDX)
+                       MOVE +00006.0000 TO
+                           WS-EN-ATTACK-DIST(WS-EN-IDX)
+                       MOVE 025 TO
+                           WS-EN-DAMAGE(WS-EN-IDX)
+                       MOVE +000.0400 TO
+                           WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 050 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 050 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 010 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 032 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0400 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
+
+      *>           Baron of Hell (3003): heavy melee/ranged boss
+                   WHEN 03003
+                       MOVE +00020.0000 TO
+                           WS-EN-ALERT-DIST(WS-EN-IDX)
+                       MOVE +00003.0000 TO
+                           WS-EN-ATTACK-DIST(WS-EN-IDX)
+                       MOVE 050 TO
+                           WS-EN-DAMAGE(WS-EN-IDX)
+                       MOVE +000.0400 TO
+                           WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 020 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 060 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 014 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 040 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0700 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
+
+      *>           Hell Knight (69): lesser Baron
+                   WHEN 00069
+                       MOVE +00020.0000 TO
+                           WS-EN-ALERT-DIST(WS-EN-IDX)
+                       MOVE +00003.0000 TO
+                           WS-EN-ATTACK-DIST(WS-EN-IDX)
+                       MOVE 040 TO
+                           WS-EN-DAMAGE(WS-EN-IDX)
+                       MOVE +000.0500 TO
+                           WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 020 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 060 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 012 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 035 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0500 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
+
+      *>           Lost Soul (3006): fast, weak melee
+                   WHEN 03006
+                       MOVE +00020.0000 TO
+                           WS-EN-ALERT-DIST(WS-EN-IDX)
+                       MOVE +00002.0000 TO
+                           WS-EN-ATTACK-DIST(WS-EN-IDX)
+                       MOVE 005 TO
+                           WS-EN-DAMAGE(WS-EN-IDX)
+                       MOVE +000.1000 TO
+                           WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 100 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 0 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 040 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 006 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 015 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0150 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
+
+      *>           Revenant (66): fast, ranged homing missile
+                   WHEN 00066
+                       MOVE +00025.0000 TO
+                           WS-EN-ALERT-DIST(WS-EN-IDX)
+                       MOVE +00007.0000 TO
+                           WS-EN-ATTACK-DIST(WS-EN-IDX)
+                       MOVE 030 TO
+                           WS-EN-DAMAGE(WS-EN-IDX)
+                       MOVE +000.0700 TO
+                           WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 039 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 050 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 010 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 030 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0500 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
+
+      *>           Mancubus (67): slow, heavy ranged burst
+                   WHEN 00067
+                       MOVE +00020.0000 TO
+                           WS-EN-ALERT-DIST(WS-EN-IDX)
+                       MOVE +00006.0000 TO
+                           WS-EN-ATTACK-DIST(WS-EN-IDX)
+                       MOVE 035 TO
+                           WS-EN-DAMAGE(WS-EN-IDX)
+                       MOVE +000.0300 TO
+                           WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 031 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 050 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 016 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 045 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0600 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
+
+      *>           Arachnotron (68): medium, rapid ranged
+                   WHEN 00068
+                       MOVE +00025.0000 TO
+                           WS-EN-ALERT-DIST(WS-EN-IDX)
+                       MOVE +00008.0000 TO
+                           WS-EN-ATTACK-DIST(WS-EN-IDX)
+                       MOVE 015 TO
+                           WS-EN-DAMAGE(WS-EN-IDX)
+                       MOVE +000.0500 TO
+                           WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 050 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 050 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 012 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 018 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0650 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
+
+      *>           Spiderdemon (7): boss, devastating ranged
+                   WHEN 00007
+                       MOVE +00030.0000 TO
+                           WS-EN-ALERT-DIST(WS-EN-IDX)
+                       MOVE +00010.0000 TO
+                           WS-EN-ATTACK-DIST(WS-EN-IDX)
+                       MOVE 060 TO
+                           WS-EN-DAMAGE(WS-EN-IDX)
+                       MOVE +000.0300 TO
+                           WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 016 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 070 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 014 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 025 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 3000 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
+
+      *>           Cyberdemon (16): boss, rocket barrage
+                   WHEN 00016
+                       MOVE +00030.0000 TO
+                           WS-EN-ALERT-DIST(WS-EN-IDX)
+                       MOVE +00012.0000 TO
+                           WS-EN-ATTACK-DIST(WS-EN-IDX)
+                       MOVE 080 TO
+                           WS-EN-DAMAGE(WS-EN-IDX)
+                       MOVE +000.0400 TO
+                           WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 008 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 070 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 016 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 030 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 3000 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
+
+      *>           Pain Elemental (71): floats, spawns lost souls
+                   WHEN 00071
+                       MOVE +00022.0000 TO
+                           WS-EN-ALERT-DIST(WS-EN-IDX)
+                       MOVE +00006.0000 TO
+                           WS-EN-ATTACK-DIST(WS-EN-IDX)
+                       MOVE 020 TO
+                           WS-EN-DAMAGE(WS-EN-IDX)
+                       MOVE +000.0400 TO
+                           WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 050 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 050 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 010 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 040 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0500 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
+
+      *>           Arch-vile (64): fast, devastating fire attack
+                   WHEN 00064
+                       MOVE +00030.0000 TO
+                           WS-EN-ALERT-DIST(WS-EN-IDX)
+                       MOVE +00008.0000 TO
+                           WS-EN-ATTACK-DIST(WS-EN-IDX)
+                       MOVE 040 TO
+                           WS-EN-DAMAGE(WS-EN-IDX)
+                       MOVE +000.0900 TO
+                           WS-EN-MOVE-SPEED(WS-EN-IDX)
+                           MOVE 004 TO
+                               WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 1 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 060 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 012 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 020 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0800 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
 
       *>           Unknown type: use defaults
                    WHEN OTHER
@@ -725,6 +1353,31 @@
                            WS-EN-DAMAGE(WS-EN-IDX)
                        MOVE +000.0500 TO
                            WS-EN-MOVE-SPEED(WS-EN-IDX)
+                       MOVE 100 TO
+                           WS-EN-PAIN-PCT(WS-EN-IDX)
+                       MOVE 0 TO
+                           WS-EN-RANGED(WS-EN-IDX)
+
+                       MOVE 020 TO
+                           WS-EN-DMG-MIN-PCT(WS-EN-IDX)
+                       MOVE 010 TO
+                           WS-EN-ATK-DURATION(WS-EN-IDX)
+                       MOVE 030 TO
+                           WS-EN-ATK-COOLDOWN(WS-EN-IDX)
+                       MOVE 0100 TO
+                           WS-EN-SCORE-VALUE(WS-EN-IDX)
                END-EVALUATE
+
+      *>       Scale damage and starting health to the chosen
+      *>       skill level
+               COMPUTE WS-EN-DAMAGE(WS-EN-IDX) =
+                   WS-EN-DAMAGE(WS-EN-IDX)
+                   * WS-SKILL-DMG-PCT(WS-SKILL-LEVEL) / 100
+               COMPUTE WS-SP-HEALTH(WS-EN-IDX) =
+                   WS-SP-HEALTH(WS-EN-IDX)
+                   * WS-SKILL-HP-PCT(WS-SKILL-LEVEL) / 100
+               IF WS-SP-HEALTH(WS-EN-IDX) < 1
+                   MOVE 1 TO WS-SP-HEALTH(WS-EN-IDX)
+               END-IF
            END-PERFORM
            .
