@@ -10,6 +10,7 @@
       *> ============================================================
        INIT-DOORS.
            MOVE 0 TO WS-DR-COUNT
+           MOVE 0 TO WS-DR-OVFL-WARNED
 
            PERFORM VARYING WS-I FROM 1 BY 1
                UNTIL WS-I > WS-MAP-SIZE
@@ -32,6 +33,15 @@
                                TO WS-DR-SPEED(WS-DR-COUNT)
                            MOVE 0
                                TO WS-DR-OFFSET(WS-DR-COUNT)
+                           MOVE MC-KEY-ID(WS-I, WS-J)
+                               TO WS-DR-KEY-REQ(WS-DR-COUNT)
+                       ELSE
+                           IF WS-DR-OVFL-WARNED = 0
+                               DISPLAY "WARN: door table full (100) "
+                                   "-- cell " WS-I "," WS-J
+                                   " dropped"
+                               MOVE 1 TO WS-DR-OVFL-WARNED
+                           END-IF
                        END-IF
                    END-IF
                END-PERFORM
@@ -80,6 +90,9 @@
                            MOVE 2 TO MC-TYPE(
                                WS-DR-ROW(WS-DR-IDX),
                                WS-DR-COL(WS-DR-IDX))
+                           MOVE WS-SFX-DOOR-CLOSE
+                               TO WS-SFX-ID
+                           PERFORM PLAY-SOUND-EFFECT
                        END-IF
 
       *>           --- CLOSING ---
@@ -104,15 +117,16 @@
            .
 
       *> ============================================================
-      *> CHECK-USE-KEY: When player presses Space (WS-KEY(6)) or
-      *> E (WS-KEY(7)), find the cell the player is facing and
-      *> activate any closed door there.
+      *> CHECK-USE-KEY: When player presses the fire/use or use
+      *> binding (WS-KB-FIRE / WS-KB-USE), find the cell the player
+      *> is facing and activate any closed door there.
       *> facing_x = int(px + cos(pa) * 1.5) + 1
       *> facing_y = int(py + sin(pa) * 1.5) + 1
       *> ============================================================
        CHECK-USE-KEY.
-      *>   Only proceed if Space or E is pressed
-           IF WS-KEY(6) = 0 AND WS-KEY(7) = 0
+      *>   Only proceed if the use binding (or fire/use dual-bound
+      *>   key) is pressed
+           IF WS-KEY(WS-KB-FIRE) = 0 AND WS-KEY(WS-KB-USE) = 0
                EXIT PARAGRAPH
            END-IF
 
@@ -159,12 +173,37 @@
       *>           Only open if currently closed
                    IF WS-DR-STATE(WS-DR-SEARCH-IDX)
                        = 0
-                       MOVE 1
-                           TO WS-DR-STATE(
-                               WS-DR-SEARCH-IDX)
-                       DISPLAY "Door opening at row="
-                           WS-DR-FACE-ROW
-                           " col=" WS-DR-FACE-COL
+                       MOVE 1 TO WS-DR-KEY-OK
+                       EVALUATE WS-DR-KEY-REQ(
+                           WS-DR-SEARCH-IDX)
+                           WHEN 1
+                               IF WS-HAS-KEY-BLUE = 0
+                                   MOVE 0 TO WS-DR-KEY-OK
+                               END-IF
+                           WHEN 2
+                               IF WS-HAS-KEY-YELLOW = 0
+                                   MOVE 0 TO WS-DR-KEY-OK
+                               END-IF
+                           WHEN 3
+                               IF WS-HAS-KEY-RED = 0
+                                   MOVE 0 TO WS-DR-KEY-OK
+                               END-IF
+                       END-EVALUATE
+
+                       IF WS-DR-KEY-OK = 0
+                           DISPLAY
+                               "This door is locked."
+                       ELSE
+                           MOVE 1
+                               TO WS-DR-STATE(
+                                   WS-DR-SEARCH-IDX)
+                           MOVE WS-SFX-DOOR-OPEN
+                               TO WS-SFX-ID
+                           PERFORM PLAY-SOUND-EFFECT
+                           DISPLAY "Door opening at row="
+                               WS-DR-FACE-ROW
+                               " col=" WS-DR-FACE-COL
+                       END-IF
                    END-IF
                END-IF
            END-PERFORM
@@ -178,6 +217,17 @@
       *> ============================================================
        INIT-PICKUPS.
            MOVE 0 TO WS-PK-COUNT
+           MOVE 0 TO WS-PK-OVFL-WARNED
+
+      *>   Check whether deathmatch-style item respawn is requested
+           MOVE SPACES TO WS-PK-RESPAWN-ENV
+           ACCEPT WS-PK-RESPAWN-ENV FROM ENVIRONMENT
+               "DOOM_RESPAWN_ITEMS"
+           IF WS-PK-RESPAWN-ENV(1:1) = "1"
+               MOVE 1 TO WS-PK-RESPAWN-ON
+           ELSE
+               MOVE 0 TO WS-PK-RESPAWN-ON
+           END-IF
 
            PERFORM VARYING WS-PK-THING-IDX FROM 1 BY 1
                UNTIL WS-PK-THING-IDX > WS-MAP-THING-COUNT
@@ -190,6 +240,12 @@
                    OR MT-TYPE(WS-PK-THING-IDX) = 2015
                    OR MT-TYPE(WS-PK-THING-IDX) = 2001
                    OR MT-TYPE(WS-PK-THING-IDX) = 2002
+                   OR MT-TYPE(WS-PK-THING-IDX) = 00005
+                   OR MT-TYPE(WS-PK-THING-IDX) = 00006
+                   OR MT-TYPE(WS-PK-THING-IDX) = 00013
+                   OR MT-TYPE(WS-PK-THING-IDX) = 00038
+                   OR MT-TYPE(WS-PK-THING-IDX) = 00039
+                   OR MT-TYPE(WS-PK-THING-IDX) = 00040
 
                    IF WS-PK-COUNT < 100
                        ADD 1 TO WS-PK-COUNT
@@ -212,21 +268,41 @@
                            TO WS-PK-TYPE(WS-PK-COUNT)
                        MOVE 1
                            TO WS-PK-ACTIVE(WS-PK-COUNT)
+                       MOVE 0
+                           TO WS-PK-RESPAWN-TMR(WS-PK-COUNT)
+                       MOVE 0
+                           TO WS-PK-DROPPED(WS-PK-COUNT)
+                   ELSE
+                       IF WS-PK-OVFL-WARNED = 0
+                           DISPLAY "WARN: pickup table full (100) "
+                               "-- thing index " WS-PK-THING-IDX
+                               " onward dropped"
+                           MOVE 1 TO WS-PK-OVFL-WARNED
+                       END-IF
                    END-IF
                END-IF
            END-PERFORM
 
            DISPLAY "Pickups initialized: " WS-PK-COUNT
+
+      *>   Reset this level's item tally
+           MOVE 0 TO WS-ITEM-COUNT
+           MOVE WS-PK-COUNT TO WS-ITEM-TOTAL
            .
 
       *> ============================================================
       *> CHECK-PICKUPS: For each active pickup, check distance to
       *> player. If within pickup radius, apply effect and deactivate.
+      *> The PERFORM VARYING below always walks the full table, so
+      *> every pickup currently in radius is collected in this same
+      *> pass -- a cluster of items placed together (e.g. a shotgun
+      *> plus shells) is swept up in one tick instead of one item
+      *> per frame.
       *>   2007 = clip (ammo +10)
       *>   2008 = shells (ammo +4)
       *>   2012 = medikit (health +25, max 100)
       *>   2014 = health bonus (health +1, max 200)
-      *>   2015 = armor bonus (+1, ignored — no armor var)
+      *>   2015 = armor bonus (armor +1, max 200)
       *>   2001 = shotgun (ammo +8)
       *>   2002 = chaingun (ammo +20)
       *> ============================================================
@@ -258,19 +334,19 @@
       *>               Apply effect based on type
                        EVALUATE WS-PK-TYPE(WS-PK-IDX)
 
-      *>                   Clip: ammo +10
+      *>                   Clip: bullets +10
                            WHEN 02007
-                               ADD 10 TO WS-AMMO
-                               IF WS-AMMO > 999
-                                   MOVE 999 TO WS-AMMO
+                               ADD 10 TO WS-AMMO-BULLETS
+                               IF WS-AMMO-BULLETS > 999
+                                   MOVE 999 TO WS-AMMO-BULLETS
                                END-IF
                                DISPLAY "Picked up a clip."
 
-      *>                   Shells: ammo +4
+      *>                   Shells: shells +4
                            WHEN 02008
-                               ADD 4 TO WS-AMMO
-                               IF WS-AMMO > 999
-                                   MOVE 999 TO WS-AMMO
+                               ADD 4 TO WS-AMMO-SHELLS
+                               IF WS-AMMO-SHELLS > 999
+                                   MOVE 999 TO WS-AMMO-SHELLS
                                END-IF
                                DISPLAY "Picked up shells."
 
@@ -293,39 +369,120 @@
                                  "Picked up a health "
                                  "bonus."
 
-      *>                   Armor bonus: +1 (no armor var,
-      *>                   just display)
+      *>                   Armor bonus: armor +1, max 200
                            WHEN 02015
+                               ADD 1 TO WS-ARMOR
+                               IF WS-ARMOR > 200
+                                   MOVE 200 TO WS-ARMOR
+                               END-IF
                                DISPLAY
                                  "Picked up an armor "
                                  "bonus."
 
-      *>                   Shotgun: ammo +8
+      *>                   Shotgun: shells +8
                            WHEN 02001
-                               ADD 8 TO WS-AMMO
-                               IF WS-AMMO > 999
-                                   MOVE 999 TO WS-AMMO
+                               ADD 8 TO WS-AMMO-SHELLS
+                               IF WS-AMMO-SHELLS > 999
+                                   MOVE 999 TO WS-AMMO-SHELLS
                                END-IF
                                DISPLAY
                                  "Picked up a shotgun!"
 
-      *>                   Chaingun: ammo +20
+      *>                   Chaingun: bullets +20
                            WHEN 02002
-                               ADD 20 TO WS-AMMO
-                               IF WS-AMMO > 999
-                                   MOVE 999 TO WS-AMMO
+                               ADD 20 TO WS-AMMO-BULLETS
+                               IF WS-AMMO-BULLETS > 999
+                                   MOVE 999 TO WS-AMMO-BULLETS
                                END-IF
                                DISPLAY
                                  "Picked up a "
                                  "chaingun!"
 
+      *>                   Blue keycard / blue skull key
+                           WHEN 00005
+                           WHEN 00040
+                               MOVE 1 TO WS-HAS-KEY-BLUE
+                               DISPLAY
+                                 "Picked up the blue "
+                                 "key."
+
+      *>                   Yellow keycard / yellow skull key
+                           WHEN 00006
+                           WHEN 00039
+                               MOVE 1 TO WS-HAS-KEY-YELLOW
+                               DISPLAY
+                                 "Picked up the yellow "
+                                 "key."
+
+      *>                   Red keycard / red skull key
+                           WHEN 00013
+                           WHEN 00038
+                               MOVE 1 TO WS-HAS-KEY-RED
+                               DISPLAY
+                                 "Picked up the red "
+                                 "key."
+
                        END-EVALUATE
 
+      *>               Play the pickup sound (weapons get a
+      *>               distinct sound from ammo/health/armor)
+                       IF WS-PK-TYPE(WS-PK-IDX) = 02001
+                           OR WS-PK-TYPE(WS-PK-IDX) = 02002
+                           MOVE WS-SFX-WEAPON-PICKUP
+                               TO WS-SFX-ID
+                       ELSE
+                           MOVE WS-SFX-ITEM-PICKUP
+                               TO WS-SFX-ID
+                       END-IF
+                       PERFORM PLAY-SOUND-EFFECT
+
       *>               Deactivate the pickup
                        MOVE 0
                            TO WS-PK-ACTIVE(WS-PK-IDX)
+                       IF WS-PK-DROPPED(WS-PK-IDX) = 0
+                           ADD 1 TO WS-ITEM-COUNT
+                       END-IF
+                       ADD 10 TO WS-SCORE
+
+      *>               In deathmatch-style respawn mode, start the
+      *>               countdown for this item to reappear
+                       IF WS-PK-RESPAWN-ON = 1
+                           MOVE WS-PK-RESPAWN-FRAMES
+                               TO WS-PK-RESPAWN-TMR(WS-PK-IDX)
+                       END-IF
+
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+      *> ============================================================
+      *> UPDATE-PICKUP-RESPAWN: Counts down WS-PK-RESPAWN-TMR for any
+      *> picked-up item and reactivates it once the timer elapses.
+      *> Only runs when DOOM_RESPAWN_ITEMS enabled respawn in
+      *> INIT-PICKUPS; otherwise every timer stays at 0 and this is a
+      *> no-op pass over the table.
+      *> ============================================================
+       UPDATE-PICKUP-RESPAWN.
+           IF WS-PK-RESPAWN-ON = 0
+               EXIT PARAGRAPH
+           END-IF
 
+           PERFORM VARYING WS-PK-IDX FROM 1 BY 1
+               UNTIL WS-PK-IDX > WS-PK-COUNT
+
+               IF WS-PK-ACTIVE(WS-PK-IDX) = 0
+                   AND WS-PK-RESPAWN-TMR(WS-PK-IDX) > 0
+
+                   SUBTRACT 1 FROM WS-PK-RESPAWN-TMR(WS-PK-IDX)
+
+                   IF WS-PK-RESPAWN-TMR(WS-PK-IDX) = 0
+                       MOVE 1 TO WS-PK-ACTIVE(WS-PK-IDX)
+                       IF WS-PK-DROPPED(WS-PK-IDX) = 0
+                           SUBTRACT 1 FROM WS-ITEM-COUNT
+                       END-IF
                    END-IF
+
                END-IF
            END-PERFORM
            .
