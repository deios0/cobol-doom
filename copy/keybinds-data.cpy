@@ -0,0 +1,34 @@
+      *> ============================================================
+      *> keybinds-data.cpy -- Configurable key-binding table
+      *> Each logical action holds the WS-KEY() slot that triggers
+      *> it. Defaults match the engine's historical fixed mapping
+      *> (see WS-KEYS in doom2.cob); LOAD-KEYBINDS overrides them
+      *> from an optional keybinds.cfg file so a player can remap
+      *> actions across the slots sdl_input already reports without
+      *> touching any procedure code.
+      *> ============================================================
+
+       01 WS-KB-QUIT            PIC 9(2) VALUE 01.
+       01 WS-KB-FORWARD         PIC 9(2) VALUE 02.
+       01 WS-KB-BACK            PIC 9(2) VALUE 03.
+       01 WS-KB-LEFT            PIC 9(2) VALUE 04.
+       01 WS-KB-RIGHT           PIC 9(2) VALUE 05.
+       01 WS-KB-FIRE            PIC 9(2) VALUE 06.
+       01 WS-KB-USE             PIC 9(2) VALUE 07.
+       01 WS-KB-AUTOMAP         PIC 9(2) VALUE 08.
+       01 WS-KB-WEAPON1         PIC 9(2) VALUE 09.
+       01 WS-KB-WEAPON2         PIC 9(2) VALUE 10.
+       01 WS-KB-SAVE            PIC 9(2) VALUE 11.
+       01 WS-KB-LOAD            PIC 9(2) VALUE 12.
+       01 WS-KB-CONSOLE         PIC 9(2) VALUE 13.
+       01 WS-KB-STRAFE-LEFT     PIC 9(2) VALUE 14.
+       01 WS-KB-STRAFE-RIGHT    PIC 9(2) VALUE 15.
+       01 WS-KB-WEAPON3         PIC 9(2) VALUE 16.
+       01 WS-KB-WEAPON4         PIC 9(2) VALUE 17.
+       01 WS-KB-WEAPON0         PIC 9(2) VALUE 18.
+       01 WS-KB-PAUSE           PIC 9(2) VALUE 19.
+       01 WS-KB-DEBUG           PIC 9(2) VALUE 20.
+       01 WS-KB-SPECTATOR       PIC 9(2) VALUE 21.
+
+       01 WS-KEYBINDS-FILENAME  PIC X(32) VALUE "keybinds.cfg".
+       01 WS-KEYBINDS-STATUS    PIC XX.
