@@ -72,6 +72,11 @@
        01 WS-SP-CMAP-TBL          PIC 9(3).
        01 WS-SP-FB-IDX            PIC 9(6).
 
+      *> --- Sector light lookup (blended with distance) ---
+       01 WS-SP-SECT-ROW          PIC S9(5).
+       01 WS-SP-SECT-COL          PIC S9(5).
+       01 WS-SP-SECT-LIGHT        PIC S9(5).
+
       *> --- V coordinate mapping ---
        01 WS-SP-V-FRAC            PIC S9(7)V9(6).
        01 WS-SP-V-INT             PIC S9(5).
@@ -87,16 +92,45 @@
        01 WS-SP-SORT-IDX          PIC 9(3).
        01 WS-SP-SORT-J            PIC 9(3).
 
+      *> --- Skill-flag filtering (INIT-SPRITES) ---
+      *>   MT-FLAGS bit 1 (value 1) = spawns on easy skill levels
+      *>   MT-FLAGS bit 2 (value 2) = spawns on normal skill levels
+      *>   MT-FLAGS bit 3 (value 4) = spawns on hard skill levels
+       01 WS-SP-SKILL-BIT         PIC 9(1).
+       01 WS-SP-SKILL-TEST        PIC 9(5).
+
       *> --- Thing type to sprite name mapping ---
-       01 WS-SP-MAP-COUNT         PIC 9(3) VALUE 5.
+       01 WS-SP-MAP-COUNT         PIC 9(3) VALUE 16.
        01 WS-SP-TYPE-MAP.
-          05 FILLER PIC X(13) VALUE "03004POSS0020".
-          05 FILLER PIC X(13) VALUE "03001TROO0060".
-          05 FILLER PIC X(13) VALUE "03002SARG0150".
-          05 FILLER PIC X(13) VALUE "00009SPOS0030".
-          05 FILLER PIC X(13) VALUE "00065CPOS0070".
+          05 FILLER PIC X(13) VALUE "03004POSS0200".
+          05 FILLER PIC X(13) VALUE "03001TROO0600".
+          05 FILLER PIC X(13) VALUE "03002SARG1500".
+          05 FILLER PIC X(13) VALUE "00009SPOS0300".
+          05 FILLER PIC X(13) VALUE "00065CPOS0700".
+      *>   Cacodemon
+          05 FILLER PIC X(13) VALUE "03005HEAD4000".
+      *>   Baron of Hell (true health 1000, capped to fit PIC 9(3))
+          05 FILLER PIC X(13) VALUE "03003BOSS9990".
+      *>   Hell Knight
+          05 FILLER PIC X(13) VALUE "00069BOS25000".
+      *>   Lost Soul
+          05 FILLER PIC X(13) VALUE "03006SKUL1000".
+      *>   Revenant
+          05 FILLER PIC X(13) VALUE "00066SKEL3000".
+      *>   Mancubus
+          05 FILLER PIC X(13) VALUE "00067FATT6000".
+      *>   Arachnotron
+          05 FILLER PIC X(13) VALUE "00068BSPI5000".
+      *>   Spiderdemon (boss, true health 3000, capped to fit PIC 9(3))
+          05 FILLER PIC X(13) VALUE "00007SPID9990".
+      *>   Cyberdemon (boss, true health 4000, capped to fit PIC 9(3))
+          05 FILLER PIC X(13) VALUE "00016CYBR9990".
+      *>   Pain Elemental
+          05 FILLER PIC X(13) VALUE "00071PAIN4000".
+      *>   Arch-vile
+          05 FILLER PIC X(13) VALUE "00064VILE7000".
        01 WS-SP-TYPE-MAP-R REDEFINES WS-SP-TYPE-MAP.
-          05 WS-SP-TM-ENTRY OCCURS 5 TIMES.
+          05 WS-SP-TM-ENTRY OCCURS 16 TIMES.
              10 WS-SP-TM-TYPE     PIC 9(5).
              10 WS-SP-TM-BASE     PIC X(4).
              10 WS-SP-TM-HEALTH   PIC 9(3).
