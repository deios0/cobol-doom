@@ -0,0 +1,66 @@
+      *> ============================================================
+      *> profile-data.cpy — Performance-tuning instrumentation
+      *> Per-phase millisecond timings and effective frame rate for
+      *> the main render loop, plus a running total-play-time clock.
+      *> Toggled on screen by WS-KB-DEBUG, same edge-triggered pattern
+      *> as WS-AUTOMAP-ON/CHECK-AUTOMAP-KEY.
+      *> ============================================================
+
+       01 WS-PROF-ON               PIC 9 VALUE 0.
+      *>   0=overlay hidden, 1=ms-per-phase/FPS overlay drawn
+       01 WS-PROF-KEY-PREV         PIC 9 VALUE 0.
+
+      *>   Raw tick-counter readings (milliseconds since some
+      *>   unspecified epoch -- only differences between readings
+      *>   are meaningful)
+       01 WS-PROF-TICK-A           PIC S9(9) COMP-5.
+       01 WS-PROF-TICK-B           PIC S9(9) COMP-5.
+
+      *>   Last frame's ms-per-phase breakdown, capped to 999ms so
+      *>   it always fits DRAW-HUD-NUMBER's 3-digit field -- a phase
+      *>   actually taking that long is already a performance alarm,
+      *>   not a number the overlay needs to print exactly
+       01 WS-PROF-MS-FLOOR         PIC 9(3) VALUE 0.
+       01 WS-PROF-MS-WALLS         PIC 9(3) VALUE 0.
+       01 WS-PROF-MS-SPRITES       PIC 9(3) VALUE 0.
+       01 WS-PROF-MS-FRAME         PIC 9(3) VALUE 0.
+      *>   Whole-iteration time, floor/wall/sprite phases plus
+      *>   everything else (input, AI, HUD, present)
+       01 WS-PROF-MS-RAW           PIC S9(9) COMP-5.
+      *>   Uncapped working value for the subtraction below, before
+      *>   clamping into one of the 3-digit fields above
+       01 WS-PROF-MS-CLAMPED       PIC 9(3).
+       01 WS-PROF-FRAME-START      PIC S9(9) COMP-5.
+      *>   Tick reading at the very top of this loop iteration, held
+      *>   steady while WS-PROF-TICK-B rolls forward phase by phase
+
+      *>   Effective FPS, smoothed over the last second's worth of
+      *>   frames so the overlay digits don't flicker every tick
+       01 WS-PROF-FPS              PIC 9(3) VALUE 0.
+       01 WS-PROF-FPS-ACCUM-MS     PIC 9(7) VALUE 0.
+       01 WS-PROF-FPS-ACCUM-CNT    PIC 9(5) VALUE 0.
+
+      *>   Running total play time, in whole seconds, since process
+      *>   start -- never reset while the program is running
+       01 WS-PROF-TOTAL-MS         PIC 9(9) VALUE 0.
+       01 WS-PROF-PLAY-SECONDS     PIC 9(6) VALUE 0.
+
+      *>   Overlay panel geometry -- top-right corner, clear of the
+      *>   automap box which lives top-left (see WS-AM-BOX-X/Y)
+       01 WS-PROF-BOX-X            PIC 9(3) VALUE 212.
+       01 WS-PROF-BOX-Y            PIC 9(3) VALUE 010.
+       01 WS-PROF-BOX-W            PIC 9(3) VALUE 098.
+       01 WS-PROF-BOX-H            PIC 9(3) VALUE 042.
+       01 WS-PROF-ROW-Y            PIC 9(3).
+
+      *> --- Sector-info debug readout (shares the WS-PROF-ON
+      *>     toggle; drawn as a second panel under the timing
+      *>     overlay) ---
+       01 WS-SECT-BOX-X            PIC 9(3) VALUE 212.
+       01 WS-SECT-BOX-Y            PIC 9(3) VALUE 062.
+       01 WS-SECT-BOX-W            PIC 9(3) VALUE 098.
+       01 WS-SECT-BOX-H            PIC 9(3) VALUE 060.
+       01 WS-SECT-ROW-Y            PIC 9(3).
+       01 WS-SECT-CHK-ROW          PIC S9(5).
+       01 WS-SECT-CHK-COL          PIC S9(5).
+       01 WS-SECT-DISP-VAL         PIC 9(3).
