@@ -25,6 +25,30 @@
              10 WL-SIZE          PIC S9(9) COMP-5.
              10 WL-NAME          PIC X(8).
 
+      *> --- Startup self-test: deliberately point WS-WAD-FILENAME at
+      *>     a missing or truncated file and confirm OPEN-WAD,
+      *>     READ-WAD-DIRECTORY and LOAD-PALETTE all fail cleanly
+      *>     instead of crashing or silently continuing with a
+      *>     zeroed buffer (see RUN-SELFTEST-SETUP in
+      *>     wad-parser.cpy) --
+      *>       1 = missing WAD file          (exercises OPEN-WAD)
+      *>       2 = zero-byte/truncated WAD    (exercises the header
+      *>           sanity check in OPEN-WAD)
+      *>       3 = valid WAD with no PLAYPAL  (exercises LOAD-PALETTE)
+       01 WS-SELFTEST-MODE         PIC 9 VALUE 0.
+       01 WS-SELFTEST-ENV          PIC X(8).
+       01 WS-SELFTEST-WAD-FILENAME PIC X(32)
+                                    VALUE "selftest_fixture.wad".
+       01 WS-SELFTEST-STATUS       PIC XX.
+
+      *> WAD-picker file listing -- filled by a native directory-list
+      *> call (see LIST-WAD-FILES) so the operator can choose which
+      *> .wad to load instead of always opening freedoom2.wad
+       01 WS-WAD-CHOICE-COUNT  PIC 9(3) VALUE 0.
+       01 WS-WAD-CHOICES.
+          05 WS-WAD-CHOICE OCCURS 20 TIMES PIC X(256).
+       01 WS-WAD-PICK-IDX      PIC 9(3) VALUE 1.
+
       *> Lump search results
        01 WS-FIND-NAME         PIC X(8).
        01 WS-FIND-IDX          PIC 9(5).
@@ -83,6 +107,50 @@
              10 WF-NAME         PIC X(8).
              10 WF-PIXEL-DATA.
                 15 WF-PIX       PIC X OCCURS 4096 TIMES.
+             10 WF-ANIM-NEXT    PIC 9(3) VALUE 0.
+      *>       Flat slot of the next frame in this flat's animation
+      *>       cycle (NUKAGE/FWATER/LAVA, etc); 0 = not animated
+             10 WF-ANIM-TIMER   PIC 9(3) VALUE 0.
+      *>       Ticks remaining before this frame advances
+
+      *> --- Flat animation working variables ---
+       01 WS-FLAT-ANIM-DUR      PIC 9(3) VALUE 008.
+      *>   Ticks between flat animation frames (applies to all
+      *>   animated flats, matching vanilla's flat animation rate)
+       01 WS-FLAT-ANIM-I        PIC 9(3).
+       01 WS-FLAT-ANIM-FIRST    PIC 9(3).
+
+      *> --- Known animated flat cycles (lava, water, nukage) ---
+      *>   Each entry links one frame's name to the next frame's
+      *>   name; INIT-FLAT-ANIM resolves these to flat slots after
+      *>   LOAD-FLATS has populated WS-FLATS from the WAD.
+       01 WS-FLAT-ANIM-CYCLE-DATA.
+          05 FILLER PIC X(8) VALUE "NUKAGE1 ".
+          05 FILLER PIC X(8) VALUE "NUKAGE2 ".
+          05 FILLER PIC X(8) VALUE "NUKAGE2 ".
+          05 FILLER PIC X(8) VALUE "NUKAGE3 ".
+          05 FILLER PIC X(8) VALUE "NUKAGE3 ".
+          05 FILLER PIC X(8) VALUE "NUKAGE1 ".
+          05 FILLER PIC X(8) VALUE "FWATER1 ".
+          05 FILLER PIC X(8) VALUE "FWATER2 ".
+          05 FILLER PIC X(8) VALUE "FWATER2 ".
+          05 FILLER PIC X(8) VALUE "FWATER3 ".
+          05 FILLER PIC X(8) VALUE "FWATER3 ".
+          05 FILLER PIC X(8) VALUE "FWATER4 ".
+          05 FILLER PIC X(8) VALUE "FWATER4 ".
+          05 FILLER PIC X(8) VALUE "FWATER1 ".
+          05 FILLER PIC X(8) VALUE "LAVA1   ".
+          05 FILLER PIC X(8) VALUE "LAVA2   ".
+          05 FILLER PIC X(8) VALUE "LAVA2   ".
+          05 FILLER PIC X(8) VALUE "LAVA3   ".
+          05 FILLER PIC X(8) VALUE "LAVA3   ".
+          05 FILLER PIC X(8) VALUE "LAVA4   ".
+          05 FILLER PIC X(8) VALUE "LAVA4   ".
+          05 FILLER PIC X(8) VALUE "LAVA1   ".
+       01 WS-FLAT-ANIM-CYCLE REDEFINES WS-FLAT-ANIM-CYCLE-DATA.
+          05 WS-FAC-ENTRY OCCURS 11 TIMES.
+             10 WS-FAC-CUR-NAME  PIC X(8).
+             10 WS-FAC-NEXT-NAME PIC X(8).
 
       *> --- Texture loading temp vars ---
        01 WS-TEXDEF-COUNT      PIC 9(5).
