@@ -45,6 +45,12 @@
           05 WS-HUD-HP-LO-G       PIC X VALUE X"00".
           05 WS-HUD-HP-LO-B       PIC X VALUE X"00".
 
+      *> --- Armor number color (blue, DOOM armor tint) ---
+       01 WS-HUD-ARM-RGB.
+          05 WS-HUD-ARM-R         PIC X VALUE X"40".
+          05 WS-HUD-ARM-G         PIC X VALUE X"80".
+          05 WS-HUD-ARM-B         PIC X VALUE X"FF".
+
       *> --- Face indicator color presets (raw bytes) ---
       *> Green face: health > 66  (R=0, G=200, B=0)
        01 WS-HUD-FACE-HI-RGB.
@@ -76,10 +82,11 @@
 
       *> --- Digit bitmap table: 5x7 pixels per character ---
       *> Characters: 0-9(idx 1-10), H(11), E(12), A(13), L(14),
-      *>   T(15), P(16), M(17), O(18), %(19)
+      *>   T(15), P(16), M(17), O(18), %(19), R(20), C(21),
+      *>   B(22), D(23), S(24), K(25), I(26), Y(27), U(28), Q(29)
       *> Each char = 35 bytes: 7 rows x 5 cols, "1"=pixel "0"=off
       *> Row-major order: row1(5) row2(5) ... row7(5)
-       01 WS-HUD-CHAR-COUNT        PIC 9(3) VALUE 019.
+       01 WS-HUD-CHAR-COUNT        PIC 9(3) VALUE 029.
        01 WS-HUD-FONT-DATA.
       *>   Digit 0 (index 1):
       *>     .XXX.  X...X  X...X  X...X  X...X  X...X  .XXX.
@@ -157,10 +164,50 @@
       *>     X...X  ....X  ...X.  ..X..  .X...  X....  X...X
           05 FILLER PIC X(35) VALUE
              "10001000010001000100010001000010001".
+      *>   Letter R (index 20):
+      *>     XXXX.  X...X  X...X  XXXX.  X.X..  X..X.  X...X
+          05 FILLER PIC X(35) VALUE
+             "11110100011000111110101001001010001".
+      *>   Letter C (index 21):
+      *>     .XXX.  X...X  X....  X....  X....  X...X  .XXX.
+          05 FILLER PIC X(35) VALUE
+             "01110100011000010000100001000101110".
+      *>   Letter B (index 22):
+      *>     XXXX.  X...X  X...X  XXXX.  X...X  X...X  XXXX.
+          05 FILLER PIC X(35) VALUE
+             "11110100011000111110100011000111110".
+      *>   Letter D (index 23):
+      *>     XXXX.  X...X  X...X  X...X  X...X  X...X  XXXX.
+          05 FILLER PIC X(35) VALUE
+             "11110100011000110001100011000111110".
+      *>   Letter S (index 24):
+      *>     .XXXX  X....  X....  .XXX.  ....X  ....X  XXXX.
+          05 FILLER PIC X(35) VALUE
+             "01111100001000001110000010000111110".
+      *>   Letter K (index 25):
+      *>     X...X  X..X.  X.X..  XX...  X.X..  X..X.  X...X
+          05 FILLER PIC X(35) VALUE
+             "10001100101010011000101001001010001".
+      *>   Letter I (index 26):
+      *>     .XXX.  ..X..  ..X..  ..X..  ..X..  ..X..  .XXX.
+          05 FILLER PIC X(35) VALUE
+             "01110001000010000100001000010001110".
+      *>   Letter Y (index 27):
+      *>     X...X  X...X  .X.X.  ..X..  ..X..  ..X..  ..X..
+          05 FILLER PIC X(35) VALUE
+             "10001100010101000100001000010000100".
+      *>   Letter U (index 28):
+      *>     X...X  X...X  X...X  X...X  X...X  X...X  .XXX.
+          05 FILLER PIC X(35) VALUE
+             "10001100011000110001100011000101110".
+      *>   Letter Q (index 29):
+      *>     .XXX.  X...X  X...X  X...X  X.X.X  X..X.  .XX.X
+          05 FILLER PIC X(35) VALUE
+             "01110100011000110001101011001001101".
 
        01 WS-HUD-FONT-R REDEFINES WS-HUD-FONT-DATA.
           05 WS-HUD-CHAR-BMP       PIC X(35)
-                                    OCCURS 19 TIMES.
+                                    OCCURS 29 TIMES.
 
       *> --- Character map for "HEALTH" (indices into font) ---
       *> H=11 E=12 A=13 L=14 T=15 H=11
@@ -184,6 +231,295 @@
        01 WS-HUD-AMMO-IDX-R REDEFINES WS-HUD-AMMO-IDX.
           05 WS-HUD-AMMO-CI        PIC 9(2) OCCURS 4 TIMES.
 
+      *> --- Character map for "ARM" (indices into font) ---
+      *> A=13 R=20 M=17
+       01 WS-HUD-ARM-IDX.
+          05 FILLER PIC 9(2) VALUE 13.
+          05 FILLER PIC 9(2) VALUE 20.
+          05 FILLER PIC 9(2) VALUE 17.
+       01 WS-HUD-ARM-IDX-R REDEFINES WS-HUD-ARM-IDX.
+          05 WS-HUD-ARM-CI         PIC 9(2) OCCURS 3 TIMES.
+
+      *> --- Character map for title "COBOL DOOM 2" (3x scale) ---
+      *> C=21 O=18 B=22 O=18 L=14 sp=0 D=23 O=18 O=18 M=17 sp=0 2=3
+       01 WS-TTL-TITLE-IDX.
+          05 FILLER PIC 9(2) VALUE 21.
+          05 FILLER PIC 9(2) VALUE 18.
+          05 FILLER PIC 9(2) VALUE 22.
+          05 FILLER PIC 9(2) VALUE 18.
+          05 FILLER PIC 9(2) VALUE 14.
+          05 FILLER PIC 9(2) VALUE 00.
+          05 FILLER PIC 9(2) VALUE 23.
+          05 FILLER PIC 9(2) VALUE 18.
+          05 FILLER PIC 9(2) VALUE 18.
+          05 FILLER PIC 9(2) VALUE 17.
+          05 FILLER PIC 9(2) VALUE 00.
+          05 FILLER PIC 9(2) VALUE 03.
+       01 WS-TTL-TITLE-IDX-R REDEFINES WS-TTL-TITLE-IDX.
+          05 WS-TTL-TITLE-CI       PIC 9(2) OCCURS 12 TIMES.
+       01 WS-TTL-TITLE-LEN         PIC 9(3) VALUE 012.
+
+      *> --- Character map for subtitle "PRESS SPACE TO START" ---
+      *> P=16 R=20 E=12 S=24 S=24 sp=0 S=24 P=16 A=13 C=21 E=12
+      *> sp=0 T=15 O=18 sp=0 S=24 T=15 A=13 R=20 T=15
+       01 WS-TTL-SUB-IDX.
+          05 FILLER PIC 9(2) VALUE 16.
+          05 FILLER PIC 9(2) VALUE 20.
+          05 FILLER PIC 9(2) VALUE 12.
+          05 FILLER PIC 9(2) VALUE 24.
+          05 FILLER PIC 9(2) VALUE 24.
+          05 FILLER PIC 9(2) VALUE 00.
+          05 FILLER PIC 9(2) VALUE 24.
+          05 FILLER PIC 9(2) VALUE 16.
+          05 FILLER PIC 9(2) VALUE 13.
+          05 FILLER PIC 9(2) VALUE 21.
+          05 FILLER PIC 9(2) VALUE 12.
+          05 FILLER PIC 9(2) VALUE 00.
+          05 FILLER PIC 9(2) VALUE 15.
+          05 FILLER PIC 9(2) VALUE 18.
+          05 FILLER PIC 9(2) VALUE 00.
+          05 FILLER PIC 9(2) VALUE 24.
+          05 FILLER PIC 9(2) VALUE 15.
+          05 FILLER PIC 9(2) VALUE 13.
+          05 FILLER PIC 9(2) VALUE 20.
+          05 FILLER PIC 9(2) VALUE 15.
+       01 WS-TTL-SUB-IDX-R REDEFINES WS-TTL-SUB-IDX.
+          05 WS-TTL-SUB-CI         PIC 9(2) OCCURS 20 TIMES.
+       01 WS-TTL-SUB-LEN           PIC 9(3) VALUE 020.
+
+      *> --- Character map for "SKILL 1" style prompt (indices) ---
+      *> S=24 K=25 I=26 L=14 L=14
+       01 WS-TTL-SKILL-IDX.
+          05 FILLER PIC 9(2) VALUE 24.
+          05 FILLER PIC 9(2) VALUE 25.
+          05 FILLER PIC 9(2) VALUE 26.
+          05 FILLER PIC 9(2) VALUE 14.
+          05 FILLER PIC 9(2) VALUE 14.
+       01 WS-TTL-SKILL-IDX-R REDEFINES WS-TTL-SKILL-IDX.
+          05 WS-TTL-SKILL-CI       PIC 9(2) OCCURS 5 TIMES.
+       01 WS-TTL-SKILL-LEN         PIC 9(3) VALUE 005.
+
+      *> --- Character map for death screen "YOU DIED" (3x scale) ---
+      *> Y=27 O=18 U=28 sp=0 D=23 I=26 E=12 D=23
+       01 WS-DTH-TITLE-IDX.
+          05 FILLER PIC 9(2) VALUE 27.
+          05 FILLER PIC 9(2) VALUE 18.
+          05 FILLER PIC 9(2) VALUE 28.
+          05 FILLER PIC 9(2) VALUE 00.
+          05 FILLER PIC 9(2) VALUE 23.
+          05 FILLER PIC 9(2) VALUE 26.
+          05 FILLER PIC 9(2) VALUE 12.
+          05 FILLER PIC 9(2) VALUE 23.
+       01 WS-DTH-TITLE-IDX-R REDEFINES WS-DTH-TITLE-IDX.
+          05 WS-DTH-TITLE-CI       PIC 9(2) OCCURS 8 TIMES.
+       01 WS-DTH-TITLE-LEN         PIC 9(3) VALUE 008.
+
+      *> --- Character map for death-screen prompt "RESTART OR QUIT" ---
+      *> R=20 E=12 S=24 T=15 A=13 R=20 T=15 sp=0 O=18 R=20 sp=0
+      *> Q=29 U=28 I=26 T=15
+       01 WS-DTH-SUB-IDX.
+          05 FILLER PIC 9(2) VALUE 20.
+          05 FILLER PIC 9(2) VALUE 12.
+          05 FILLER PIC 9(2) VALUE 24.
+          05 FILLER PIC 9(2) VALUE 15.
+          05 FILLER PIC 9(2) VALUE 13.
+          05 FILLER PIC 9(2) VALUE 20.
+          05 FILLER PIC 9(2) VALUE 15.
+          05 FILLER PIC 9(2) VALUE 00.
+          05 FILLER PIC 9(2) VALUE 18.
+          05 FILLER PIC 9(2) VALUE 20.
+          05 FILLER PIC 9(2) VALUE 00.
+          05 FILLER PIC 9(2) VALUE 29.
+          05 FILLER PIC 9(2) VALUE 28.
+          05 FILLER PIC 9(2) VALUE 26.
+          05 FILLER PIC 9(2) VALUE 15.
+       01 WS-DTH-SUB-IDX-R REDEFINES WS-DTH-SUB-IDX.
+          05 WS-DTH-SUB-CI         PIC 9(2) OCCURS 15 TIMES.
+       01 WS-DTH-SUB-LEN           PIC 9(3) VALUE 015.
+
+      *> --- Death screen prompt color (white, like the title sub) ---
+       01 WS-DTH-SUB-RGB.
+          05 WS-DTH-SUB-R          PIC X VALUE X"FF".
+          05 WS-DTH-SUB-G          PIC X VALUE X"FF".
+          05 WS-DTH-SUB-B          PIC X VALUE X"FF".
+
+      *> --- Death screen key-repeat debounce (mirrors title screen's
+      *>     skill-level up/down debounce) ---
+       01 WS-DTH-RESTART-PREV      PIC 9 VALUE 0.
+
+      *> --- Character map for pause screen "PAUSED" (3x scale) ---
+      *> P=16 A=13 U=28 S=24 E=12 D=23
+       01 WS-PSE-TITLE-IDX.
+          05 FILLER PIC 9(2) VALUE 16.
+          05 FILLER PIC 9(2) VALUE 13.
+          05 FILLER PIC 9(2) VALUE 28.
+          05 FILLER PIC 9(2) VALUE 24.
+          05 FILLER PIC 9(2) VALUE 12.
+          05 FILLER PIC 9(2) VALUE 23.
+       01 WS-PSE-TITLE-IDX-R REDEFINES WS-PSE-TITLE-IDX.
+          05 WS-PSE-TITLE-CI       PIC 9(2) OCCURS 6 TIMES.
+       01 WS-PSE-TITLE-LEN         PIC 9(3) VALUE 006.
+
+      *> --- Character map for pause-screen prompt "RESUME OR QUIT" ---
+      *> R=20 E=12 S=24 U=28 M=17 E=12 sp=0 O=18 R=20 sp=0
+      *> Q=29 U=28 I=26 T=15
+       01 WS-PSE-SUB-IDX.
+          05 FILLER PIC 9(2) VALUE 20.
+          05 FILLER PIC 9(2) VALUE 12.
+          05 FILLER PIC 9(2) VALUE 24.
+          05 FILLER PIC 9(2) VALUE 28.
+          05 FILLER PIC 9(2) VALUE 17.
+          05 FILLER PIC 9(2) VALUE 12.
+          05 FILLER PIC 9(2) VALUE 00.
+          05 FILLER PIC 9(2) VALUE 18.
+          05 FILLER PIC 9(2) VALUE 20.
+          05 FILLER PIC 9(2) VALUE 00.
+          05 FILLER PIC 9(2) VALUE 29.
+          05 FILLER PIC 9(2) VALUE 28.
+          05 FILLER PIC 9(2) VALUE 26.
+          05 FILLER PIC 9(2) VALUE 15.
+       01 WS-PSE-SUB-IDX-R REDEFINES WS-PSE-SUB-IDX.
+          05 WS-PSE-SUB-CI         PIC 9(2) OCCURS 14 TIMES.
+       01 WS-PSE-SUB-LEN           PIC 9(3) VALUE 014.
+
+      *> --- Pause screen prompt color (white, like the death prompt) ---
+       01 WS-PSE-SUB-RGB.
+          05 WS-PSE-SUB-R          PIC X VALUE X"FF".
+          05 WS-PSE-SUB-G          PIC X VALUE X"FF".
+          05 WS-PSE-SUB-B          PIC X VALUE X"FF".
+
+      *> --- Pause key edge-detect (mirrors CHECK-AUTOMAP-KEY) ---
+       01 WS-PAUSE-KEY-PREV        PIC 9 VALUE 0.
+
+      *> --- DIM-FRAMEBUFFER loop index ---
+       01 WS-PSE-PIX-I             PIC 9(6).
+
+      *> --- Character map for intermission-screen title "MAP
+      *>     COMPLETE" (3x scale) ---
+      *> M=17 A=13 P=16 sp=0 C=21 O=18 M=17 P=16 L=14 E=12 T=15 E=12
+       01 WS-IMS-TITLE-IDX.
+          05 FILLER PIC 9(2) VALUE 17.
+          05 FILLER PIC 9(2) VALUE 13.
+          05 FILLER PIC 9(2) VALUE 16.
+          05 FILLER PIC 9(2) VALUE 00.
+          05 FILLER PIC 9(2) VALUE 21.
+          05 FILLER PIC 9(2) VALUE 18.
+          05 FILLER PIC 9(2) VALUE 17.
+          05 FILLER PIC 9(2) VALUE 16.
+          05 FILLER PIC 9(2) VALUE 14.
+          05 FILLER PIC 9(2) VALUE 12.
+          05 FILLER PIC 9(2) VALUE 15.
+          05 FILLER PIC 9(2) VALUE 12.
+       01 WS-IMS-TITLE-IDX-R REDEFINES WS-IMS-TITLE-IDX.
+          05 WS-IMS-TITLE-CI       PIC 9(2) OCCURS 12 TIMES.
+       01 WS-IMS-TITLE-LEN         PIC 9(3) VALUE 012.
+
+      *> --- Character map for intermission-screen prompt
+      *>     "PRESS SPACE" ---
+      *> P=16 R=20 E=12 S=24 S=24 sp=0 S=24 P=16 A=13 C=21 E=12
+       01 WS-IMS-SUB-IDX.
+          05 FILLER PIC 9(2) VALUE 16.
+          05 FILLER PIC 9(2) VALUE 20.
+          05 FILLER PIC 9(2) VALUE 12.
+          05 FILLER PIC 9(2) VALUE 24.
+          05 FILLER PIC 9(2) VALUE 24.
+          05 FILLER PIC 9(2) VALUE 00.
+          05 FILLER PIC 9(2) VALUE 24.
+          05 FILLER PIC 9(2) VALUE 16.
+          05 FILLER PIC 9(2) VALUE 13.
+          05 FILLER PIC 9(2) VALUE 21.
+          05 FILLER PIC 9(2) VALUE 12.
+       01 WS-IMS-SUB-IDX-R REDEFINES WS-IMS-SUB-IDX.
+          05 WS-IMS-SUB-CI         PIC 9(2) OCCURS 11 TIMES.
+       01 WS-IMS-SUB-LEN           PIC 9(3) VALUE 011.
+
+      *> --- Intermission screen prompt color (white, like the other
+      *>     blocking screens' prompts) ---
+       01 WS-IMS-SUB-RGB.
+          05 WS-IMS-SUB-R          PIC X VALUE X"FF".
+          05 WS-IMS-SUB-G          PIC X VALUE X"FF".
+          05 WS-IMS-SUB-B          PIC X VALUE X"FF".
+
+      *> --- Time taken this level, in seconds, captured once when
+      *>     the intermission screen is first drawn (WS-PROF-PLAY-
+      *>     SECONDS keeps ticking, but the summary shouldn't) ---
+       01 WS-IMS-TIME-ELAPSED      PIC 9(5).
+
+      *> --- Character map for WAD/map picker title "PICK" (3x scale)
+      *>     -- shared by SHOW-WAD-PICKER and SHOW-MAP-PICKER. The
+      *>     font table has no F/W/N/G glyphs (or a period), so the
+      *>     picker can't spell out "WAD" or an actual filename on
+      *>     screen -- it shows the numeric choice position/count
+      *>     instead and leaves the readable file list to DISPLAY,
+      *>     the same way "Directory: N lumps" already reports to the
+      *>     console rather than to the framebuffer. ---
+      *> P=16 I=26 C=21 K=25
+       01 WS-PICK-TITLE-IDX.
+          05 FILLER PIC 9(2) VALUE 16.
+          05 FILLER PIC 9(2) VALUE 26.
+          05 FILLER PIC 9(2) VALUE 21.
+          05 FILLER PIC 9(2) VALUE 25.
+       01 WS-PICK-TITLE-IDX-R REDEFINES WS-PICK-TITLE-IDX.
+          05 WS-PICK-TITLE-CI      PIC 9(2) OCCURS 4 TIMES.
+       01 WS-PICK-TITLE-LEN        PIC 9(3) VALUE 004.
+
+      *> --- WAD/map picker selection edge-detect and loop index ---
+       01 WS-PICK-KEY-PREV         PIC 9 VALUE 0.
+       01 WS-PICK-I                PIC 9(3).
+
+      *> --- Title screen colors ---
+       01 WS-TTL-TITLE-RGB.
+          05 WS-TTL-R              PIC X VALUE X"FF".
+          05 WS-TTL-G              PIC X VALUE X"00".
+          05 WS-TTL-B              PIC X VALUE X"00".
+       01 WS-TTL-SUB-RGB.
+          05 WS-TTL-SUB-R          PIC X VALUE X"FF".
+          05 WS-TTL-SUB-G          PIC X VALUE X"FF".
+          05 WS-TTL-SUB-B          PIC X VALUE X"FF".
+       01 WS-TTL-SKILL-RGB.
+          05 WS-TTL-SKILL-R        PIC X VALUE X"00".
+          05 WS-TTL-SKILL-G        PIC X VALUE X"FF".
+          05 WS-TTL-SKILL-B        PIC X VALUE X"FF".
+
+      *> --- Skill/difficulty level: 1=ITYTD .. 5=Nightmare ---
+      *> Chosen on the title screen with W (up) / S (down);
+      *> scales monster health and damage in EN-INIT-AI.
+       01 WS-SKILL-LEVEL           PIC 9 VALUE 3.
+       01 WS-TTL-SKUP-PREV         PIC 9 VALUE 0.
+       01 WS-TTL-SKDN-PREV         PIC 9 VALUE 0.
+
+      *> --- Character map for title-screen "PRACTICE n" toggle line
+      *>     (USE key), shown under the skill line -- n is WS-SCENARIO
+      *>     (0=normal WAD/map pick, 1=hardcoded target-range map) ---
+      *> P=16 R=20 A=13 C=21 T=15 I=26 C=21 E=12
+       01 WS-TTL-MODE-IDX.
+          05 FILLER PIC 9(2) VALUE 16.
+          05 FILLER PIC 9(2) VALUE 20.
+          05 FILLER PIC 9(2) VALUE 13.
+          05 FILLER PIC 9(2) VALUE 21.
+          05 FILLER PIC 9(2) VALUE 15.
+          05 FILLER PIC 9(2) VALUE 26.
+          05 FILLER PIC 9(2) VALUE 21.
+          05 FILLER PIC 9(2) VALUE 12.
+       01 WS-TTL-MODE-IDX-R REDEFINES WS-TTL-MODE-IDX.
+          05 WS-TTL-MODE-CI        PIC 9(2) OCCURS 8 TIMES.
+       01 WS-TTL-MODE-LEN          PIC 9(3) VALUE 008.
+       01 WS-TTL-MODE-PREV         PIC 9 VALUE 0.
+
+      *> --- Title screen drawing temp variables ---
+       01 WS-TTL-CUR-X             PIC 9(3).
+       01 WS-TTL-CUR-Y             PIC 9(3).
+       01 WS-TTL-I                 PIC 9(3).
+       01 WS-TTL-ROW               PIC 9(3).
+       01 WS-TTL-COL               PIC 9(3).
+       01 WS-TTL-BIT               PIC 9(3).
+       01 WS-TTL-PIX               PIC X.
+       01 WS-TTL-CHR-SX            PIC 9(3).
+       01 WS-TTL-CHR-SY            PIC 9(3).
+       01 WS-TTL-PIX-X             PIC 9(3).
+       01 WS-TTL-PIX-Y             PIC 9(3).
+       01 WS-TTL-FB-IDX            PIC 9(6).
+
       *> --- HUD layout positions ---
       *> Health label "HEALTH" at x=10, y=172
        01 WS-HUD-HLBL-X           PIC 9(3) VALUE 010.
@@ -204,6 +540,13 @@
        01 WS-HUD-ANUM-X           PIC 9(3) VALUE 230.
        01 WS-HUD-ANUM-Y           PIC 9(3) VALUE 182.
 
+      *> Armor label "ARM" at x=80, y=172 (between health and face)
+       01 WS-HUD-ARLBL-X          PIC 9(3) VALUE 080.
+       01 WS-HUD-ARLBL-Y          PIC 9(3) VALUE 172.
+      *> Armor number at x=80, y=182
+       01 WS-HUD-ARNUM-X          PIC 9(3) VALUE 080.
+       01 WS-HUD-ARNUM-Y          PIC 9(3) VALUE 182.
+
       *> --- Drawing temp variables ---
        01 WS-HUD-DRW-X            PIC 9(3).
        01 WS-HUD-DRW-Y            PIC 9(3).
@@ -229,6 +572,20 @@
        01 WS-HUD-NUM-CUR-X        PIC 9(3).
        01 WS-HUD-NUM-LEAD         PIC 9 VALUE 0.
 
+      *> --- DRAW-HUD-NUMBER-5 parameters (score needs a 4th/5th
+      *>     digit DRAW-HUD-NUMBER's 3-digit limit doesn't reach) ---
+       01 WS-HUD-NUM5-VAL         PIC 9(5).
+       01 WS-HUD-NUM5-X           PIC 9(3).
+       01 WS-HUD-NUM5-Y           PIC 9(3).
+       01 WS-HUD-NUM5-TTHOU       PIC 9.
+       01 WS-HUD-NUM5-THOU        PIC 9.
+       01 WS-HUD-NUM5-HUND        PIC 9.
+       01 WS-HUD-NUM5-TENS        PIC 9.
+       01 WS-HUD-NUM5-ONES        PIC 9.
+       01 WS-HUD-NUM5-TEMP        PIC 9(5).
+       01 WS-HUD-NUM5-CUR-X       PIC 9(3).
+       01 WS-HUD-NUM5-LEAD        PIC 9 VALUE 0.
+
       *> --- DRAW-HUD-RECT parameters ---
        01 WS-HUD-RECT-X           PIC 9(3).
        01 WS-HUD-RECT-Y           PIC 9(3).
@@ -243,3 +600,66 @@
        01 WS-HUD-LBL-I            PIC 9(3).
        01 WS-HUD-LBL-X            PIC 9(3).
        01 WS-HUD-TEMP             PIC 9(3).
+
+      *> --- CHECK-LEVEL-EXIT working variables ---
+       01 WS-EXIT-CHK-ROW         PIC 9(3).
+       01 WS-EXIT-CHK-COL         PIC 9(3).
+
+      *> --- Automap overlay: a scrolling radar centered on the ---
+      *> --- player, toggled by key 8 ---
+       01 WS-AUTOMAP-ON           PIC 9 VALUE 0.
+       01 WS-AUTOMAP-KEY-PREV     PIC 9 VALUE 0.
+       01 WS-AM-SCALE             PIC 9(3) VALUE 002.
+      *>   Pixels per map cell
+       01 WS-AM-RADIUS            PIC 9(3) VALUE 024.
+      *>   Cells shown in each direction from the player
+       01 WS-AM-BOX-X             PIC 9(3) VALUE 010.
+       01 WS-AM-BOX-Y             PIC 9(3) VALUE 010.
+       01 WS-AM-BOX-DIM           PIC 9(3) VALUE 098.
+      *>   (2 * WS-AM-RADIUS + 1) * WS-AM-SCALE
+       01 WS-AM-BG-RGB.
+          05 WS-AM-BG-R           PIC X VALUE X"10".
+          05 WS-AM-BG-G           PIC X VALUE X"10".
+          05 WS-AM-BG-B           PIC X VALUE X"18".
+       01 WS-AM-WALL-RGB.
+          05 WS-AM-WALL-R         PIC X VALUE X"00".
+          05 WS-AM-WALL-G         PIC X VALUE X"C0".
+          05 WS-AM-WALL-B         PIC X VALUE X"00".
+       01 WS-AM-PLAYER-RGB.
+          05 WS-AM-PLAYER-R       PIC X VALUE X"FF".
+          05 WS-AM-PLAYER-G       PIC X VALUE X"FF".
+          05 WS-AM-PLAYER-B       PIC X VALUE X"00".
+       01 WS-AM-PLAYER-ROW        PIC 9(3).
+       01 WS-AM-PLAYER-COL        PIC 9(3).
+       01 WS-AM-ROW               PIC 9(3).
+       01 WS-AM-COL               PIC 9(3).
+       01 WS-AM-DR                PIC S9(3).
+       01 WS-AM-DC                PIC S9(3).
+       01 WS-AM-SPRITE-RGB.
+          05 WS-AM-SPRITE-R       PIC X VALUE X"FF".
+          05 WS-AM-SPRITE-G       PIC X VALUE X"40".
+          05 WS-AM-SPRITE-B       PIC X VALUE X"40".
+       01 WS-AM-SP-IDX            PIC 9(3).
+       01 WS-AM-SP-ROW            PIC 9(3).
+       01 WS-AM-SP-COL            PIC 9(3).
+
+      *> --- Per-level kill/item/secret stats, reset by EN-INIT-AI ---
+      *> --- and INIT-PICKUPS at the start of every level ---
+       01 WS-KILL-COUNT           PIC 9(3) VALUE 0.
+       01 WS-KILL-TOTAL           PIC 9(3) VALUE 0.
+       01 WS-ITEM-COUNT           PIC 9(3) VALUE 0.
+       01 WS-ITEM-TOTAL           PIC 9(3) VALUE 0.
+       01 WS-SECRET-COUNT         PIC 9(3) VALUE 0.
+       01 WS-SECRET-TOTAL         PIC 9(3) VALUE 0.
+
+      *> --- Score: kills weighted by monster type (WS-EN-SCORE-VALUE
+      *> in EN-INIT-AI), pickups collected and secrets found, net of
+      *> a time-elapsed penalty applied for display only. Reset by
+      *> EN-INIT-AI alongside the stats above; shown as a fourth
+      *> "PTS" row by DRAW-HUD-STATS since no dedicated intermission
+      *> screen exists (the kill/item/secret stats above it are
+      *> shown the same way, for the same reason). ---
+       01 WS-SCORE                PIC 9(5) VALUE 0.
+       01 WS-LEVEL-START-SECONDS  PIC 9(6) VALUE 0.
+       01 WS-SCORE-TIME-PENALTY   PIC 9(5).
+       01 WS-SCORE-DISPLAY        PIC 9(5).
