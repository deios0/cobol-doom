@@ -295,4 +295,33 @@
                END-IF
            END-PERFORM
            DISPLAY "Flats: " WS-FLAT-COUNT " loaded"
+           PERFORM INIT-FLAT-ANIM
+           .
+
+      *> ============================================================
+      *> INIT-FLAT-ANIM: Wire up animated flat cycles (lava, water,
+      *> nukage) by name, now that LOAD-FLATS has filled WS-FLATS.
+      *> A map using one of these flats as its floor/ceiling flat
+      *> will have it cycle through the sequence at run time --
+      *> see UPDATE-FLAT-ANIM in floor-ceil-proc.cpy.
+      *> ============================================================
+       INIT-FLAT-ANIM.
+           PERFORM VARYING WS-FLAT-ANIM-I FROM 1 BY 1
+               UNTIL WS-FLAT-ANIM-I > 11
+               MOVE WS-FAC-CUR-NAME(WS-FLAT-ANIM-I)
+                   TO WS-SEARCH-NAME
+               PERFORM FIND-FLAT-BY-NAME
+               MOVE WS-SEARCH-RESULT TO WS-FLAT-ANIM-FIRST
+               IF WS-FLAT-ANIM-FIRST > 0
+                   MOVE WS-FAC-NEXT-NAME(WS-FLAT-ANIM-I)
+                       TO WS-SEARCH-NAME
+                   PERFORM FIND-FLAT-BY-NAME
+                   IF WS-SEARCH-RESULT > 0
+                       MOVE WS-SEARCH-RESULT
+                           TO WF-ANIM-NEXT(WS-FLAT-ANIM-FIRST)
+                       MOVE WS-FLAT-ANIM-DUR
+                           TO WF-ANIM-TIMER(WS-FLAT-ANIM-FIRST)
+                   END-IF
+               END-IF
+           END-PERFORM
            .
