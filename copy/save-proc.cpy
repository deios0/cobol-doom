@@ -0,0 +1,175 @@
+      *> ============================================================
+      *> save-proc.cpy -- Save/restore checkpoint procedures
+      *> CHECK-SAVE-KEYS watches F5/F9 each frame; SAVE-GAME and
+      *> LOAD-GAME do the actual file I/O.
+      *> ============================================================
+
+      *> ============================================================
+      *> CHECK-SAVE-KEYS: Edge-triggered save/load bindings
+      *> ============================================================
+       CHECK-SAVE-KEYS.
+           IF WS-KEY(WS-KB-SAVE) NOT = 0
+               IF WS-SAVE-KEY-PREV = 0
+                   PERFORM SAVE-GAME
+               END-IF
+               MOVE 1 TO WS-SAVE-KEY-PREV
+           ELSE
+               MOVE 0 TO WS-SAVE-KEY-PREV
+           END-IF
+
+           IF WS-KEY(WS-KB-LOAD) NOT = 0
+               IF WS-LOAD-KEY-PREV = 0
+                   PERFORM LOAD-GAME
+               END-IF
+               MOVE 1 TO WS-LOAD-KEY-PREV
+           ELSE
+               MOVE 0 TO WS-LOAD-KEY-PREV
+           END-IF
+           .
+
+      *> ============================================================
+      *> SAVE-GAME: Write current map/player/sprite/door/pickup
+      *> state to the checkpoint file.
+      *> ============================================================
+       SAVE-GAME.
+           MOVE 0 TO WS-SAVE-OK
+
+           MOVE WS-MAP-NAME TO SV-MAP-NAME
+           MOVE WS-LEVEL-NUM TO SV-LEVEL-NUM
+           MOVE WS-PX TO SV-PX
+           MOVE WS-PY TO SV-PY
+           MOVE WS-PA TO SV-PA
+           MOVE WS-HEALTH TO SV-HEALTH
+           MOVE WS-AMMO-BULLETS TO SV-AMMO
+           MOVE WS-AMMO-SHELLS TO SV-AMMO-SHELLS
+           MOVE WS-AMMO-CELLS TO SV-AMMO-CELLS
+           MOVE WS-ARMOR TO SV-ARMOR
+           MOVE WS-WP-CURRENT TO SV-WP-CURRENT
+           MOVE WS-HAS-KEY-BLUE TO SV-KEY-BLUE
+           MOVE WS-HAS-KEY-YELLOW TO SV-KEY-YELLOW
+           MOVE WS-HAS-KEY-RED TO SV-KEY-RED
+
+           MOVE WS-SP-COUNT TO SV-SP-COUNT
+           PERFORM VARYING WS-SV-I FROM 1 BY 1
+               UNTIL WS-SV-I > WS-SP-COUNT
+               MOVE WS-SP-WORLD-X(WS-SV-I) TO SV-SP-X(WS-SV-I)
+               MOVE WS-SP-WORLD-Y(WS-SV-I) TO SV-SP-Y(WS-SV-I)
+               MOVE WS-SP-STATE(WS-SV-I) TO SV-SP-STATE(WS-SV-I)
+               MOVE WS-SP-HEALTH(WS-SV-I) TO SV-SP-HEALTH(WS-SV-I)
+           END-PERFORM
+
+           MOVE WS-DR-COUNT TO SV-DR-COUNT
+           PERFORM VARYING WS-SV-I FROM 1 BY 1
+               UNTIL WS-SV-I > WS-DR-COUNT
+               MOVE WS-DR-STATE(WS-SV-I) TO SV-DR-STATE(WS-SV-I)
+               MOVE WS-DR-OFFSET(WS-SV-I) TO SV-DR-OFFSET(WS-SV-I)
+           END-PERFORM
+
+           MOVE WS-LF-COUNT TO SV-LF-COUNT
+           PERFORM VARYING WS-SV-I FROM 1 BY 1
+               UNTIL WS-SV-I > WS-LF-COUNT
+               MOVE WS-LF-STATE(WS-SV-I) TO SV-LF-STATE(WS-SV-I)
+               MOVE WS-LF-TIMER(WS-SV-I) TO SV-LF-TIMER(WS-SV-I)
+               MOVE WS-LF-OFFSET(WS-SV-I) TO SV-LF-OFFSET(WS-SV-I)
+           END-PERFORM
+
+           MOVE WS-PK-COUNT TO SV-PK-COUNT
+           PERFORM VARYING WS-SV-I FROM 1 BY 1
+               UNTIL WS-SV-I > WS-PK-COUNT
+               MOVE WS-PK-ACTIVE(WS-SV-I) TO SV-PK-ACTIVE(WS-SV-I)
+           END-PERFORM
+
+           OPEN OUTPUT SAVE-FILE
+           IF WS-SAVE-STATUS = "00"
+               WRITE SAVE-RECORD
+               CLOSE SAVE-FILE
+               MOVE 1 TO WS-SAVE-OK
+               DISPLAY "Checkpoint saved."
+           ELSE
+               DISPLAY "WARN: could not open checkpoint file for "
+                   "save, status=" WS-SAVE-STATUS
+           END-IF
+           .
+
+      *> ============================================================
+      *> LOAD-GAME: Read the checkpoint file back and restore state.
+      *> Reloads the saved map (if different from the current one)
+      *> before restoring player/sprite/door/pickup state, since the
+      *> sprite/door/pickup tables are only valid for their own map.
+      *> ============================================================
+       LOAD-GAME.
+           MOVE 0 TO WS-SAVE-OK
+
+           OPEN INPUT SAVE-FILE
+           IF WS-SAVE-STATUS NOT = "00"
+               DISPLAY "WARN: no checkpoint to load, status="
+                   WS-SAVE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           READ SAVE-FILE
+               AT END
+                   DISPLAY "WARN: checkpoint file is empty"
+                   CLOSE SAVE-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           CLOSE SAVE-FILE
+
+           IF SV-MAP-NAME NOT = WS-MAP-NAME
+               MOVE SV-MAP-NAME TO WS-MAP-NAME
+               MOVE SV-LEVEL-NUM TO WS-LEVEL-NUM
+               MOVE 0 TO WS-USE-WAD-MAP
+               PERFORM LOAD-MAP
+               PERFORM INIT-SPRITES
+               PERFORM EN-INIT-AI
+               PERFORM INIT-DOORS
+               PERFORM INIT-LIFTS
+               PERFORM INIT-PICKUPS
+           END-IF
+
+           MOVE SV-PX TO WS-PX
+           MOVE SV-PY TO WS-PY
+           MOVE SV-PA TO WS-PA
+           MOVE SV-HEALTH TO WS-HEALTH
+           MOVE SV-AMMO TO WS-AMMO-BULLETS
+           MOVE SV-AMMO-SHELLS TO WS-AMMO-SHELLS
+           MOVE SV-AMMO-CELLS TO WS-AMMO-CELLS
+           MOVE SV-ARMOR TO WS-ARMOR
+           MOVE SV-WP-CURRENT TO WS-WP-CURRENT
+           MOVE SV-KEY-BLUE TO WS-HAS-KEY-BLUE
+           MOVE SV-KEY-YELLOW TO WS-HAS-KEY-YELLOW
+           MOVE SV-KEY-RED TO WS-HAS-KEY-RED
+
+           PERFORM VARYING WS-SV-I FROM 1 BY 1
+               UNTIL WS-SV-I > SV-SP-COUNT
+               MOVE SV-SP-X(WS-SV-I) TO WS-SP-WORLD-X(WS-SV-I)
+               MOVE SV-SP-Y(WS-SV-I) TO WS-SP-WORLD-Y(WS-SV-I)
+               MOVE SV-SP-STATE(WS-SV-I) TO WS-SP-STATE(WS-SV-I)
+               MOVE SV-SP-HEALTH(WS-SV-I) TO WS-SP-HEALTH(WS-SV-I)
+           END-PERFORM
+
+           PERFORM VARYING WS-SV-I FROM 1 BY 1
+               UNTIL WS-SV-I > SV-DR-COUNT
+               MOVE SV-DR-STATE(WS-SV-I) TO WS-DR-STATE(WS-SV-I)
+               MOVE SV-DR-OFFSET(WS-SV-I) TO WS-DR-OFFSET(WS-SV-I)
+           END-PERFORM
+
+           PERFORM VARYING WS-SV-I FROM 1 BY 1
+               UNTIL WS-SV-I > SV-LF-COUNT
+               MOVE SV-LF-STATE(WS-SV-I) TO WS-LF-STATE(WS-SV-I)
+               MOVE SV-LF-TIMER(WS-SV-I) TO WS-LF-TIMER(WS-SV-I)
+               MOVE SV-LF-OFFSET(WS-SV-I) TO WS-LF-OFFSET(WS-SV-I)
+               COMPUTE MC-FLOOR-H(WS-LF-ROW(WS-SV-I),
+                   WS-LF-COL(WS-SV-I)) =
+                   WS-LF-BASE-FLOOR-H(WS-SV-I)
+                   - WS-LF-OFFSET(WS-SV-I)
+           END-PERFORM
+
+           PERFORM VARYING WS-SV-I FROM 1 BY 1
+               UNTIL WS-SV-I > SV-PK-COUNT
+               MOVE SV-PK-ACTIVE(WS-SV-I) TO WS-PK-ACTIVE(WS-SV-I)
+           END-PERFORM
+
+           MOVE 1 TO WS-SAVE-OK
+           DISPLAY "Checkpoint loaded."
+           .
