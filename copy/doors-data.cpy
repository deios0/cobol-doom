@@ -5,6 +5,9 @@
 
       *> --- Door table: up to 100 tracked doors ---
        01 WS-DR-COUNT              PIC 9(3) VALUE 0.
+       01 WS-DR-OVFL-WARNED        PIC 9 VALUE 0.
+      *>   Set by INIT-DOORS the first time a map has more than 100
+      *>   door cells, so the overflow warning DISPLAYs only once
        01 WS-DR-TABLE.
           05 WS-DR-ENTRY OCCURS 100 TIMES.
              10 WS-DR-ROW          PIC 9(3).
@@ -16,6 +19,13 @@
              10 WS-DR-SPEED        PIC 9(3) VALUE 4.
              10 WS-DR-OFFSET       PIC 9(3).
       *>       0=fully closed, 64=fully open
+             10 WS-DR-KEY-REQ      PIC 9.
+      *>       0=none, 1=blue, 2=yellow, 3=red (from MC-KEY-ID)
+
+      *> --- Player keyring (set by key pickups in CHECK-PICKUPS) ---
+       01 WS-HAS-KEY-BLUE          PIC 9 VALUE 0.
+       01 WS-HAS-KEY-YELLOW        PIC 9 VALUE 0.
+       01 WS-HAS-KEY-RED           PIC 9 VALUE 0.
 
       *> --- Door working variables ---
        01 WS-DR-IDX                PIC 9(3).
@@ -26,9 +36,13 @@
        01 WS-DR-ANGLE-LOOKUP       PIC 9(5).
        01 WS-DR-FOUND              PIC 9.
        01 WS-DR-SEARCH-IDX         PIC 9(3).
+       01 WS-DR-KEY-OK             PIC 9.
 
       *> --- Pickup table: up to 100 tracked pickups ---
        01 WS-PK-COUNT              PIC 9(3) VALUE 0.
+       01 WS-PK-OVFL-WARNED        PIC 9 VALUE 0.
+      *>   Set by INIT-PICKUPS the first time a map has more than 100
+      *>   pickup-type things, so the overflow warning DISPLAYs once
        01 WS-PK-TABLE.
           05 WS-PK-ENTRY OCCURS 100 TIMES.
              10 WS-PK-X            PIC S9(5)V9(4).
@@ -36,6 +50,14 @@
              10 WS-PK-TYPE         PIC 9(5).
              10 WS-PK-ACTIVE       PIC 9.
       *>       1=active, 0=picked up
+             10 WS-PK-RESPAWN-TMR  PIC 9(4).
+      *>       Frames left until a picked-up item reappears
+      *>       (deathmatch-style respawn); 0 = not counting down
+             10 WS-PK-DROPPED      PIC 9.
+      *>       1=monster-dropped loot (EN-DROP-LOOT), not one of the
+      *>       map's own THINGS -- excluded from WS-ITEM-COUNT so the
+      *>       level-complete item tally still only reflects what the
+      *>       map designer placed
 
       *> --- Pickup working variables ---
        01 WS-PK-IDX                PIC 9(3).
@@ -46,3 +68,10 @@
        01 WS-PK-GRID-X             PIC S9(5)V9(4).
        01 WS-PK-GRID-Y             PIC S9(5)V9(4).
        01 WS-PK-THING-IDX          PIC 9(3).
+
+      *> --- Deathmatch-style pickup respawn (off by default; set
+      *>     DOOM_RESPAWN_ITEMS=1 for replay/deathmatch testing) ---
+       01 WS-PK-RESPAWN-ON         PIC 9 VALUE 0.
+       01 WS-PK-RESPAWN-ENV        PIC X(8).
+       01 WS-PK-RESPAWN-FRAMES     PIC 9(4) VALUE 0900.
+      *>   900 frames (~30 sec at 30 fps) before an item reappears
