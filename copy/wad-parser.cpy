@@ -3,13 +3,19 @@
       *> ============================================================
 
        OPEN-WAD.
-           STRING "freedoom2.wad" X"00" DELIMITED BY SIZE
-               INTO WS-WAD-FILENAME
+      *>   SHOW-WAD-PICKER may already have chosen a file (e.g. from
+      *>   the directory listing); only fall back to the historical
+      *>   default when nothing was picked
+           IF WS-WAD-FILENAME = SPACES OR LOW-VALUES
+               STRING "freedoom2.wad" X"00" DELIMITED BY SIZE
+                   INTO WS-WAD-FILENAME
+           END-IF
            CALL "wad_open" USING WS-WAD-FILENAME
                RETURNING WS-WAD-RC
            IF WS-WAD-RC NOT = 0
-               DISPLAY "ERROR: Cannot open freedoom2.wad"
+               DISPLAY "ERROR: Cannot open " WS-WAD-FILENAME
                CALL "sdl_quit"
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF
       *>   Read 12-byte header
@@ -18,12 +24,51 @@
            CALL "wad_read" USING WS-WAD-OFFSET
                                  WS-WAD-RD-SIZE
                                  WS-WAD-HDR-BUF
+      *>   wad_read has no return code of its own to check, so a
+      *>   truncated/zero-byte file shows up here instead: the
+      *>   header fields come back zeroed or garbage, which a sane
+      *>   lump count and directory offset can never be
+           IF WH-NUM-LUMPS <= 0 OR WH-NUM-LUMPS > 4000
+               OR WH-DIR-OFFSET <= 0
+               DISPLAY "ERROR: " WS-WAD-FILENAME
+                   " has an invalid or truncated header"
+               CALL "sdl_quit"
+               MOVE 2 TO RETURN-CODE
+               STOP RUN
+           END-IF
            DISPLAY "WAD: " WH-ID
                " lumps=" WH-NUM-LUMPS
                " dir@" WH-DIR-OFFSET
            .
 
+      *> ============================================================
+      *> LIST-WAD-FILES: Populate WS-WAD-CHOICES from the current
+      *> directory's .wad files via a native directory-list call, for
+      *> SHOW-WAD-PICKER to offer. An empty or unimplemented listing
+      *> just leaves WS-WAD-CHOICE-COUNT at 0, and the picker falls
+      *> back to the hardcoded freedoom2.wad the way it always has.
+      *> ============================================================
+       LIST-WAD-FILES.
+           MOVE 0 TO WS-WAD-CHOICE-COUNT
+           CALL "wad_list_dir" USING WS-WAD-CHOICES
+                                     WS-WAD-CHOICE-COUNT
+           IF WS-WAD-CHOICE-COUNT > 20
+               MOVE 20 TO WS-WAD-CHOICE-COUNT
+           END-IF
+           .
+
        READ-WAD-DIRECTORY.
+      *>   OPEN-WAD already rejects a header this bad, but guard it
+      *>   here too so this paragraph never trusts a directory
+      *>   offset/count it hasn't sanity-checked itself
+           IF WH-NUM-LUMPS <= 0 OR WH-NUM-LUMPS > 4000
+               OR WH-DIR-OFFSET <= 0
+               DISPLAY "ERROR: " WS-WAD-FILENAME
+                   " has an invalid or truncated header"
+               CALL "sdl_quit"
+               MOVE 2 TO RETURN-CODE
+               STOP RUN
+           END-IF
            MOVE WH-NUM-LUMPS TO WS-WAD-LUMP-COUNT
            IF WS-WAD-LUMP-COUNT > 4000
                MOVE 4000 TO WS-WAD-LUMP-COUNT
@@ -76,6 +121,9 @@
                    " bytes)"
            ELSE
                DISPLAY "ERROR: PLAYPAL not found!"
+               CALL "sdl_quit"
+               MOVE 3 TO RETURN-CODE
+               STOP RUN
            END-IF
            .
 
@@ -92,5 +140,61 @@
                    " bytes)"
            ELSE
                DISPLAY "ERROR: COLORMAP not found!"
+               CALL "sdl_quit"
+               MOVE 3 TO RETURN-CODE
+               STOP RUN
            END-IF
            .
+
+      *> ============================================================
+      *> RUN-SELFTEST-SETUP: Performed instead of SHOW-WAD-PICKER
+      *> when WS-SELFTEST-MODE is non-zero. Points WS-WAD-FILENAME at
+      *> a deliberately bad file -- missing, zero-byte, or a minimal
+      *> fixture missing a lump the engine requires -- so the checks
+      *> added above to OPEN-WAD, READ-WAD-DIRECTORY and LOAD-PALETTE
+      *> run for real and a bad WAD path shows up as a displayed
+      *> error and a non-zero exit code, not a crash or a silent
+      *> blank-palette continue.
+      *> ============================================================
+       RUN-SELFTEST-SETUP.
+           EVALUATE WS-SELFTEST-MODE
+               WHEN 1
+                   DISPLAY "Self-test 1: missing WAD file"
+                   STRING "__doom_selftest_missing__.wad" X"00"
+                       DELIMITED BY SIZE INTO WS-WAD-FILENAME
+               WHEN 2
+                   DISPLAY "Self-test 2: zero-byte WAD file"
+                   OPEN OUTPUT SELFTEST-WAD-FILE
+                   CLOSE SELFTEST-WAD-FILE
+                   STRING WS-SELFTEST-WAD-FILENAME X"00"
+                       DELIMITED BY SIZE INTO WS-WAD-FILENAME
+               WHEN 3
+                   DISPLAY "Self-test 3: WAD with no PLAYPAL lump"
+                   PERFORM BUILD-SELFTEST-FIXTURE-WAD
+                   STRING WS-SELFTEST-WAD-FILENAME X"00"
+                       DELIMITED BY SIZE INTO WS-WAD-FILENAME
+           END-EVALUATE
+           .
+
+      *> ============================================================
+      *> BUILD-SELFTEST-FIXTURE-WAD: Hand-assemble a minimal but
+      *> structurally valid WAD -- 12-byte header, 4 bytes of lump
+      *> data, one 16-byte directory entry naming a lump that is not
+      *> PLAYPAL -- for self-test mode 3.
+      *> ============================================================
+       BUILD-SELFTEST-FIXTURE-WAD.
+           MOVE "PWAD" TO SW-ID
+           MOVE 1 TO WS-BIN-INT32
+           MOVE WS-BIN-BUF4 TO SW-NUMLUMPS
+           MOVE 16 TO WS-BIN-INT32
+           MOVE WS-BIN-BUF4 TO SW-DIROFFSET
+           MOVE "TEST" TO SW-LUMPDATA
+           MOVE 12 TO WS-BIN-INT32
+           MOVE WS-BIN-BUF4 TO SW-DIR-LUMP-OFFSET
+           MOVE 4 TO WS-BIN-INT32
+           MOVE WS-BIN-BUF4 TO SW-DIR-LUMP-SIZE
+           MOVE "DUMMY" TO SW-DIR-LUMP-NAME
+           OPEN OUTPUT SELFTEST-WAD-FILE
+           WRITE SELFTEST-WAD-RECORD
+           CLOSE SELFTEST-WAD-FILE
+           .
