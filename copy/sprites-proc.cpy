@@ -8,13 +8,38 @@
       *> ============================================================
       *> INIT-SPRITES: Scan THINGS for enemies, build sprite table
       *> Enemy types: 3004=zombieman, 3001=imp, 3002=demon,
-      *>              9=shotgun guy, 65=chaingunner
+      *>              9=shotgun guy, 65=chaingunner, 3005=cacodemon,
+      *>              3003=baron of hell, 69=hell knight,
+      *>              3006=lost soul, 66=revenant, 67=mancubus,
+      *>              68=arachnotron, 7=spiderdemon, 16=cyberdemon,
+      *>              71=pain elemental, 64=arch-vile
+      *> (see WS-SP-TYPE-MAP for the full thing-type roster)
       *> ============================================================
        INIT-SPRITES.
            MOVE 0 TO WS-SP-COUNT
+      *>   Map the current skill level to its THINGS spawn-flag bit
+      *>   (vanilla WAD convention: bit 1=easy, bit 2=normal,
+      *>   bit 4=hard; ITYTD/HNTR use the easy bit, HMP the normal
+      *>   bit, UV/NM the hard bit) so density varies by skill the
+      *>   same way the original engine does
+           EVALUATE WS-SKILL-LEVEL
+               WHEN 1
+               WHEN 2
+                   MOVE 1 TO WS-SP-SKILL-BIT
+               WHEN 3
+                   MOVE 2 TO WS-SP-SKILL-BIT
+               WHEN OTHER
+                   MOVE 4 TO WS-SP-SKILL-BIT
+           END-EVALUATE
            PERFORM VARYING WS-SP-I FROM 1 BY 1
                UNTIL WS-SP-I > WS-MAP-THING-COUNT
                OR WS-SP-COUNT >= 50
+      *>       Skip things not flagged for the current skill level
+               DIVIDE MT-FLAGS(WS-SP-I) BY WS-SP-SKILL-BIT
+                   GIVING WS-SP-SKILL-TEST
+               IF FUNCTION MOD(WS-SP-SKILL-TEST, 2) = 0
+                   EXIT PERFORM CYCLE
+               END-IF
       *>       Check if this thing type is an enemy
                PERFORM VARYING WS-SP-J FROM 1 BY 1
                    UNTIL WS-SP-J > WS-SP-MAP-COUNT
@@ -56,6 +81,14 @@
                    END-IF
                END-PERFORM
            END-PERFORM
+      *>   The loop above stops as soon as the 50-sprite cap is hit,
+      *>   leaving WS-SP-I short of WS-MAP-THING-COUNT if things were
+      *>   still unscanned -- report that instead of silently dropping
+      *>   them
+           IF WS-SP-COUNT >= 50 AND WS-SP-I <= WS-MAP-THING-COUNT
+               DISPLAY "WARN: sprite table full (50) -- thing index "
+                   WS-SP-I " onward dropped"
+           END-IF
            DISPLAY "Sprites: " WS-SP-COUNT " enemies"
            .
 
@@ -247,6 +280,39 @@
            IF WS-SP-LIGHT > 31
                MOVE 31 TO WS-SP-LIGHT
            END-IF
+
+      *>   Blend in the sector light of the cell the sprite is
+      *>   standing in, so a monster in a dark room doesn't render
+      *>   as if lit by the corridor the player is standing in
+           COMPUTE WS-SP-SECT-ROW =
+               FUNCTION INTEGER-PART(WS-SP-WORLD-Y(WS-SP-CUR)) + 1
+           COMPUTE WS-SP-SECT-COL =
+               FUNCTION INTEGER-PART(WS-SP-WORLD-X(WS-SP-CUR)) + 1
+           IF WS-SP-SECT-ROW >= 1 AND WS-SP-SECT-ROW <= WS-MAP-SIZE
+               AND WS-SP-SECT-COL >= 1
+               AND WS-SP-SECT-COL <= WS-MAP-SIZE
+      *>           MC-LIGHT is 0-255 (brighter = higher); invert and
+      *>           rescale to the 0-31 colormap darkness scale
+               COMPUTE WS-SP-SECT-LIGHT =
+                   (255 - MC-LIGHT(WS-SP-SECT-ROW, WS-SP-SECT-COL))
+                   * 31 / 255
+               COMPUTE WS-SP-LIGHT =
+                   (WS-SP-LIGHT + WS-SP-SECT-LIGHT) / 2
+           END-IF
+
+      *>   Muzzle flash: brighten sprites close to the player while a
+      *>   shot was just fired (see PROCESS-FIRE)
+           IF WS-MUZZLE-FLASH-TICKS > 0
+               AND WS-SP-DEPTH <= WS-MUZZLE-FLASH-RADIUS
+               SUBTRACT WS-MUZZLE-FLASH-BOOST FROM WS-SP-LIGHT
+           END-IF
+
+           IF WS-SP-LIGHT < 0
+               MOVE 0 TO WS-SP-LIGHT
+           END-IF
+           IF WS-SP-LIGHT > 31
+               MOVE 31 TO WS-SP-LIGHT
+           END-IF
            COMPUTE WS-SP-CMAP-TBL = WS-SP-LIGHT + 1
 
       *>   Draw each column of the sprite
