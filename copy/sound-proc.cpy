@@ -0,0 +1,74 @@
+      *> ============================================================
+      *> sound-proc.cpy — Sound effect playback
+      *> PLAY-SOUND-EFFECT: pull the DS-prefixed PCM clip for
+      *> WS-SFX-ID out of the loaded WAD, the same FIND-LUMP/wad_read
+      *> path LOAD-PALETTE/LOAD-COLORMAP use for PLAYPAL/COLORMAP,
+      *> then hand the raw clip to the native mixer.
+      *> ============================================================
+       PLAY-SOUND-EFFECT.
+           PERFORM SFX-LOOKUP-LUMP-NAME
+           IF WS-SFX-LUMP-NAME = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SFX-LUMP-NAME TO WS-FIND-NAME
+           PERFORM FIND-LUMP
+           IF WS-FOUND = 0
+               IF WS-SFX-WARNED = 0
+                   DISPLAY "WARN: sound lump " WS-SFX-LUMP-NAME
+                       " not found -- WAD has no DS-prefixed sound "
+                       "lumps"
+                   MOVE 1 TO WS-SFX-WARNED
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-FOUND-OFFSET TO WS-WAD-OFFSET
+           MOVE WS-FOUND-SIZE TO WS-WAD-RD-SIZE
+           IF WS-WAD-RD-SIZE > 65536
+               MOVE 65536 TO WS-WAD-RD-SIZE
+           END-IF
+           CALL "wad_read" USING WS-WAD-OFFSET
+                                 WS-WAD-RD-SIZE
+                                 WS-SFX-BUF
+           CALL "sdl_play_sound" USING WS-SFX-BUF WS-WAD-RD-SIZE
+           .
+
+      *> ============================================================
+      *> SFX-LOOKUP-LUMP-NAME: Map WS-SFX-ID to the vanilla DSxxx
+      *> lump name it stands in for. Sets WS-SFX-LUMP-NAME to SPACES
+      *> for an ID with no mapping.
+      *> ============================================================
+       SFX-LOOKUP-LUMP-NAME.
+           MOVE SPACES TO WS-SFX-LUMP-NAME
+           EVALUATE WS-SFX-ID
+               WHEN WS-SFX-PISTOL
+                   MOVE "DSPISTOL" TO WS-SFX-LUMP-NAME
+               WHEN WS-SFX-SHOTGUN
+                   MOVE "DSSHOTGN" TO WS-SFX-LUMP-NAME
+               WHEN WS-SFX-NOAMMO
+                   MOVE "DSNOWAY " TO WS-SFX-LUMP-NAME
+               WHEN WS-SFX-CHAINGUN
+                   MOVE "DSPISTOL" TO WS-SFX-LUMP-NAME
+               WHEN WS-SFX-PLASMA
+                   MOVE "DSPLASMA" TO WS-SFX-LUMP-NAME
+               WHEN WS-SFX-DOOR-OPEN
+                   MOVE "DSDOROPN" TO WS-SFX-LUMP-NAME
+               WHEN WS-SFX-DOOR-CLOSE
+                   MOVE "DSDORCLS" TO WS-SFX-LUMP-NAME
+               WHEN WS-SFX-ITEM-PICKUP
+                   MOVE "DSITEMUP" TO WS-SFX-LUMP-NAME
+               WHEN WS-SFX-WEAPON-PICKUP
+                   MOVE "DSWPNUP " TO WS-SFX-LUMP-NAME
+               WHEN WS-SFX-ENEMY-PAIN
+                   MOVE "DSPOPAIN" TO WS-SFX-LUMP-NAME
+               WHEN WS-SFX-ENEMY-DEATH
+                   MOVE "DSPODTH1" TO WS-SFX-LUMP-NAME
+               WHEN WS-SFX-PLAYER-PAIN
+                   MOVE "DSPLPAIN" TO WS-SFX-LUMP-NAME
+               WHEN WS-SFX-PLAYER-DEATH
+                   MOVE "DSPDIEHI" TO WS-SFX-LUMP-NAME
+               WHEN WS-SFX-LEVEL-EXIT
+                   MOVE "DSSWTCHN" TO WS-SFX-LUMP-NAME
+           END-EVALUATE
+           .
