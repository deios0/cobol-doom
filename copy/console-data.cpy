@@ -0,0 +1,22 @@
+      *> ============================================================
+      *> console-data.cpy — Data for the cheat/test console
+      *> A line-buffered text console, toggled by WS-KB-CONSOLE, for
+      *> jumping straight to a test scenario (god mode, full ammo,
+      *> noclip) instead of replaying a level to reach it.
+      *> ============================================================
+
+       01 WS-CONSOLE-MODE          PIC 9 VALUE 0.
+      *>   0=normal gameplay input, 1=reading a console command line
+       01 WS-CONSOLE-KEY-PREV      PIC 9 VALUE 0.
+       01 WS-CONSOLE-LINE          PIC X(40).
+       01 WS-CONSOLE-POS           PIC 9(2) VALUE 0.
+       01 WS-CONSOLE-CHAR-CODE     PIC S9(9) COMP-5.
+       01 WS-CONSOLE-CHAR          PIC X.
+
+      *>   Raw/sane terminal mode toggled around the console's open
+      *>   getchar loop, the same stty convention doom.cob uses for its
+      *>   whole run -- READ-CONSOLE-LINE blocks on getchar while the
+      *>   console is open, so stdin must already be in raw/no-echo
+      *>   mode or a keypress won't reach it a character at a time
+       01 WS-CONSOLE-STTY-RAW      PIC X(20) VALUE "stty raw -echo".
+       01 WS-CONSOLE-STTY-SANE     PIC X(10) VALUE "stty sane".
