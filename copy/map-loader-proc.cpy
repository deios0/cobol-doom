@@ -4,16 +4,35 @@
       *> WAD and rasterizes vector geometry to 128x128 grid.
       *> ============================================================
 
+      *> ============================================================
+      *> LIST-MAP-LUMPS: Scan the already-read WAD directory for
+      *> MAPxx marker lumps, for SHOW-MAP-PICKER to offer a starting
+      *> map within the chosen WAD.
+      *> ============================================================
+       LIST-MAP-LUMPS.
+           MOVE 0 TO WS-MAP-CHOICE-COUNT
+           PERFORM VARYING WS-WAD-I FROM 1 BY 1
+               UNTIL WS-WAD-I > WS-WAD-LUMP-COUNT
+               IF WL-NAME(WS-WAD-I)(1:3) = "MAP"
+                   AND WS-MAP-CHOICE-COUNT < 20
+                   ADD 1 TO WS-MAP-CHOICE-COUNT
+                   MOVE WL-NAME(WS-WAD-I)
+                       TO WS-MAP-CHOICE(WS-MAP-CHOICE-COUNT)
+               END-IF
+           END-PERFORM
+           .
+
        LOAD-MAP.
-      *>   Find "MAP01" marker lump
-           MOVE "MAP01   " TO WS-FIND-NAME
+      *>   Find the marker lump named in WS-MAP-NAME
+           MOVE WS-MAP-NAME TO WS-FIND-NAME
            PERFORM FIND-LUMP
            IF WS-FOUND NOT = 1
-               DISPLAY "WARN: MAP01 not found in WAD"
+               DISPLAY "WARN: " WS-MAP-NAME " not found in WAD"
                EXIT PARAGRAPH
            END-IF
            MOVE WS-FIND-IDX TO WS-MAP-LUMP-IDX
-           DISPLAY "MAP01 found at lump index " WS-MAP-LUMP-IDX
+           DISPLAY WS-MAP-NAME " found at lump index "
+               WS-MAP-LUMP-IDX
 
       *>   Read VERTEXES (marker + 4)
            COMPUTE WS-ML-I = WS-MAP-LUMP-IDX + 4
@@ -98,18 +117,76 @@
       *>   Parse and build
            PERFORM PARSE-VERTEXES
            PERFORM BUILD-MAP-GRID
+           PERFORM SCAN-SECRET-SECTORS
            PERFORM LOAD-THINGS
+           PERFORM VALIDATE-MAP-DATA
 
       *>   Mark WAD map as active
            MOVE 1 TO WS-USE-WAD-MAP
            MOVE 128 TO WS-MAP-SIZE
 
-           DISPLAY "MAP01 loaded successfully."
+           DISPLAY WS-MAP-NAME " loaded successfully."
            DISPLAY "  Player spawn: "
                WS-SPAWN-X " , " WS-SPAWN-Y
                " angle=" WS-SPAWN-ANGLE
            .
 
+      *> ============================================================
+      *> ADVANCE-LEVEL: Move to the next map in WS-LEVEL-TABLE.
+      *> Rebuilds the grid, sprites, doors, pickups and enemy AI
+      *> for the new map and repositions the player at its spawn,
+      *> carrying health/ammo/armor over from the finished level.
+      *> If there is no next map, the campaign is complete and the
+      *> run ends on the current (won) state.
+      *> ============================================================
+       ADVANCE-LEVEL.
+           IF WS-LEVEL-NUM >= WS-LEVEL-COUNT
+               DISPLAY "Campaign complete."
+               MOVE 0 TO WS-RUNNING
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-LEVEL-NUM
+           MOVE WS-LEVEL-MAP-NAME(WS-LEVEL-NUM) TO WS-MAP-NAME
+           DISPLAY "Loading next level: " WS-MAP-NAME
+
+           MOVE 0 TO WS-USE-WAD-MAP
+           PERFORM LOAD-MAP
+           IF WS-USE-WAD-MAP NOT = 1
+               DISPLAY "WARN: could not load " WS-MAP-NAME
+                   ", ending campaign"
+               MOVE 0 TO WS-RUNNING
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM INIT-PLAYER-POSITION
+           PERFORM INIT-SPRITES
+           PERFORM EN-INIT-AI
+           PERFORM INIT-DOORS
+           PERFORM INIT-LIFTS
+           PERFORM INIT-PICKUPS
+
+           MOVE 1 TO WS-GAME-STATE
+           .
+
+      *> ============================================================
+      *> RESTART-LEVEL: Replay the current map from scratch after a
+      *> player death. Unlike ADVANCE-LEVEL, health/ammo/armor are
+      *> reset rather than carried over (INIT-PLAYER, not
+      *> INIT-PLAYER-POSITION), since the run that just ended failed.
+      *> ============================================================
+       RESTART-LEVEL.
+           PERFORM INIT-PLAYER
+           PERFORM INIT-SPRITES
+           PERFORM EN-INIT-AI
+           PERFORM INIT-DOORS
+           PERFORM INIT-LIFTS
+           PERFORM INIT-PICKUPS
+           PERFORM INIT-WEAPONS
+
+           MOVE 1 TO WS-GAME-STATE
+           .
+
        PARSE-VERTEXES.
            PERFORM VARYING WS-ML-I FROM 1 BY 1
                UNTIL WS-ML-I > WS-VERT-COUNT
@@ -175,7 +252,10 @@
                PERFORM VARYING WS-ML-J FROM 1 BY 1
                    UNTIL WS-ML-J > 128
                    MOVE 0 TO MC-TYPE(WS-ML-I, WS-ML-J)
+                   MOVE 0 TO MC-KEY-ID(WS-ML-I, WS-ML-J)
                    MOVE 0 TO MC-TEX-ID(WS-ML-I, WS-ML-J)
+                   MOVE 0 TO MC-UPPER-TEX(WS-ML-I, WS-ML-J)
+                   MOVE 0 TO MC-LOWER-TEX(WS-ML-I, WS-ML-J)
                    MOVE WS-DEF-FLOOR-H
                        TO MC-FLOOR-H(WS-ML-I, WS-ML-J)
                    MOVE WS-DEF-CEIL-H
@@ -292,23 +372,58 @@
                EXIT PARAGRAPH
            END-IF
 
-      *>   Check blocking or one-sided
-           IF FUNCTION MOD(WS-LD-FLAGS, 2) = 0
-               AND WS-LD-LSDEF NOT = 65535
-      *>       Two-sided non-blocking: check door specials
-               IF WS-LD-SPECIAL = 1 OR WS-LD-SPECIAL = 26
-                   OR WS-LD-SPECIAL = 27 OR WS-LD-SPECIAL = 28
-                   OR WS-LD-SPECIAL = 31 OR WS-LD-SPECIAL = 32
-                   OR WS-LD-SPECIAL = 33 OR WS-LD-SPECIAL = 34
-                   OR WS-LD-SPECIAL = 46
-                   OR WS-LD-SPECIAL = 117
-                   OR WS-LD-SPECIAL = 118
-                   MOVE 2 TO WS-GR-TYPE
+      *>   Exit linedef specials -- tag as a walk-over exit
+      *>   trigger instead of a wall, regardless of sidedness:
+      *>     11/52 = normal exit, 51/124 = secret exit
+           MOVE 0 TO WS-GR-KEY
+           IF WS-LD-SPECIAL = 11 OR WS-LD-SPECIAL = 51
+               OR WS-LD-SPECIAL = 52 OR WS-LD-SPECIAL = 124
+               MOVE 3 TO WS-GR-TYPE
+           ELSE
+      *>       Check blocking or one-sided
+               IF FUNCTION MOD(WS-LD-FLAGS, 2) = 0
+                   AND WS-LD-LSDEF NOT = 65535
+      *>           Two-sided non-blocking: check door specials
+                   IF WS-LD-SPECIAL = 1 OR WS-LD-SPECIAL = 26
+                       OR WS-LD-SPECIAL = 27
+                       OR WS-LD-SPECIAL = 28
+                       OR WS-LD-SPECIAL = 31
+                       OR WS-LD-SPECIAL = 32
+                       OR WS-LD-SPECIAL = 33
+                       OR WS-LD-SPECIAL = 34
+                       OR WS-LD-SPECIAL = 46
+                       OR WS-LD-SPECIAL = 117
+                       OR WS-LD-SPECIAL = 118
+                       MOVE 2 TO WS-GR-TYPE
+      *>               Locked-door specials: which key unlocks it
+                       IF WS-LD-SPECIAL = 26 OR WS-LD-SPECIAL = 32
+                           MOVE 1 TO WS-GR-KEY
+                       END-IF
+                       IF WS-LD-SPECIAL = 27 OR WS-LD-SPECIAL = 34
+                           MOVE 2 TO WS-GR-KEY
+                       END-IF
+                       IF WS-LD-SPECIAL = 28 OR WS-LD-SPECIAL = 33
+                           MOVE 3 TO WS-GR-KEY
+                       END-IF
+                   ELSE
+      *>               Lift specials: 10/21 lift-and-raise,
+      *>               62/88 lower-lift, 123 fast lift
+                       IF WS-LD-SPECIAL = 10 OR WS-LD-SPECIAL = 21
+                           OR WS-LD-SPECIAL = 62
+                           OR WS-LD-SPECIAL = 88
+                           OR WS-LD-SPECIAL = 123
+                           MOVE 4 TO WS-GR-TYPE
+                       ELSE
+      *>                   Plain two-sided, no special -- a window
+      *>                   if it carries an upper/lower texture,
+      *>                   confirmed once EXTRACT-SIDEDEF-TEX runs
+      *>                   below; otherwise left open (GR-TYPE = 0)
+                           MOVE 5 TO WS-GR-TYPE
+                       END-IF
+                   END-IF
                ELSE
-                   EXIT PARAGRAPH
+                   MOVE 1 TO WS-GR-TYPE
                END-IF
-           ELSE
-               MOVE 1 TO WS-GR-TYPE
            END-IF
 
       *>   Validate vertices
@@ -327,16 +442,28 @@
 
       *>   Get texture from right sidedef
            MOVE 1 TO WS-GR-TEX
+           MOVE 0 TO WS-GR-UPPER-TEX
+           MOVE 0 TO WS-GR-LOWER-TEX
            IF WS-LD-RSDEF < WS-SIDE-COUNT
                PERFORM EXTRACT-SIDEDEF-TEX
            END-IF
 
+      *>   A window with no upper or lower texture has nothing to
+      *>   draw -- leave it open rather than rendering a blank cell
+           IF WS-GR-TYPE = 5
+               AND WS-GR-UPPER-TEX = 0
+               AND WS-GR-LOWER-TEX = 0
+               MOVE 0 TO WS-GR-TYPE
+           END-IF
+
       *>   Get sector properties
            MOVE WS-DEF-FLOOR-H TO WS-GR-FLOOR-H
            MOVE WS-DEF-CEIL-H TO WS-GR-CEIL-H
            MOVE WS-DEF-FLOOR-T TO WS-GR-FLOOR-T
            MOVE WS-DEF-CEIL-T TO WS-GR-CEIL-T
            MOVE WS-DEF-LIGHT TO WS-GR-LIGHT
+           MOVE 0 TO WS-GR-SPECIAL
+           MOVE 0 TO WS-GR-TAG
            IF WS-LD-RSDEF < WS-SIDE-COUNT
                PERFORM EXTRACT-SECTOR-PROPS
            END-IF
@@ -415,6 +542,39 @@
                    MOVE WS-SEARCH-RESULT TO WS-GR-TEX
                END-IF
            END-IF
+
+      *>   Upper and lower textures, resolved independently of the
+      *>   above so window cells (MC-TYPE = 5) get both strips --
+      *>   unused by solid walls/doors/lifts but harmless for them
+           COMPUTE WS-ML-OFF =
+               WS-LD-RSDEF * 30 + 1 + 4
+           MOVE WS-SIDE-BUF(WS-ML-OFF:8)
+               TO WS-SD-UPPER
+           INSPECT WS-SD-UPPER
+               REPLACING ALL X"00" BY SPACE
+           IF WS-SD-UPPER NOT = "-       "
+               AND WS-SD-UPPER NOT = SPACES
+               MOVE WS-SD-UPPER TO WS-SEARCH-NAME
+               PERFORM FIND-TEX-BY-NAME
+               IF WS-SEARCH-RESULT > 0
+                   MOVE WS-SEARCH-RESULT TO WS-GR-UPPER-TEX
+               END-IF
+           END-IF
+
+           COMPUTE WS-ML-OFF =
+               WS-LD-RSDEF * 30 + 1 + 12
+           MOVE WS-SIDE-BUF(WS-ML-OFF:8)
+               TO WS-SD-LOWER
+           INSPECT WS-SD-LOWER
+               REPLACING ALL X"00" BY SPACE
+           IF WS-SD-LOWER NOT = "-       "
+               AND WS-SD-LOWER NOT = SPACES
+               MOVE WS-SD-LOWER TO WS-SEARCH-NAME
+               PERFORM FIND-TEX-BY-NAME
+               IF WS-SEARCH-RESULT > 0
+                   MOVE WS-SEARCH-RESULT TO WS-GR-LOWER-TEX
+               END-IF
+           END-IF
            .
 
        EXTRACT-SECTOR-PROPS.
@@ -432,6 +592,9 @@
                EXIT PARAGRAPH
            END-IF
 
+      *>   1-based sector number, used to index WS-SC-FOUND-TABLE
+           COMPUTE WS-GR-SECTOR-NUM = WS-SD-SECTOR + 1
+
       *>   Read sector data (26 bytes per sector)
            COMPUTE WS-ML-OFF =
                WS-SD-SECTOR * 26 + 1
@@ -495,6 +658,64 @@
                MOVE 255 TO WS-SC-LIGHT
            END-IF
            MOVE WS-SC-LIGHT TO WS-GR-LIGHT
+
+      *>   Special (9 = secret sector)
+           ADD 2 TO WS-ML-OFF
+           MOVE WS-SECT-BUF(WS-ML-OFF:2) TO WS-BIN-BUF2
+           IF WS-BIN-INT16 < 0
+               COMPUTE WS-SC-SPECIAL = WS-BIN-INT16 + 65536
+           ELSE
+               MOVE WS-BIN-INT16 TO WS-SC-SPECIAL
+           END-IF
+           IF WS-SC-SPECIAL = 9
+               MOVE 1 TO WS-GR-SECRET
+           ELSE
+               MOVE 0 TO WS-GR-SECRET
+           END-IF
+           MOVE WS-SC-SPECIAL TO WS-GR-SPECIAL
+
+      *>   Tag (sector's trigger tag, matched against linedef tags
+      *>   for doors/lifts; carried through purely for the sector-
+      *>   info debug readout)
+           ADD 2 TO WS-ML-OFF
+           MOVE WS-SECT-BUF(WS-ML-OFF:2) TO WS-BIN-BUF2
+           IF WS-BIN-INT16 < 0
+               COMPUTE WS-SC-TAG = WS-BIN-INT16 + 65536
+           ELSE
+               MOVE WS-BIN-INT16 TO WS-SC-TAG
+           END-IF
+           MOVE WS-SC-TAG TO WS-GR-TAG
+           .
+
+      *> ============================================================
+      *> SCAN-SECRET-SECTORS: Count how many sectors in this level
+      *> carry special 9 (secret) directly from the raw SECTORS lump,
+      *> and reset the found-tracking table. CHECK-SECRETS credits
+      *> WS-SECRET-COUNT as the player walks into each one.
+      *> ============================================================
+       SCAN-SECRET-SECTORS.
+           MOVE 0 TO WS-SECRET-COUNT
+           MOVE 0 TO WS-SECRET-TOTAL
+           MOVE ZEROES TO WS-SC-FOUND-TABLE
+
+           PERFORM VARYING WS-SCAN-SECT-IDX FROM 1 BY 1
+               UNTIL WS-SCAN-SECT-IDX > WS-SECT-COUNT
+
+               COMPUTE WS-SCAN-OFF =
+                   (WS-SCAN-SECT-IDX - 1) * 26 + 1 + 24
+               MOVE WS-SECT-BUF(WS-SCAN-OFF:2) TO WS-BIN-BUF2
+               IF WS-BIN-INT16 < 0
+                   COMPUTE WS-SC-SPECIAL = WS-BIN-INT16 + 65536
+               ELSE
+                   MOVE WS-BIN-INT16 TO WS-SC-SPECIAL
+               END-IF
+
+               IF WS-SC-SPECIAL = 9
+                   ADD 1 TO WS-SECRET-TOTAL
+               END-IF
+           END-PERFORM
+
+           DISPLAY "  Secret sectors: " WS-SECRET-TOTAL
            .
 
        RASTERIZE-LINE.
@@ -529,8 +750,14 @@
                    IF MC-TYPE(WS-GR-ROW, WS-GR-COL) = 0
                        MOVE WS-GR-TYPE
                            TO MC-TYPE(WS-GR-ROW, WS-GR-COL)
+                       MOVE WS-GR-KEY
+                           TO MC-KEY-ID(WS-GR-ROW, WS-GR-COL)
                        MOVE WS-GR-TEX
                            TO MC-TEX-ID(WS-GR-ROW, WS-GR-COL)
+                       MOVE WS-GR-UPPER-TEX
+                           TO MC-UPPER-TEX(WS-GR-ROW, WS-GR-COL)
+                       MOVE WS-GR-LOWER-TEX
+                           TO MC-LOWER-TEX(WS-GR-ROW, WS-GR-COL)
                        MOVE WS-GR-FLOOR-H
                            TO MC-FLOOR-H(WS-GR-ROW, WS-GR-COL)
                        MOVE WS-GR-CEIL-H
@@ -543,6 +770,14 @@
                                           WS-GR-COL)
                        MOVE WS-GR-LIGHT
                            TO MC-LIGHT(WS-GR-ROW, WS-GR-COL)
+                       MOVE WS-GR-SECRET
+                           TO MC-SECRET(WS-GR-ROW, WS-GR-COL)
+                       MOVE WS-GR-SECTOR-NUM
+                           TO MC-SECTOR-NUM(WS-GR-ROW, WS-GR-COL)
+                       MOVE WS-GR-SPECIAL
+                           TO MC-SPECIAL(WS-GR-ROW, WS-GR-COL)
+                       MOVE WS-GR-TAG
+                           TO MC-TAG(WS-GR-ROW, WS-GR-COL)
                    END-IF
                END-IF
 
@@ -629,6 +864,14 @@
                TO MC-CEIL-TEX(WS-ML-I, WS-ML-J)
            MOVE MC-LIGHT(WS-GR-ROW, WS-ML-J)
                TO MC-LIGHT(WS-ML-I, WS-ML-J)
+           MOVE MC-SECRET(WS-GR-ROW, WS-ML-J)
+               TO MC-SECRET(WS-ML-I, WS-ML-J)
+           MOVE MC-SECTOR-NUM(WS-GR-ROW, WS-ML-J)
+               TO MC-SECTOR-NUM(WS-ML-I, WS-ML-J)
+           MOVE MC-SPECIAL(WS-GR-ROW, WS-ML-J)
+               TO MC-SPECIAL(WS-ML-I, WS-ML-J)
+           MOVE MC-TAG(WS-GR-ROW, WS-ML-J)
+               TO MC-TAG(WS-ML-I, WS-ML-J)
            .
 
        COPY-SECTOR-FROM-LEFT.
@@ -643,6 +886,14 @@
                TO MC-CEIL-TEX(WS-ML-I, WS-ML-J)
            MOVE MC-LIGHT(WS-ML-I, WS-GR-COL)
                TO MC-LIGHT(WS-ML-I, WS-ML-J)
+           MOVE MC-SECRET(WS-ML-I, WS-GR-COL)
+               TO MC-SECRET(WS-ML-I, WS-ML-J)
+           MOVE MC-SECTOR-NUM(WS-ML-I, WS-GR-COL)
+               TO MC-SECTOR-NUM(WS-ML-I, WS-ML-J)
+           MOVE MC-SPECIAL(WS-ML-I, WS-GR-COL)
+               TO MC-SPECIAL(WS-ML-I, WS-ML-J)
+           MOVE MC-TAG(WS-ML-I, WS-GR-COL)
+               TO MC-TAG(WS-ML-I, WS-ML-J)
            .
 
        COPY-SECTOR-FROM-RIGHT.
@@ -657,10 +908,19 @@
                TO MC-CEIL-TEX(WS-ML-I, WS-ML-J)
            MOVE MC-LIGHT(WS-ML-I, WS-GR-COL)
                TO MC-LIGHT(WS-ML-I, WS-ML-J)
+           MOVE MC-SECRET(WS-ML-I, WS-GR-COL)
+               TO MC-SECRET(WS-ML-I, WS-ML-J)
+           MOVE MC-SECTOR-NUM(WS-ML-I, WS-GR-COL)
+               TO MC-SECTOR-NUM(WS-ML-I, WS-ML-J)
+           MOVE MC-SPECIAL(WS-ML-I, WS-GR-COL)
+               TO MC-SPECIAL(WS-ML-I, WS-ML-J)
+           MOVE MC-TAG(WS-ML-I, WS-GR-COL)
+               TO MC-TAG(WS-ML-I, WS-ML-J)
            .
 
        LOAD-THINGS.
            MOVE 0 TO WS-MAP-THING-COUNT
+           MOVE 0 TO WS-THING-OVFL-WARNED
            MOVE 0 TO WS-SPAWN-X
            MOVE 0 TO WS-SPAWN-Y
            MOVE 0 TO WS-SPAWN-ANGLE
@@ -740,12 +1000,127 @@
                        TO MT-TYPE(WS-MAP-THING-COUNT)
                    MOVE WS-LD-FLAGS
                        TO MT-FLAGS(WS-MAP-THING-COUNT)
+               ELSE
+                   IF WS-THING-OVFL-WARNED = 0
+                       DISPLAY "WARN: WS-MAP-THINGS full (200) -- "
+                           "thing index " WS-ML-I " onward dropped"
+                       MOVE 1 TO WS-THING-OVFL-WARNED
+                   END-IF
                END-IF
            END-PERFORM
 
            DISPLAY "  Things loaded: " WS-MAP-THING-COUNT
            .
 
+      *> ============================================================
+      *> VALIDATE-MAP-DATA: Sanity-check the raw WAD geometry after
+      *> LOAD-THINGS, reporting (via DISPLAY, same as the lump-count
+      *> lines above) any linedef referencing an out-of-range vertex
+      *> index, any sector tag with no matching linedef special, and
+      *> any thing placed outside the WS-MAP-MIN/MAX bounding box
+      *> computed by BUILD-MAP-GRID. A malformed or non-standard WAD
+      *> fails loudly here instead of producing a silently broken
+      *> level -- PROCESS-ONE-LINEDEF already skips bad vertex refs
+      *> on its own, this just makes that skip visible.
+      *> ============================================================
+       VALIDATE-MAP-DATA.
+           MOVE 0 TO WS-VAL-BAD-VTX
+           MOVE 0 TO WS-VAL-BAD-TAG
+           MOVE 0 TO WS-VAL-BAD-THING
+
+      *>   Linedefs referencing an out-of-range vertex index
+           PERFORM VARYING WS-ML-I FROM 1 BY 1
+               UNTIL WS-ML-I > WS-LINE-COUNT
+               COMPUTE WS-ML-OFF = (WS-ML-I - 1) * 14 + 1
+               MOVE WS-LINE-BUF(WS-ML-OFF:2) TO WS-BIN-BUF2
+               IF WS-BIN-INT16 < 0
+                   COMPUTE WS-LD-V1 = WS-BIN-INT16 + 65536
+               ELSE
+                   MOVE WS-BIN-INT16 TO WS-LD-V1
+               END-IF
+               ADD 1 TO WS-LD-V1
+               ADD 2 TO WS-ML-OFF
+               MOVE WS-LINE-BUF(WS-ML-OFF:2) TO WS-BIN-BUF2
+               IF WS-BIN-INT16 < 0
+                   COMPUTE WS-LD-V2 = WS-BIN-INT16 + 65536
+               ELSE
+                   MOVE WS-BIN-INT16 TO WS-LD-V2
+               END-IF
+               ADD 1 TO WS-LD-V2
+               IF WS-LD-V1 < 1 OR WS-LD-V1 > WS-VERT-COUNT
+                   ADD 1 TO WS-VAL-BAD-VTX
+                   DISPLAY "  WARN: linedef " WS-ML-I
+                       " references out-of-range vertex "
+                       WS-LD-V1
+               END-IF
+               IF WS-LD-V2 < 1 OR WS-LD-V2 > WS-VERT-COUNT
+                   ADD 1 TO WS-VAL-BAD-VTX
+                   DISPLAY "  WARN: linedef " WS-ML-I
+                       " references out-of-range vertex "
+                       WS-LD-V2
+               END-IF
+           END-PERFORM
+
+      *>   Sector tags with no matching linedef
+           PERFORM VARYING WS-VAL-SECT-IDX FROM 1 BY 1
+               UNTIL WS-VAL-SECT-IDX > WS-SECT-COUNT
+               COMPUTE WS-ML-OFF =
+                   (WS-VAL-SECT-IDX - 1) * 26 + 1 + 24
+               MOVE WS-SECT-BUF(WS-ML-OFF:2) TO WS-BIN-BUF2
+               IF WS-BIN-INT16 < 0
+                   COMPUTE WS-SC-TAG = WS-BIN-INT16 + 65536
+               ELSE
+                   MOVE WS-BIN-INT16 TO WS-SC-TAG
+               END-IF
+               IF WS-SC-TAG > 0
+                   MOVE 0 TO WS-VAL-TAG-FOUND
+                   PERFORM VARYING WS-ML-J FROM 1 BY 1
+                       UNTIL WS-ML-J > WS-LINE-COUNT
+                       COMPUTE WS-ML-OFF =
+                           (WS-ML-J - 1) * 14 + 1 + 8
+                       MOVE WS-LINE-BUF(WS-ML-OFF:2)
+                           TO WS-BIN-BUF2
+                       IF WS-BIN-INT16 < 0
+                           COMPUTE WS-LD-TAG =
+                               WS-BIN-INT16 + 65536
+                       ELSE
+                           MOVE WS-BIN-INT16 TO WS-LD-TAG
+                       END-IF
+                       IF WS-LD-TAG = WS-SC-TAG
+                           MOVE 1 TO WS-VAL-TAG-FOUND
+                       END-IF
+                   END-PERFORM
+                   IF WS-VAL-TAG-FOUND = 0
+                       ADD 1 TO WS-VAL-BAD-TAG
+                       DISPLAY "  WARN: sector "
+                           WS-VAL-SECT-IDX " has tag "
+                           WS-SC-TAG
+                           " with no matching linedef"
+                   END-IF
+               END-IF
+           END-PERFORM
+
+      *>   Things placed outside the computed bounding box
+           PERFORM VARYING WS-ML-I FROM 1 BY 1
+               UNTIL WS-ML-I > WS-MAP-THING-COUNT
+               IF MT-X(WS-ML-I) < WS-MAP-MIN-X
+                   OR MT-X(WS-ML-I) > WS-MAP-MAX-X
+                   OR MT-Y(WS-ML-I) < WS-MAP-MIN-Y
+                   OR MT-Y(WS-ML-I) > WS-MAP-MAX-Y
+                   ADD 1 TO WS-VAL-BAD-THING
+                   DISPLAY "  WARN: thing " WS-ML-I
+                       " (type " MT-TYPE(WS-ML-I)
+                       ") placed outside map bounds at "
+                       MT-X(WS-ML-I) "," MT-Y(WS-ML-I)
+               END-IF
+           END-PERFORM
+
+           DISPLAY "  Map validation: " WS-VAL-BAD-VTX
+               " bad vertex refs, " WS-VAL-BAD-TAG
+               " orphan sector tags, " WS-VAL-BAD-THING
+               " out-of-bounds things"
+           .
+
        FIND-TEX-BY-NAME.
            MOVE 0 TO WS-SEARCH-RESULT
            PERFORM VARYING WS-ML-J FROM 1 BY 1
