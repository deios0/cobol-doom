@@ -9,16 +9,40 @@
           05 WS-MAP-ROW OCCURS 128 TIMES.
              10 WS-MAP-CELL OCCURS 128 TIMES.
                 15 MC-TYPE      PIC 9.
-      *>          0=empty, 1=wall, 2=door
+      *>          0=empty, 1=wall, 2=door, 3=exit trigger,
+      *>          4=lift (always passable; floor height animates)
+      *>          5=window (two-sided line, passable; upper/lower
+      *>          strips textured from MC-UPPER-TEX/MC-LOWER-TEX,
+      *>          gap in between left open to floor/ceiling)
+                15 MC-KEY-ID    PIC 9.
+      *>          0=none, 1=blue, 2=yellow, 3=red
+      *>          (door cells only; which key unlocks it)
                 15 MC-TEX-ID    PIC 9(3).
                 15 MC-FLOOR-H   PIC S9(3).
                 15 MC-CEIL-H    PIC S9(3).
                 15 MC-FLOOR-TEX PIC 9(3).
                 15 MC-CEIL-TEX  PIC 9(3).
+                15 MC-UPPER-TEX PIC 9(3).
+                15 MC-LOWER-TEX PIC 9(3).
+      *>          Window cells only (MC-TYPE = 5): lintel/sill
+      *>          textures for the two-sided line's upper and
+      *>          lower strips; 0 = nothing to draw on that side
                 15 MC-LIGHT     PIC 9(3).
+                15 MC-SECRET    PIC 9.
+      *>          1=this cell belongs to a secret (special 9) sector
+                15 MC-SECTOR-NUM PIC 9(3).
+      *>          1-based WAD sector number, for secret-found tracking
+                15 MC-SPECIAL   PIC 9(5).
+                15 MC-TAG       PIC 9(5).
+      *>          Raw sector special/tag from the SECTORS lump,
+      *>          carried per cell purely for the sector-info debug
+      *>          readout (DRAW-SECTOR-INFO in profile-proc.cpy)
 
       *> --- Things table (enemies, pickups, player start) ---
        01 WS-MAP-THING-COUNT   PIC 9(3).
+       01 WS-THING-OVFL-WARNED PIC 9 VALUE 0.
+      *>   Set by LOAD-THINGS the first time a WAD has more than 200
+      *>   THINGS, so the overflow warning DISPLAYs only once per map
        01 WS-MAP-THINGS.
           05 WS-MAP-THING OCCURS 200 TIMES.
              10 MT-X            PIC S9(5).
@@ -53,9 +77,22 @@
        01 WS-THING-RAW-COUNT   PIC 9(5).
        01 WS-THING-BUF         PIC X(3000).
 
-      *> --- Map lump index (position of MAP01 in directory) ---
+      *> --- Map lump index (position of the map marker in directory) ---
        01 WS-MAP-LUMP-IDX      PIC 9(5).
 
+      *> --- Name of the map lump currently being loaded ---
+       01 WS-MAP-NAME          PIC X(8) VALUE "MAP01   ".
+
+      *> --- Campaign: sequence of map lumps played in order ---
+       01 WS-LEVEL-NUM         PIC 9(2) VALUE 1.
+       01 WS-LEVEL-COUNT       PIC 9(2) VALUE 3.
+       01 WS-LEVEL-TABLE.
+          05 FILLER PIC X(8) VALUE "MAP01   ".
+          05 FILLER PIC X(8) VALUE "MAP02   ".
+          05 FILLER PIC X(8) VALUE "MAP03   ".
+       01 WS-LEVEL-TABLE-R REDEFINES WS-LEVEL-TABLE.
+          05 WS-LEVEL-MAP-NAME PIC X(8) OCCURS 3 TIMES.
+
       *> --- Bounding box for vertex coordinates ---
        01 WS-MAP-MIN-X         PIC S9(5).
        01 WS-MAP-MAX-X         PIC S9(5).
@@ -122,12 +159,27 @@
        01 WS-GR-ROW            PIC S9(5).
        01 WS-GR-COL            PIC S9(5).
        01 WS-GR-TYPE           PIC 9.
+       01 WS-GR-KEY            PIC 9.
        01 WS-GR-TEX            PIC 9(3).
+       01 WS-GR-UPPER-TEX      PIC 9(3).
+       01 WS-GR-LOWER-TEX      PIC 9(3).
        01 WS-GR-FLOOR-H        PIC S9(3).
        01 WS-GR-CEIL-H         PIC S9(3).
        01 WS-GR-FLOOR-T        PIC 9(3).
        01 WS-GR-CEIL-T         PIC 9(3).
        01 WS-GR-LIGHT          PIC 9(3).
+       01 WS-GR-SECRET         PIC 9.
+       01 WS-GR-SECTOR-NUM     PIC 9(3).
+       01 WS-GR-SPECIAL        PIC 9(5).
+       01 WS-GR-TAG            PIC 9(5).
+
+      *> --- Secret-sector tracking (special 9 = secret) ---
+       01 WS-SC-FOUND-TABLE.
+          05 WS-SC-FOUND OCCURS 200 TIMES PIC 9 VALUE 0.
+      *>    Indexed by 1-based WAD sector number; 1 once that
+      *>    sector's secret has been credited to WS-SECRET-COUNT
+       01 WS-SCAN-SECT-IDX     PIC 9(3).
+       01 WS-SCAN-OFF          PIC 9(6).
 
       *> --- Texture/flat name search temp ---
        01 WS-SEARCH-NAME       PIC X(8).
@@ -136,6 +188,21 @@
       *> --- Unsigned 16-bit helper ---
        01 WS-ML-UINT16         PIC 9(5).
 
+      *> --- Map-picker lump listing -- filled by LIST-MAP-LUMPS from
+      *>     the already-read WAD directory, so SHOW-MAP-PICKER can
+      *>     offer a starting map lump within the chosen WAD ---
+       01 WS-MAP-CHOICE-COUNT  PIC 9(3) VALUE 0.
+       01 WS-MAP-CHOICES.
+          05 WS-MAP-CHOICE OCCURS 20 TIMES PIC X(8).
+       01 WS-MAP-PICK-IDX      PIC 9(3) VALUE 1.
+
+      *> --- VALIDATE-MAP-DATA counters/scratch ---
+       01 WS-VAL-BAD-VTX       PIC 9(5).
+       01 WS-VAL-BAD-TAG       PIC 9(5).
+       01 WS-VAL-BAD-THING     PIC 9(5).
+       01 WS-VAL-SECT-IDX      PIC 9(5).
+       01 WS-VAL-TAG-FOUND     PIC 9.
+
       *> --- Vertex coordinates for current line ---
        01 WS-LN-X1             PIC S9(5).
        01 WS-LN-Y1             PIC S9(5).
