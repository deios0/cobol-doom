@@ -27,12 +27,31 @@
              10 WS-EN-MOVE-SPEED   PIC S9(3)V9(4)
                                     VALUE +000.0500.
       *>       Grid units per tick
+             10 WS-EN-PAIN-PCT     PIC 9(3) VALUE 100.
+      *>       Chance (0-99 roll succeeds below this) that taking
+      *>       damage interrupts the enemy into the PAIN state
              10 WS-EN-FRAME-CTR    PIC 9(3) VALUE 0.
       *>       Frame counter for animation timing
              10 WS-EN-LOS-FLAG     PIC 9 VALUE 0.
       *>       1=has line of sight to player
              10 WS-EN-COOLDOWN     PIC 9(3) VALUE 0.
       *>       Attack cooldown timer (ticks)
+             10 WS-EN-RANGED       PIC 9 VALUE 0.
+      *>       1=attacks by firing a projectile (WS-PROJECTILE-TABLE)
+      *>       that travels and is dodgeable; 0=instant melee hit
+             10 WS-EN-DMG-MIN-PCT  PIC 9(3) VALUE 020.
+      *>       Floor of the melee damage roll, as a percentage of
+      *>       WS-EN-DAMAGE (the type's skill-scaled max hit)
+             10 WS-EN-ATK-DURATION PIC 9(3) VALUE 010.
+      *>       Ticks the ATTACK state plays before returning to CHASE
+             10 WS-EN-ATK-COOLDOWN PIC 9(3) VALUE 030.
+      *>       Ticks of forced idle after an attack before the next
+      *>       one is allowed
+             10 WS-EN-SCORE-VALUE  PIC 9(4) VALUE 0100.
+      *>       Points credited to WS-SCORE when this sprite is killed
+      *>       (EN-APPLY-DAMAGE), weighted by how dangerous/durable
+      *>       the type is -- set alongside the other per-type stats
+      *>       in EN-INIT-AI
 
       *> --- Current enemy index for processing ---
        01 WS-EN-IDX                PIC 9(3).
@@ -85,9 +104,43 @@
        01 WS-EN-DMG-AMT            PIC 9(3).
       *>   Amount of damage to apply
 
+      *> --- Gunfire noise interface -- set by PROCESS-FIRE
+      *>     (weapons-proc.cpy) whenever a shot is fired, consumed by
+      *>     EN-STATE-IDLE so monsters react to nearby fire even with
+      *>     no line of sight to the player, the way sound propagation
+      *>     wakes monsters in neighboring rooms in the original game.
+       01 WS-NOISE-ACTIVE          PIC 9 VALUE 0.
+      *>   1 while a recent shot's noise is still propagating
+       01 WS-NOISE-X               PIC S9(5)V9(4).
+       01 WS-NOISE-Y               PIC S9(5)V9(4).
+      *>   World position the noise originated from
+       01 WS-NOISE-TICKS           PIC 9(3) VALUE 0.
+      *>   Frames remaining before the noise fades; set high enough
+      *>   on firing to survive until the next AI tick even though
+      *>   PROCESS-FIRE runs after UPDATE-ENEMIES in the frame loop
+       01 WS-EN-NOISE-RADIUS-MULT  PIC S9V9(4) VALUE +1.5000.
+      *>   Hearing radius is this many times the monster's own
+      *>   WS-EN-ALERT-DIST, so fast/far-sighted types (Revenant,
+      *>   Spiderdemon) still hear a gunshot from further out than
+      *>   they can see the player
+       01 WS-EN-NOISE-RADIUS       PIC S9(5)V9(4).
+      *>   Per-type hearing radius, computed into this scratch field
+      *>   from WS-EN-ALERT-DIST(WS-EN-IDX) * WS-EN-NOISE-RADIUS-MULT
+       01 WS-EN-NOISE-DX           PIC S9(7)V9(4).
+       01 WS-EN-NOISE-DY           PIC S9(7)V9(4).
+       01 WS-EN-NOISE-DIST-SQ      PIC S9(9)V9(4).
+       01 WS-EN-NOISE-RADIUS-SQ    PIC S9(9)V9(4).
+
       *> --- Random number for attack damage variance ---
        01 WS-EN-RAND-VAL           PIC 9(3).
        01 WS-EN-RAND-SEED          PIC 9(9) VALUE 12345.
+       01 WS-EN-RAND-PCT           PIC 9(3).
+
+      *> --- Range bounds for EN-RANDOM-IN-RANGE (per-type melee
+      *>     damage roll -- see WS-EN-DMG-MIN-PCT/WS-EN-DAMAGE) ---
+       01 WS-EN-RAND-MIN           PIC 9(3).
+       01 WS-EN-RAND-MAX           PIC 9(3).
+       01 WS-EN-RAND-SPAN          PIC 9(3).
 
       *> --- Death frame counter ---
        01 WS-EN-DEATH-FRAME        PIC 9(3).
@@ -100,5 +153,70 @@
        01 WS-EN-ALERT-DIST-SQ     PIC S9(9)V9(4).
        01 WS-EN-ATTACK-DIST-SQ    PIC S9(9)V9(4).
 
-      *> --- Walk frame toggle (alternates 0/1) ---
-       01 WS-EN-WALK-FRAME         PIC 9.
+      *> --- Type-map scan index for EN-UPDATE-SPRITE-NAME. Despite
+      *>     the name, this is not a per-enemy stored toggle -- it is
+      *>     reloaded FROM 1 every time EN-UPDATE-SPRITE-NAME runs, so
+      *>     there is nothing here for a state transition to leave
+      *>     stale. Widened to 9(3) to track WS-SP-MAP-COUNT: a PIC 9
+      *>     scan index silently wraps 9->0 without a SIZE ERROR once
+      *>     the roster passes 9 entries, which would have looped
+      *>     EN-UPDATE-SPRITE-NAME forever on every monster added past
+      *>     Revenant and later in the type map. ---
+       01 WS-EN-WALK-FRAME         PIC 9(3).
+
+      *> --- Damage-to-player interface (armor absorption) ---
+      *> Set WS-PLAYER-DMG-AMT before calling APPLY-DAMAGE-TO-PLAYER
+       01 WS-PLAYER-DMG-AMT        PIC 9(3).
+       01 WS-ARMOR-ABSORB          PIC 9(3).
+
+      *> --- Skill-level scaling tables, indexed by WS-SKILL-LEVEL ---
+      *> (1=ITYTD 2=HNTR 3=HMP 4=UV 5=NM, see hud-data.cpy)
+       01 WS-SKILL-DMG-PCT-DATA.
+          05 FILLER PIC 9(3) VALUE 050.
+          05 FILLER PIC 9(3) VALUE 075.
+          05 FILLER PIC 9(3) VALUE 100.
+          05 FILLER PIC 9(3) VALUE 125.
+          05 FILLER PIC 9(3) VALUE 150.
+       01 WS-SKILL-DMG-PCT-R REDEFINES WS-SKILL-DMG-PCT-DATA.
+          05 WS-SKILL-DMG-PCT      PIC 9(3) OCCURS 5 TIMES.
+       01 WS-SKILL-HP-PCT-DATA.
+          05 FILLER PIC 9(3) VALUE 050.
+          05 FILLER PIC 9(3) VALUE 075.
+          05 FILLER PIC 9(3) VALUE 100.
+          05 FILLER PIC 9(3) VALUE 100.
+          05 FILLER PIC 9(3) VALUE 100.
+       01 WS-SKILL-HP-PCT-R REDEFINES WS-SKILL-HP-PCT-DATA.
+          05 WS-SKILL-HP-PCT       PIC 9(3) OCCURS 5 TIMES.
+
+      *> --- Projectile table: ranged-monster shots in flight ---
+      *> Stepped each tick through MC-TYPE the way CAST-ONE-RAY
+      *> steps through the grid casting a wall ray, but against a
+      *> single moving point instead of one ray per screen column.
+       01 WS-PROJECTILE-TABLE.
+          05 WS-PROJ-ENTRY OCCURS 20 TIMES.
+             10 WS-PROJ-ACTIVE     PIC 9 VALUE 0.
+             10 WS-PROJ-X          PIC S9(5)V9(4).
+             10 WS-PROJ-Y          PIC S9(5)V9(4).
+             10 WS-PROJ-VEL-X      PIC S9(3)V9(6).
+             10 WS-PROJ-VEL-Y      PIC S9(3)V9(6).
+             10 WS-PROJ-OWNER      PIC 9(3).
+      *>       Index into WS-SP-TABLE/WS-EN-AI-TABLE of the firer
+             10 WS-PROJ-DAMAGE     PIC 9(3).
+             10 WS-PROJ-LIFE       PIC 9(3).
+      *>       Ticks remaining before the shot despawns unfired
+
+      *> --- Projectile working variables ---
+       01 WS-PROJ-IDX              PIC 9(3).
+       01 WS-PROJ-SLOT             PIC 9(3).
+       01 WS-PROJ-FOUND            PIC 9.
+       01 WS-PROJ-SPEED            PIC 9V9(4) VALUE 0.2000.
+       01 WS-PROJ-MAX-LIFE         PIC 9(3) VALUE 060.
+       01 WS-PROJ-CHK-X            PIC S9(5).
+       01 WS-PROJ-CHK-Y            PIC S9(5).
+       01 WS-PROJ-AIM-DX           PIC S9(5)V9(4).
+       01 WS-PROJ-AIM-DY           PIC S9(5)V9(4).
+       01 WS-PROJ-AIM-DIST         PIC S9(7)V9(4).
+       01 WS-PROJ-HIT-DX           PIC S9(5)V9(4).
+       01 WS-PROJ-HIT-DY           PIC S9(5)V9(4).
+       01 WS-PROJ-HIT-DIST-SQ      PIC S9(9)V9(4).
+       01 WS-PROJ-HIT-RADIUS-SQ    PIC S9(3)V9(4) VALUE +00.1000.
