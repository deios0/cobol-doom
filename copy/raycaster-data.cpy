@@ -9,8 +9,40 @@
           05 WS-PX             PIC S9(5)V9(4).
           05 WS-PY             PIC S9(5)V9(4).
           05 WS-PA             PIC S9(5).
+          05 WS-PZ              PIC S9(5)V9(4) VALUE 0.
+      *>       Eye height (grid units), follows MC-FLOOR-H of the
+      *>       cell the player is standing in -- see UPDATE-EYE-
+      *>       HEIGHT -- so stairs/ledges shift the view
+          05 WS-PZ-TARGET        PIC S9(5)V9(4) VALUE 0.
           05 WS-HEALTH         PIC 9(3).
-          05 WS-AMMO           PIC 9(3).
+          05 WS-AMMO-BULLETS   PIC 9(3).
+      *>       Pistol and chaingun ammo pool
+          05 WS-AMMO-SHELLS    PIC 9(3).
+      *>       Shotgun ammo pool
+          05 WS-AMMO-CELLS     PIC 9(3).
+      *>       Plasma rifle ammo pool (no pickup grants this yet --
+      *>       starts and stays at 0 until a cell/cell-pack pickup
+      *>       is added, so the plasma rifle is selectable but dry
+      *>       fires until that lands)
+          05 WS-ARMOR          PIC 9(3) VALUE 0.
+
+      *> --- Cheat-console toggles (see console-data.cpy/console-
+      *>     proc.cpy); off by default, only reachable from the
+      *>     in-game cheat console ---
+       01 WS-GOD-MODE          PIC 9 VALUE 0.
+       01 WS-NOCLIP            PIC 9 VALUE 0.
+
+      *> --- Spectator/noclip fly-through camera -- fly around and
+      *>     sanity-check a freshly converted WAD's geometry before
+      *>     a live playtest. Independent of the
+      *>     console's "noclip" cheat -- it borrows the same
+      *>     collision bypass but also freezes enemies/doors and
+      *>     restores whatever WS-NOCLIP was set to beforehand when
+      *>     it's switched off, so leaving spectator mode doesn't
+      *>     silently turn the cheat on or off for the live game ---
+       01 WS-SPECTATOR-ON      PIC 9 VALUE 0.
+       01 WS-SPECTATOR-KEY-PREV PIC 9 VALUE 0.
+       01 WS-SPECTATOR-SAVED-NOCLIP PIC 9 VALUE 0.
 
       *> --- Trig tables: 3600 entries for 0.1-degree precision ---
        01 WS-SIN-TABLE.
@@ -62,6 +94,85 @@
           05 WS-MIDR-ROW OCCURS 16 TIMES.
              10 WS-MIDR-CELL    PIC 9(3) OCCURS 16 TIMES.
 
+      *> --- Hardcoded 16x16 practice/target-range map, selectable
+      *>     from the title screen in place of MAP01/the plain test
+      *>     map above. Same FILLER-table shape as WS-MAP-INIT-DATA;
+      *>     cell codes 001-005 are wall textures as above, 009 marks
+      *>     a door cell (see INIT-RANGE-MAP), 000 is open floor.
+      *>     Row 9 is a partition wall with a single door at column 9
+      *>     gating the far half of the room. ---
+       01 WS-RANGE-MAP-DATA.
+          05 FILLER PIC X(48) VALUE
+             "001001001001001001001001001001001001001001001001".
+          05 FILLER PIC X(48) VALUE
+             "001000000000000000000000000000000000000000000001".
+          05 FILLER PIC X(48) VALUE
+             "001000000000000000000000000000000000000000000001".
+          05 FILLER PIC X(48) VALUE
+             "001000000000000000000000000000000000000000000001".
+          05 FILLER PIC X(48) VALUE
+             "001000000000000000000000000000000000000000000001".
+          05 FILLER PIC X(48) VALUE
+             "001000000000000000000000000000000000000000000001".
+          05 FILLER PIC X(48) VALUE
+             "001000000000000000000000000000000000000000000001".
+          05 FILLER PIC X(48) VALUE
+             "001000000000000000000000000000000000000000000001".
+      *>       Partition wall with a door at column 9
+          05 FILLER PIC X(48) VALUE
+             "001001001001001001001001009001001001001001001001".
+          05 FILLER PIC X(48) VALUE
+             "001000000000000000000000000000000000000000000001".
+          05 FILLER PIC X(48) VALUE
+             "001000000000000000000000000000000000000000000001".
+          05 FILLER PIC X(48) VALUE
+             "001000000000000000000000000000000000000000000001".
+          05 FILLER PIC X(48) VALUE
+             "001000000000000000000000000000000000000000000001".
+          05 FILLER PIC X(48) VALUE
+             "001000000000000000000000000000000000000000000001".
+          05 FILLER PIC X(48) VALUE
+             "001000000000000000000000000000000000000000000001".
+          05 FILLER PIC X(48) VALUE
+             "001001001001001001001001001001001001001001001001".
+
+       01 WS-RANGE-MAP-R REDEFINES WS-RANGE-MAP-DATA.
+          05 WS-RGR-ROW OCCURS 16 TIMES.
+             10 WS-RGR-CELL     PIC 9(3) OCCURS 16 TIMES.
+
+      *> --- Practice-range things: a row of stationary-start monsters
+      *>     (near half of the room) and a full pickup/weapon set
+      *>     (far half, behind the door), for sanity-checking weapon
+      *>     damage, hitscan accuracy and pickup effects without a
+      *>     real WAD. Format matches WS-MAP-THINGS: thing type (5),
+      *>     X (5), Y (5), angle (5), all as grid coordinates -- see
+      *>     INIT-RANGE-MAP, which loads WS-MAP-MIN-X/Y = 0 and
+      *>     WS-MAP-SCALE = 1 so INIT-SPRITES/INIT-PICKUPS convert
+      *>     these straight back to the intended grid cell. ---
+       01 WS-RANGE-THINGS-COUNT  PIC 9(3) VALUE 11.
+       01 WS-RANGE-THINGS-DATA.
+      *>       Zombieman, Imp, Demon, Shotgun guy, Chaingunner --
+      *>       increasing distance along the near-room firing lane
+          05 FILLER PIC X(20) VALUE "03004000040000100000".
+          05 FILLER PIC X(20) VALUE "03001000060000100000".
+          05 FILLER PIC X(20) VALUE "03002000080000100000".
+          05 FILLER PIC X(20) VALUE "00009000100000100000".
+          05 FILLER PIC X(20) VALUE "00065000120000100000".
+      *>       Clip, shells, medikit, health bonus, armor bonus,
+      *>       shotgun -- spread across the far room past the door
+          05 FILLER PIC X(20) VALUE "02007000020001000000".
+          05 FILLER PIC X(20) VALUE "02008000040001000000".
+          05 FILLER PIC X(20) VALUE "02012000060001000000".
+          05 FILLER PIC X(20) VALUE "02014000080001000000".
+          05 FILLER PIC X(20) VALUE "02015000100001000000".
+          05 FILLER PIC X(20) VALUE "02001000120001000000".
+       01 WS-RANGE-THINGS-R REDEFINES WS-RANGE-THINGS-DATA.
+          05 WS-RGT-ENTRY OCCURS 11 TIMES.
+             10 WS-RGT-TYPE      PIC 9(5).
+             10 WS-RGT-X         PIC 9(5).
+             10 WS-RGT-Y         PIC 9(5).
+             10 WS-RGT-ANGLE     PIC 9(5).
+
       *> --- Depth buffer: one entry per screen column ---
        01 WS-DEPTH-BUF.
           05 WS-DEPTH-VAL       PIC S9(5)V9(4)
@@ -72,6 +183,12 @@
        01 WS-FOV                PIC 9(3)   VALUE 60.
        01 WS-HALF-FOV           PIC 9(3)   VALUE 30.
        01 WS-MOVE-SPEED         PIC 9V9(4) VALUE 0.1500.
+       01 WS-SPECTATOR-SPEED    PIC 9V9(4) VALUE 0.3500.
+      *>   Faster than WS-MOVE-SPEED so a level can be crossed
+      *>   quickly while flying through walls in spectator mode
+       01 WS-CUR-MOVE-SPEED     PIC 9V9(4) VALUE 0.1500.
+      *>   PROCESS-MOVEMENT's working speed -- WS-MOVE-SPEED or
+      *>   WS-SPECTATOR-SPEED depending on WS-SPECTATOR-ON
        01 WS-TURN-SPEED         PIC 9(3)   VALUE 5.
        01 WS-MAX-STEPS          PIC 9(3)   VALUE 256.
        01 WS-COLLISION-PAD      PIC 9V9(4) VALUE 0.2000.
@@ -95,8 +212,17 @@
        01 WS-PERP-DIST          PIC S9(5)V9(6).
        01 WS-STEP-COUNT         PIC 9(3).
        01 WS-HIT-TEX-ID         PIC 9(3).
+       01 WS-HIT-TYPE           PIC 9.
+       01 WS-HIT-UPPER-TEX      PIC 9(3).
+       01 WS-HIT-LOWER-TEX      PIC 9(3).
        01 WS-ANGLE-LOOKUP       PIC 9(5).
 
+      *> --- Window rendering (MC-TYPE = 5) strip boundaries ---
+       01 WS-WIN-UPPER-BOT      PIC S9(5).
+       01 WS-WIN-LOWER-TOP      PIC S9(5).
+       01 WS-DRAW-TEX-ID        PIC 9(3).
+       01 WS-ROW-SKIP           PIC 9.
+
       *> --- Wall rendering working variables ---
        01 WS-WALL-H             PIC S9(5).
        01 WS-WALL-TOP           PIC S9(5).
@@ -135,3 +261,17 @@
        01 WS-WALL-H-FULL        PIC S9(7)V9(4).
        01 WS-HALF-H             PIC S9(5).
        01 WS-V-FRAC             PIC S9(5)V9(6).
+
+      *> --- Eye-height transition and screen-space shift ---
+       01 WS-EYE-HEIGHT-SCALE   PIC 9(3) VALUE 064.
+      *>   Raw MC-FLOOR-H units (WAD Z units) per grid unit of eye
+      *>   height; 64 matches the repo's texture-row scale
+       01 WS-PZ-STEP            PIC 9V9(4) VALUE 0.2000.
+      *>   Grid units per frame WS-PZ moves toward WS-PZ-TARGET
+       01 WS-EYE-SHIFT          PIC S9(5)V9(4).
+      *>   WS-PZ converted to a screen-row offset at distance 1;
+      *>   perspective-divided by WS-PERP-DIST per ray in CAST-ONE-
+      *>   RAY, applied flat (no perspective) to the floor/ceiling
+      *>   horizon in RENDER-FLOOR-CEILING
+       01 WS-EYE-CHK-ROW        PIC S9(5).
+       01 WS-EYE-CHK-COL        PIC S9(5).
