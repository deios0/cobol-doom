@@ -7,7 +7,7 @@
 
       *> --- Current weapon and state ---
        01 WS-WP-CURRENT            PIC 9 VALUE 1.
-      *>   0=fist, 1=pistol, 2=shotgun
+      *>   0=fist, 1=pistol, 2=shotgun, 3=chaingun, 4=plasma rifle
        01 WS-WP-STATE              PIC 9 VALUE 0.
       *>   0=ready, 1=firing, 2=cooldown
 
@@ -15,10 +15,31 @@
        01 WS-WP-FIRE-TIMER         PIC 9(3) VALUE 0.
        01 WS-WP-COOLDOWN-TIMER     PIC 9(3) VALUE 0.
        01 WS-WP-FIRE-DURATION      PIC 9(3) VALUE 8.
-      *>   Total animation frames for fire sequence
+      *>   Total animation frames for fire sequence; reloaded from
+      *>   WS-WP-FDUR-TAB for the weapon going into WS-WP-STATE = 1
+      *>   so the chaingun can cycle faster than the other weapons
        01 WS-WP-COOLDOWN-DURATION  PIC 9(3) VALUE 6.
       *>   Frames to wait after firing before ready
+
+      *> --- Per-weapon fire duration, indexed by WS-WP-CURRENT + 1
+      *>     (fist, pistol, shotgun, chaingun, plasma rifle) ---
+       01 WS-WP-FDUR-TAB-DATA.
+          05 FILLER PIC 9(3) VALUE 008.
+      *>       0 = fist (unused by PROCESS-FIRE today)
+          05 FILLER PIC 9(3) VALUE 008.
+      *>       1 = pistol
+          05 FILLER PIC 9(3) VALUE 008.
+      *>       2 = shotgun
+          05 FILLER PIC 9(3) VALUE 004.
+      *>       3 = chaingun -- half the duration so sustained fire
+      *>           cycles noticeably faster than the pistol
+          05 FILLER PIC 9(3) VALUE 006.
+      *>       4 = plasma rifle
+       01 WS-WP-FDUR-TAB REDEFINES WS-WP-FDUR-TAB-DATA.
+          05 WS-WP-FDUR OCCURS 5 TIMES PIC 9(3).
        01 WS-WP-ANIM-FRAME         PIC 9 VALUE 0.
+       01 WS-WP-CUR-AMMO           PIC 9(3).
+      *>   Ammo in the pool for the currently equipped weapon
       *>   Current animation frame: 0=idle, 1-4=fire frames
 
       *> --- Weapon sprite screen position ---
@@ -43,6 +64,16 @@
        01 WS-WP-DRAW-W             PIC S9(5).
        01 WS-WP-DRAW-H             PIC S9(5).
 
+      *> --- View bob: sways/dips the weapon sprite while walking ---
+       01 WS-WP-BOB-ANGLE          PIC 9(4) COMP-5 VALUE 0.
+      *>   0.1-degree units, 0-3599, advances only while moving
+       01 WS-WP-BOB-STEP           PIC 9(4) COMP-5 VALUE 0120.
+       01 WS-WP-BOB-AMP-X          PIC S9(3) VALUE 6.
+       01 WS-WP-BOB-AMP-Y          PIC S9(3) VALUE 4.
+       01 WS-WP-BOB-IDX            PIC 9(4) COMP-5 VALUE 0.
+       01 WS-WP-BOB-X              PIC S9(5) VALUE 0.
+       01 WS-WP-BOB-Y              PIC S9(5) VALUE 0.
+
       *> --- Weapon column rendering variables ---
        01 WS-WP-COL                PIC S9(5).
        01 WS-WP-COL-OFF            PIC 9(6).
@@ -60,11 +91,28 @@
        01 WS-WP-FB-IDX             PIC 9(6).
        01 WS-WP-PIX-ROW            PIC S9(5).
 
+      *> --- Sector light lookup for the weapon sprite, computed
+      *>     once per frame in RENDER-WEAPON (the gun sits at the
+      *>     player's own cell, so there's no per-column distance
+      *>     to blend -- only the sector light the player stands in,
+      *>     near full-bright so the view model still reads clearly
+      *>     in dark rooms) ---
+       01 WS-WP-SECT-ROW           PIC S9(5).
+       01 WS-WP-SECT-COL           PIC S9(5).
+       01 WS-WP-CMAP-TBL           PIC 9(3) VALUE 1.
+
       *> --- Fire input tracking (anti-autofire) ---
        01 WS-WP-FIRE-PREV          PIC 9 VALUE 0.
       *>   0=fire key was released, 1=fire key was held
        01 WS-WP-FIRE-EDGE          PIC 9 VALUE 0.
       *>   1=fire key just pressed this frame (rising edge)
+       01 WS-WP-FIRE-WANT          PIC 9 VALUE 0.
+      *>   1=this frame should fire -- WS-WP-FIRE-EDGE for every
+      *>   weapon except the chaingun, which also fires on a held
+      *>   key (sustained fire)
+
+      *> --- Fist melee range (grid units) ---
+       01 WS-WP-MELEE-RANGE        PIC 9V9(4) VALUE 1.5000.
 
       *> --- Hitscan working variables ---
        01 WS-WP-HS-I               PIC 9(3).
@@ -105,6 +153,22 @@
        01 WS-WP-CROSS-FB           PIC 9(6).
        01 WS-WP-CROSS-I            PIC 9(3).
 
+      *> --- Hit-marker flash (brief on-hit confirmation, see
+      *>     DRAW-HIT-MARKER) ---
+       01 WS-WP-HIT-FLASH-TICKS    PIC 9(2) VALUE 0.
+       01 WS-WP-HIT-FLASH-DUR      PIC 9(2) VALUE 08.
+
+      *> --- Muzzle flash (brief light-up of the area in front of the
+      *>     player on every shot fired, set by PROCESS-FIRE and aged
+      *>     out one tick per frame there; read by CAST-ONE-RAY and
+      *>     RENDER-ONE-SPRITE to shift their colormap lookup a few
+      *>     tables brighter for anything within WS-MUZZLE-FLASH-RADIUS
+      *>     of the player while it's active) ---
+       01 WS-MUZZLE-FLASH-TICKS    PIC 9(2) VALUE 0.
+       01 WS-MUZZLE-FLASH-DUR      PIC 9(2) VALUE 04.
+       01 WS-MUZZLE-FLASH-RADIUS   PIC 9V9(4) VALUE 4.0000.
+       01 WS-MUZZLE-FLASH-BOOST    PIC 9(2) VALUE 06.
+
       *> --- Weapon switch tracking ---
        01 WS-WP-WANT-SWITCH        PIC 9 VALUE 0.
        01 WS-WP-NEXT-WEAPON        PIC 9 VALUE 0.
