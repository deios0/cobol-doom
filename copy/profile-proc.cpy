@@ -0,0 +1,281 @@
+      *> ============================================================
+      *> profile-proc.cpy — Performance-tuning instrumentation
+      *> Brackets the main loop's render phases with a native
+      *> "get_ticks_ms" millisecond tick read, so a debug overlay can
+      *> report ms-per-phase and effective FPS -- toggled the same
+      *> edge-triggered way CHECK-AUTOMAP-KEY toggles WS-AUTOMAP-ON.
+      *> Measurement always runs (it also drives total play time);
+      *> only the overlay draw is gated on WS-PROF-ON.
+      *> ============================================================
+
+      *> ============================================================
+      *> CHECK-DEBUG-KEY: Edge-detect the debug-overlay binding and
+      *> flip WS-PROF-ON on/off.
+      *> ============================================================
+       CHECK-DEBUG-KEY.
+           IF WS-KEY(WS-KB-DEBUG) NOT = 0
+               IF WS-PROF-KEY-PREV = 0
+                   IF WS-PROF-ON = 1
+                       MOVE 0 TO WS-PROF-ON
+                   ELSE
+                       MOVE 1 TO WS-PROF-ON
+                   END-IF
+               END-IF
+               MOVE 1 TO WS-PROF-KEY-PREV
+           ELSE
+               MOVE 0 TO WS-PROF-KEY-PREV
+           END-IF
+           .
+
+      *> ============================================================
+      *> PROF-FRAME-START: Mark the top of a main-loop iteration.
+      *> Call once, before CLEAR-FRAMEBUFFER.
+      *> ============================================================
+       PROF-FRAME-START.
+           CALL "get_ticks_ms" RETURNING WS-PROF-TICK-A
+           MOVE WS-PROF-TICK-A TO WS-PROF-FRAME-START
+           MOVE WS-PROF-TICK-A TO WS-PROF-TICK-B
+           .
+
+      *> ============================================================
+      *> PROF-MARK-FLOOR/WALLS/SPRITES: Call immediately after
+      *> RENDER-FLOOR-CEILING, CAST-ALL-RAYS and RENDER-ALL-SPRITES
+      *> respectively. Each records the ms elapsed since the previous
+      *> mark (or PROF-FRAME-START) into its own WS-PROF-MS-* field.
+      *> ============================================================
+       PROF-MARK-FLOOR.
+           CALL "get_ticks_ms" RETURNING WS-PROF-TICK-A
+           COMPUTE WS-PROF-MS-RAW = WS-PROF-TICK-A - WS-PROF-TICK-B
+           PERFORM PROF-CLAMP-MS
+           MOVE WS-PROF-MS-CLAMPED TO WS-PROF-MS-FLOOR
+           MOVE WS-PROF-TICK-A TO WS-PROF-TICK-B
+           .
+
+       PROF-MARK-WALLS.
+           CALL "get_ticks_ms" RETURNING WS-PROF-TICK-A
+           COMPUTE WS-PROF-MS-RAW = WS-PROF-TICK-A - WS-PROF-TICK-B
+           PERFORM PROF-CLAMP-MS
+           MOVE WS-PROF-MS-CLAMPED TO WS-PROF-MS-WALLS
+           MOVE WS-PROF-TICK-A TO WS-PROF-TICK-B
+           .
+
+       PROF-MARK-SPRITES.
+           CALL "get_ticks_ms" RETURNING WS-PROF-TICK-A
+           COMPUTE WS-PROF-MS-RAW = WS-PROF-TICK-A - WS-PROF-TICK-B
+           PERFORM PROF-CLAMP-MS
+           MOVE WS-PROF-MS-CLAMPED TO WS-PROF-MS-SPRITES
+           MOVE WS-PROF-TICK-A TO WS-PROF-TICK-B
+           .
+
+      *> ============================================================
+      *> PROF-CLAMP-MS: Clamp WS-PROF-MS-RAW into the 0-999 range
+      *> DRAW-HUD-NUMBER can display, giving WS-PROF-MS-CLAMPED.
+      *> ============================================================
+       PROF-CLAMP-MS.
+           IF WS-PROF-MS-RAW < 0
+               MOVE 0 TO WS-PROF-MS-CLAMPED
+           ELSE
+               IF WS-PROF-MS-RAW > 999
+                   MOVE 999 TO WS-PROF-MS-CLAMPED
+               ELSE
+                   MOVE WS-PROF-MS-RAW TO WS-PROF-MS-CLAMPED
+               END-IF
+           END-IF
+           .
+
+      *> ============================================================
+      *> PROF-FRAME-END: Call once per main-loop iteration, after the
+      *> frame has been presented (or dumped, in headless mode).
+      *> Finishes the ms-per-frame reading, rolls it into the
+      *> rolling-second FPS average, and adds it to the total play
+      *> time that has accumulated since the process started.
+      *> ============================================================
+       PROF-FRAME-END.
+           CALL "get_ticks_ms" RETURNING WS-PROF-TICK-A
+           COMPUTE WS-PROF-MS-RAW =
+               WS-PROF-TICK-A - WS-PROF-FRAME-START
+           IF WS-PROF-MS-RAW < 0
+               MOVE 0 TO WS-PROF-MS-RAW
+           END-IF
+           PERFORM PROF-CLAMP-MS
+           MOVE WS-PROF-MS-CLAMPED TO WS-PROF-MS-FRAME
+
+           ADD WS-PROF-MS-RAW TO WS-PROF-TOTAL-MS
+           COMPUTE WS-PROF-PLAY-SECONDS = WS-PROF-TOTAL-MS / 1000
+
+           ADD WS-PROF-MS-RAW TO WS-PROF-FPS-ACCUM-MS
+           ADD 1 TO WS-PROF-FPS-ACCUM-CNT
+           IF WS-PROF-FPS-ACCUM-MS >= 1000
+               IF WS-PROF-FPS-ACCUM-CNT > 999
+                   MOVE 999 TO WS-PROF-FPS
+               ELSE
+                   MOVE WS-PROF-FPS-ACCUM-CNT TO WS-PROF-FPS
+               END-IF
+               MOVE 0 TO WS-PROF-FPS-ACCUM-MS
+               MOVE 0 TO WS-PROF-FPS-ACCUM-CNT
+           END-IF
+           .
+
+      *> ============================================================
+      *> DRAW-DEBUG-OVERLAY: Draw the ms-per-phase/FPS panel, only
+      *> while WS-PROF-ON is set (toggled by CHECK-DEBUG-KEY). Each
+      *> row is a distinctly colored number so the floor/wall/sprite
+      *> breakdown can be told apart without spelling out labels the
+      *> HUD font doesn't have glyphs for.
+      *> ============================================================
+       DRAW-DEBUG-OVERLAY.
+           IF WS-PROF-ON = 0
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   Background panel
+           MOVE WS-PROF-BOX-X TO WS-HUD-RECT-X
+           MOVE WS-PROF-BOX-Y TO WS-HUD-RECT-Y
+           MOVE WS-PROF-BOX-W TO WS-HUD-RECT-W
+           MOVE WS-PROF-BOX-H TO WS-HUD-RECT-H
+           MOVE X"00" TO WS-HUD-CUR-R
+           MOVE X"00" TO WS-HUD-CUR-G
+           MOVE X"00" TO WS-HUD-CUR-B
+           PERFORM DRAW-HUD-RECT
+
+           COMPUTE WS-PROF-ROW-Y = WS-PROF-BOX-Y + 004
+      *>   Floor/ceiling phase -- blue
+           MOVE X"40" TO WS-HUD-CUR-R
+           MOVE X"40" TO WS-HUD-CUR-G
+           MOVE X"FF" TO WS-HUD-CUR-B
+           MOVE WS-PROF-MS-FLOOR TO WS-HUD-NUM-VAL
+           ADD 006 TO WS-PROF-BOX-X GIVING WS-HUD-NUM-X
+           MOVE WS-PROF-ROW-Y TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+      *>   Wall-cast phase -- green
+           ADD 010 TO WS-PROF-ROW-Y
+           MOVE X"40" TO WS-HUD-CUR-R
+           MOVE X"FF" TO WS-HUD-CUR-G
+           MOVE X"40" TO WS-HUD-CUR-B
+           MOVE WS-PROF-MS-WALLS TO WS-HUD-NUM-VAL
+           MOVE WS-PROF-ROW-Y TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+      *>   Sprite phase -- yellow
+           ADD 010 TO WS-PROF-ROW-Y
+           MOVE X"FF" TO WS-HUD-CUR-R
+           MOVE X"FF" TO WS-HUD-CUR-G
+           MOVE X"40" TO WS-HUD-CUR-B
+           MOVE WS-PROF-MS-SPRITES TO WS-HUD-NUM-VAL
+           MOVE WS-PROF-ROW-Y TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+      *>   Effective FPS -- white
+           ADD 010 TO WS-PROF-ROW-Y
+           MOVE X"FF" TO WS-HUD-CUR-R
+           MOVE X"FF" TO WS-HUD-CUR-G
+           MOVE X"FF" TO WS-HUD-CUR-B
+           MOVE WS-PROF-FPS TO WS-HUD-NUM-VAL
+           MOVE WS-PROF-ROW-Y TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+           .
+
+      *> ============================================================
+      *> DRAW-SECTOR-INFO: Second debug-overlay panel, drawn under
+      *> the ms-per-phase panel while WS-PROF-ON is set. Reads the
+      *> floor height, ceiling height, light level, special and tag
+      *> of whatever grid cell the player currently stands on
+      *> straight out of the per-cell MC-* fields that
+      *> PROPAGATE-SECTOR-TO-CELL already stamped from the SECTORS
+      *> lump, so a rendering glitch can be checked against the
+      *> actual sector data instead of guessed at from the screen.
+      *> Floor/ceiling heights can be negative in real WADs but the
+      *> HUD font has no minus-sign glyph, so they're shown as
+      *> magnitude only -- good enough to spot a stuck or mismatched
+      *> height, which is the usual reason to be looking here.
+      *> ============================================================
+       DRAW-SECTOR-INFO.
+           IF WS-PROF-ON = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-SECT-CHK-ROW = FUNCTION INTEGER-PART(WS-PY) + 1
+           COMPUTE WS-SECT-CHK-COL = FUNCTION INTEGER-PART(WS-PX) + 1
+           IF WS-SECT-CHK-ROW < 1 OR WS-SECT-CHK-ROW > WS-MAP-SIZE
+               OR WS-SECT-CHK-COL < 1 OR WS-SECT-CHK-COL > WS-MAP-SIZE
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   Background panel
+           MOVE WS-SECT-BOX-X TO WS-HUD-RECT-X
+           MOVE WS-SECT-BOX-Y TO WS-HUD-RECT-Y
+           MOVE WS-SECT-BOX-W TO WS-HUD-RECT-W
+           MOVE WS-SECT-BOX-H TO WS-HUD-RECT-H
+           MOVE X"00" TO WS-HUD-CUR-R
+           MOVE X"00" TO WS-HUD-CUR-G
+           MOVE X"00" TO WS-HUD-CUR-B
+           PERFORM DRAW-HUD-RECT
+
+           COMPUTE WS-SECT-ROW-Y = WS-SECT-BOX-Y + 004
+      *>   Floor height -- orange
+           MOVE X"FF" TO WS-HUD-CUR-R
+           MOVE X"A0" TO WS-HUD-CUR-G
+           MOVE X"20" TO WS-HUD-CUR-B
+           COMPUTE WS-SECT-DISP-VAL =
+               FUNCTION ABS(MC-FLOOR-H(WS-SECT-CHK-ROW,
+                                       WS-SECT-CHK-COL))
+           MOVE WS-SECT-DISP-VAL TO WS-HUD-NUM-VAL
+           ADD 006 TO WS-SECT-BOX-X GIVING WS-HUD-NUM-X
+           MOVE WS-SECT-ROW-Y TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+      *>   Ceiling height -- cyan
+           ADD 010 TO WS-SECT-ROW-Y
+           MOVE X"20" TO WS-HUD-CUR-R
+           MOVE X"FF" TO WS-HUD-CUR-G
+           MOVE X"FF" TO WS-HUD-CUR-B
+           COMPUTE WS-SECT-DISP-VAL =
+               FUNCTION ABS(MC-CEIL-H(WS-SECT-CHK-ROW,
+                                      WS-SECT-CHK-COL))
+           MOVE WS-SECT-DISP-VAL TO WS-HUD-NUM-VAL
+           MOVE WS-SECT-ROW-Y TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+      *>   Light level -- white
+           ADD 010 TO WS-SECT-ROW-Y
+           MOVE X"FF" TO WS-HUD-CUR-R
+           MOVE X"FF" TO WS-HUD-CUR-G
+           MOVE X"FF" TO WS-HUD-CUR-B
+           MOVE MC-LIGHT(WS-SECT-CHK-ROW, WS-SECT-CHK-COL)
+               TO WS-HUD-NUM-VAL
+           MOVE WS-SECT-ROW-Y TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+      *>   Special -- magenta
+           ADD 010 TO WS-SECT-ROW-Y
+           MOVE X"FF" TO WS-HUD-CUR-R
+           MOVE X"20" TO WS-HUD-CUR-G
+           MOVE X"FF" TO WS-HUD-CUR-B
+      *>   MC-SPECIAL is PIC 9(5); clamp into WS-HUD-NUM-VAL's
+      *>   PIC 9(3) range the same way PROF-CLAMP-MS does, rather
+      *>   than letting a MOVE truncate the high-order digits
+           IF MC-SPECIAL(WS-SECT-CHK-ROW, WS-SECT-CHK-COL) > 999
+               MOVE 999 TO WS-HUD-NUM-VAL
+           ELSE
+               MOVE MC-SPECIAL(WS-SECT-CHK-ROW, WS-SECT-CHK-COL)
+                   TO WS-HUD-NUM-VAL
+           END-IF
+           MOVE WS-SECT-ROW-Y TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+      *>   Tag -- gray
+           ADD 010 TO WS-SECT-ROW-Y
+           MOVE X"A0" TO WS-HUD-CUR-R
+           MOVE X"A0" TO WS-HUD-CUR-G
+           MOVE X"A0" TO WS-HUD-CUR-B
+      *>   MC-TAG is PIC 9(5); same 999-cap as the special above
+           IF MC-TAG(WS-SECT-CHK-ROW, WS-SECT-CHK-COL) > 999
+               MOVE 999 TO WS-HUD-NUM-VAL
+           ELSE
+               MOVE MC-TAG(WS-SECT-CHK-ROW, WS-SECT-CHK-COL)
+                   TO WS-HUD-NUM-VAL
+           END-IF
+           MOVE WS-SECT-ROW-Y TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+           .
