@@ -19,6 +19,9 @@
       *>   2. Draw border line at row 167
            PERFORM DRAW-HUD-BORDER
 
+      *>   2a. Draw kill/item/secret stats in the top-right corner
+           PERFORM DRAW-HUD-STATS
+
       *>   3. Draw "HEALTH" label at left side
            MOVE WS-HUD-TXT-R TO WS-HUD-CUR-R
            MOVE WS-HUD-TXT-G TO WS-HUD-CUR-G
@@ -64,6 +67,29 @@
            MOVE WS-HUD-HNUM-Y TO WS-HUD-CHR-Y
            PERFORM DRAW-HUD-CHAR
 
+      *>   6b. Draw "ARM" label and armor number (blue, DOOM armor tint)
+           MOVE WS-HUD-TXT-R TO WS-HUD-CUR-R
+           MOVE WS-HUD-TXT-G TO WS-HUD-CUR-G
+           MOVE WS-HUD-TXT-B TO WS-HUD-CUR-B
+           MOVE WS-HUD-ARLBL-X TO WS-HUD-LBL-X
+           PERFORM VARYING WS-HUD-LBL-I FROM 1 BY 1
+               UNTIL WS-HUD-LBL-I > 3
+               MOVE WS-HUD-ARM-CI(WS-HUD-LBL-I)
+                   TO WS-HUD-CHR-IDX
+               MOVE WS-HUD-LBL-X TO WS-HUD-CHR-X
+               MOVE WS-HUD-ARLBL-Y TO WS-HUD-CHR-Y
+               PERFORM DRAW-HUD-CHAR
+               ADD 6 TO WS-HUD-LBL-X
+           END-PERFORM
+
+           MOVE WS-HUD-ARM-R TO WS-HUD-CUR-R
+           MOVE WS-HUD-ARM-G TO WS-HUD-CUR-G
+           MOVE WS-HUD-ARM-B TO WS-HUD-CUR-B
+           MOVE WS-ARMOR TO WS-HUD-NUM-VAL
+           MOVE WS-HUD-ARNUM-X TO WS-HUD-NUM-X
+           MOVE WS-HUD-ARNUM-Y TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
       *>   7. Draw face indicator in center
            PERFORM DRAW-HUD-FACE
 
@@ -86,7 +112,18 @@
            MOVE WS-HUD-TXT-R TO WS-HUD-CUR-R
            MOVE WS-HUD-TXT-G TO WS-HUD-CUR-G
            MOVE WS-HUD-TXT-B TO WS-HUD-CUR-B
-           MOVE WS-AMMO TO WS-HUD-NUM-VAL
+           EVALUATE WS-WP-CURRENT
+               WHEN 1
+                   MOVE WS-AMMO-BULLETS TO WS-HUD-NUM-VAL
+               WHEN 2
+                   MOVE WS-AMMO-SHELLS TO WS-HUD-NUM-VAL
+               WHEN 3
+                   MOVE WS-AMMO-BULLETS TO WS-HUD-NUM-VAL
+               WHEN 4
+                   MOVE WS-AMMO-CELLS TO WS-HUD-NUM-VAL
+               WHEN OTHER
+                   MOVE 0 TO WS-HUD-NUM-VAL
+           END-EVALUATE
            MOVE WS-HUD-ANUM-X TO WS-HUD-NUM-X
            MOVE WS-HUD-ANUM-Y TO WS-HUD-NUM-Y
            PERFORM DRAW-HUD-NUMBER
@@ -196,6 +233,79 @@
            ADD 6 TO WS-HUD-NUM-CUR-X
            .
 
+      *> ============================================================
+      *> DRAW-HUD-NUMBER-5: Draw a 1-5 digit number at (NUM5-X,
+      *> NUM5-Y). Same leading-zero-suppression scheme as
+      *> DRAW-HUD-NUMBER, for values too wide for that paragraph's
+      *> 3-digit limit (the score row in DRAW-HUD-STATS).
+      *> ============================================================
+       DRAW-HUD-NUMBER-5.
+           DIVIDE WS-HUD-NUM5-VAL BY 10000
+               GIVING WS-HUD-NUM5-TTHOU
+               REMAINDER WS-HUD-NUM5-TEMP
+           DIVIDE WS-HUD-NUM5-TEMP BY 1000
+               GIVING WS-HUD-NUM5-THOU
+               REMAINDER WS-HUD-NUM5-TEMP
+           DIVIDE WS-HUD-NUM5-TEMP BY 100
+               GIVING WS-HUD-NUM5-HUND
+               REMAINDER WS-HUD-NUM5-TEMP
+           DIVIDE WS-HUD-NUM5-TEMP BY 10
+               GIVING WS-HUD-NUM5-TENS
+               REMAINDER WS-HUD-NUM5-ONES
+
+           MOVE WS-HUD-NUM5-X TO WS-HUD-NUM5-CUR-X
+           MOVE 0 TO WS-HUD-NUM5-LEAD
+
+           IF WS-HUD-NUM5-TTHOU > 0
+               COMPUTE WS-HUD-CHR-IDX =
+                   WS-HUD-NUM5-TTHOU + 1
+               MOVE WS-HUD-NUM5-CUR-X TO WS-HUD-CHR-X
+               MOVE WS-HUD-NUM5-Y TO WS-HUD-CHR-Y
+               PERFORM DRAW-HUD-CHAR
+               ADD 6 TO WS-HUD-NUM5-CUR-X
+               MOVE 1 TO WS-HUD-NUM5-LEAD
+           END-IF
+
+           IF WS-HUD-NUM5-THOU > 0
+               OR WS-HUD-NUM5-LEAD = 1
+               COMPUTE WS-HUD-CHR-IDX =
+                   WS-HUD-NUM5-THOU + 1
+               MOVE WS-HUD-NUM5-CUR-X TO WS-HUD-CHR-X
+               MOVE WS-HUD-NUM5-Y TO WS-HUD-CHR-Y
+               PERFORM DRAW-HUD-CHAR
+               ADD 6 TO WS-HUD-NUM5-CUR-X
+               MOVE 1 TO WS-HUD-NUM5-LEAD
+           END-IF
+
+           IF WS-HUD-NUM5-HUND > 0
+               OR WS-HUD-NUM5-LEAD = 1
+               COMPUTE WS-HUD-CHR-IDX =
+                   WS-HUD-NUM5-HUND + 1
+               MOVE WS-HUD-NUM5-CUR-X TO WS-HUD-CHR-X
+               MOVE WS-HUD-NUM5-Y TO WS-HUD-CHR-Y
+               PERFORM DRAW-HUD-CHAR
+               ADD 6 TO WS-HUD-NUM5-CUR-X
+               MOVE 1 TO WS-HUD-NUM5-LEAD
+           END-IF
+
+           IF WS-HUD-NUM5-TENS > 0
+               OR WS-HUD-NUM5-LEAD = 1
+               COMPUTE WS-HUD-CHR-IDX =
+                   WS-HUD-NUM5-TENS + 1
+               MOVE WS-HUD-NUM5-CUR-X TO WS-HUD-CHR-X
+               MOVE WS-HUD-NUM5-Y TO WS-HUD-CHR-Y
+               PERFORM DRAW-HUD-CHAR
+               ADD 6 TO WS-HUD-NUM5-CUR-X
+           END-IF
+
+           COMPUTE WS-HUD-CHR-IDX =
+               WS-HUD-NUM5-ONES + 1
+           MOVE WS-HUD-NUM5-CUR-X TO WS-HUD-CHR-X
+           MOVE WS-HUD-NUM5-Y TO WS-HUD-CHR-Y
+           PERFORM DRAW-HUD-CHAR
+           ADD 6 TO WS-HUD-NUM5-CUR-X
+           .
+
       *> ============================================================
       *> DRAW-HUD-CHAR: Draw one 5x7 bitmap character to FB
       *> Input: WS-HUD-CHR-IDX = font table index (1-19)
@@ -268,6 +378,93 @@
            END-PERFORM
            .
 
+      *> ============================================================
+      *> DRAW-HUD-STATS: Draw "K nnn nnn", "I nnn nnn", "S nnn nnn"
+      *> (kills/items/secrets, found/total) in the top-right corner.
+      *> ============================================================
+       DRAW-HUD-STATS.
+           MOVE WS-HUD-TXT-R TO WS-HUD-CUR-R
+           MOVE WS-HUD-TXT-G TO WS-HUD-CUR-G
+           MOVE WS-HUD-TXT-B TO WS-HUD-CUR-B
+
+      *>   Kills (K = font index 25)
+           MOVE 25 TO WS-HUD-CHR-IDX
+           MOVE 256 TO WS-HUD-CHR-X
+           MOVE 002 TO WS-HUD-CHR-Y
+           PERFORM DRAW-HUD-CHAR
+           MOVE WS-KILL-COUNT TO WS-HUD-NUM-VAL
+           MOVE 264 TO WS-HUD-NUM-X
+           MOVE 002 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+           MOVE WS-KILL-TOTAL TO WS-HUD-NUM-VAL
+           MOVE 288 TO WS-HUD-NUM-X
+           MOVE 002 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+      *>   Items (I = font index 26)
+           MOVE 26 TO WS-HUD-CHR-IDX
+           MOVE 256 TO WS-HUD-CHR-X
+           MOVE 010 TO WS-HUD-CHR-Y
+           PERFORM DRAW-HUD-CHAR
+           MOVE WS-ITEM-COUNT TO WS-HUD-NUM-VAL
+           MOVE 264 TO WS-HUD-NUM-X
+           MOVE 010 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+           MOVE WS-ITEM-TOTAL TO WS-HUD-NUM-VAL
+           MOVE 288 TO WS-HUD-NUM-X
+           MOVE 010 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+      *>   Secrets (S = font index 24)
+           MOVE 24 TO WS-HUD-CHR-IDX
+           MOVE 256 TO WS-HUD-CHR-X
+           MOVE 018 TO WS-HUD-CHR-Y
+           PERFORM DRAW-HUD-CHAR
+           MOVE WS-SECRET-COUNT TO WS-HUD-NUM-VAL
+           MOVE 264 TO WS-HUD-NUM-X
+           MOVE 018 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+           MOVE WS-SECRET-TOTAL TO WS-HUD-NUM-VAL
+           MOVE 288 TO WS-HUD-NUM-X
+           MOVE 018 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+      *>   Score (PTS = points; P=16 T=15 S=24), net of the
+      *>   time-elapsed penalty computed in COMPUTE-LEVEL-SCORE
+           PERFORM COMPUTE-LEVEL-SCORE
+           MOVE 16 TO WS-HUD-CHR-IDX
+           MOVE 244 TO WS-HUD-CHR-X
+           MOVE 026 TO WS-HUD-CHR-Y
+           PERFORM DRAW-HUD-CHAR
+           MOVE 15 TO WS-HUD-CHR-IDX
+           MOVE 250 TO WS-HUD-CHR-X
+           PERFORM DRAW-HUD-CHAR
+           MOVE 24 TO WS-HUD-CHR-IDX
+           MOVE 256 TO WS-HUD-CHR-X
+           PERFORM DRAW-HUD-CHAR
+           MOVE WS-SCORE-DISPLAY TO WS-HUD-NUM5-VAL
+           MOVE 264 TO WS-HUD-NUM5-X
+           MOVE 026 TO WS-HUD-NUM5-Y
+           PERFORM DRAW-HUD-NUMBER-5
+           .
+
+      *> ============================================================
+      *> COMPUTE-LEVEL-SCORE: WS-SCORE less a time penalty of 1 point
+      *> per 2 seconds elapsed so far on this level (the session-wide
+      *> profiling clock, WS-PROF-PLAY-SECONDS, less the value it
+      *> held when the level started). Never goes below zero.
+      *> ============================================================
+       COMPUTE-LEVEL-SCORE.
+           COMPUTE WS-SCORE-TIME-PENALTY =
+               (WS-PROF-PLAY-SECONDS - WS-LEVEL-START-SECONDS) / 2
+           IF WS-SCORE-TIME-PENALTY > WS-SCORE
+               MOVE 0 TO WS-SCORE-DISPLAY
+           ELSE
+               COMPUTE WS-SCORE-DISPLAY =
+                   WS-SCORE - WS-SCORE-TIME-PENALTY
+           END-IF
+           .
+
       *> ============================================================
       *> DRAW-HUD-RECT: Fill a rectangle with a solid color
       *> Input: WS-HUD-RECT-X/Y = top-left (1-based)
@@ -364,10 +561,88 @@
            .
 
       *> ============================================================
-      *> SHOW-TITLE-SCREEN: Display title until SPACE pressed
-      *> Draws "COBOL DOOM 2" at 3x scale, subtitle at 1x scale
+      *> SHOW-TITLE-SCREEN: Display title until SPACE pressed.
+      *> W/S cycle the skill level (1-5) shown under the subtitle;
+      *> WS-SKILL-LEVEL is read by EN-INIT-AI once play starts.
       *> ============================================================
        SHOW-TITLE-SCREEN.
+           MOVE 0 TO WS-TTL-SKUP-PREV
+           MOVE 0 TO WS-TTL-SKDN-PREV
+           MOVE 0 TO WS-TTL-MODE-PREV
+           PERFORM DRAW-TITLE-FRAME
+
+      *>   Headless mode has no real input device to wait on --
+      *>   go straight into the game at the default skill level
+           IF WS-HEADLESS-MODE = 1
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   Wait for the fire key to release before arming the confirm
+      *>   wait below, so a keypress held over from whatever screen
+      *>   ran just before this one doesn't instantly confirm it
+           PERFORM UNTIL WS-KEY(WS-KB-FIRE) = 0
+               OR WS-KEY(WS-KB-QUIT) = -1
+               CALL "sdl_input" USING WS-KEYS
+           END-PERFORM
+
+      *>   Wait for the fire/confirm binding, meanwhile handling
+      *>   skill-level adjustment on the forward/back bindings
+           PERFORM UNTIL WS-KEY(WS-KB-FIRE) NOT = 0
+               OR WS-KEY(WS-KB-QUIT) = -1
+               CALL "sdl_input" USING WS-KEYS
+
+               IF WS-KEY(WS-KB-FORWARD) NOT = 0
+                   IF WS-TTL-SKUP-PREV = 0
+                       IF WS-SKILL-LEVEL < 5
+                           ADD 1 TO WS-SKILL-LEVEL
+                       END-IF
+                       PERFORM DRAW-TITLE-FRAME
+                   END-IF
+                   MOVE 1 TO WS-TTL-SKUP-PREV
+               ELSE
+                   MOVE 0 TO WS-TTL-SKUP-PREV
+               END-IF
+
+               IF WS-KEY(WS-KB-BACK) NOT = 0
+                   IF WS-TTL-SKDN-PREV = 0
+                       IF WS-SKILL-LEVEL > 1
+                           SUBTRACT 1 FROM WS-SKILL-LEVEL
+                       END-IF
+                       PERFORM DRAW-TITLE-FRAME
+                   END-IF
+                   MOVE 1 TO WS-TTL-SKDN-PREV
+               ELSE
+                   MOVE 0 TO WS-TTL-SKDN-PREV
+               END-IF
+
+      *>       USE toggles the practice/target-range scenario on and
+      *>       off, same edge-triggered debounce as the skill keys
+               IF WS-KEY(WS-KB-USE) NOT = 0
+                   IF WS-TTL-MODE-PREV = 0
+                       IF WS-SCENARIO = 0
+                           MOVE 1 TO WS-SCENARIO
+                       ELSE
+                           MOVE 0 TO WS-SCENARIO
+                       END-IF
+                       PERFORM DRAW-TITLE-FRAME
+                   END-IF
+                   MOVE 1 TO WS-TTL-MODE-PREV
+               ELSE
+                   MOVE 0 TO WS-TTL-MODE-PREV
+               END-IF
+           END-PERFORM
+
+      *>   Check if user quit during title
+           IF WS-KEY(WS-KB-QUIT) = -1
+               MOVE 0 TO WS-RUNNING
+           END-IF
+           .
+
+      *> ============================================================
+      *> DRAW-TITLE-FRAME: Render the title, subtitle and current
+      *> skill-level line, then present the frame.
+      *> ============================================================
+       DRAW-TITLE-FRAME.
       *>   Clear framebuffer to black
            MOVE LOW-VALUES TO WS-FRAMEBUFFER
 
@@ -421,21 +696,69 @@
                END-IF
            END-PERFORM
 
+      *>   --- Draw "SKILL n" (W/S to change) at 1x ---
+      *>   7 chars => 7*6 - 1 = 41 pixels, skill digit is 1 more
+      *>   Start X = (320-48)/2 = 136
+           MOVE 136 TO WS-TTL-CUR-X
+           MOVE 135 TO WS-TTL-CUR-Y
+           MOVE WS-TTL-SKILL-R TO WS-HUD-CUR-R
+           MOVE WS-TTL-SKILL-G TO WS-HUD-CUR-G
+           MOVE WS-TTL-SKILL-B TO WS-HUD-CUR-B
+           PERFORM VARYING WS-TTL-I FROM 1 BY 1
+               UNTIL WS-TTL-I > WS-TTL-SKILL-LEN
+               MOVE WS-TTL-SKILL-CI(WS-TTL-I)
+                   TO WS-HUD-CHR-IDX
+               MOVE WS-TTL-CUR-X TO WS-HUD-CHR-X
+               MOVE WS-TTL-CUR-Y TO WS-HUD-CHR-Y
+               IF WS-HUD-CHR-IDX >= 1
+                   AND WS-HUD-CHR-IDX
+                   <= WS-HUD-CHAR-COUNT
+                   PERFORM DRAW-HUD-CHAR
+               END-IF
+               ADD 6 TO WS-TTL-CUR-X
+           END-PERFORM
+      *>   Space, then the skill digit itself
+           ADD 6 TO WS-TTL-CUR-X
+           MOVE WS-SKILL-LEVEL TO WS-HUD-CHR-IDX
+           MOVE WS-TTL-CUR-X TO WS-HUD-CHR-X
+           MOVE WS-TTL-CUR-Y TO WS-HUD-CHR-Y
+      *>   Digit glyphs are at index (digit+1): 0=idx1 .. 9=idx10
+           ADD 1 TO WS-HUD-CHR-IDX
+           PERFORM DRAW-HUD-CHAR
+
+      *>   --- Draw "PRACTICE n" (USE to toggle) at 1x ---
+      *>   8 chars => 8*6 - 1 = 47 pixels, mode digit is 1 more
+      *>   Start X = (320-54)/2 = 133
+           MOVE 133 TO WS-TTL-CUR-X
+           MOVE 150 TO WS-TTL-CUR-Y
+           MOVE WS-TTL-SKILL-R TO WS-HUD-CUR-R
+           MOVE WS-TTL-SKILL-G TO WS-HUD-CUR-G
+           MOVE WS-TTL-SKILL-B TO WS-HUD-CUR-B
+           PERFORM VARYING WS-TTL-I FROM 1 BY 1
+               UNTIL WS-TTL-I > WS-TTL-MODE-LEN
+               MOVE WS-TTL-MODE-CI(WS-TTL-I)
+                   TO WS-HUD-CHR-IDX
+               MOVE WS-TTL-CUR-X TO WS-HUD-CHR-X
+               MOVE WS-TTL-CUR-Y TO WS-HUD-CHR-Y
+               IF WS-HUD-CHR-IDX >= 1
+                   AND WS-HUD-CHR-IDX
+                   <= WS-HUD-CHAR-COUNT
+                   PERFORM DRAW-HUD-CHAR
+               END-IF
+               ADD 6 TO WS-TTL-CUR-X
+           END-PERFORM
+      *>   Space, then the scenario digit itself
+           ADD 6 TO WS-TTL-CUR-X
+           MOVE WS-SCENARIO TO WS-HUD-CHR-IDX
+           MOVE WS-TTL-CUR-X TO WS-HUD-CHR-X
+           MOVE WS-TTL-CUR-Y TO WS-HUD-CHR-Y
+           ADD 1 TO WS-HUD-CHR-IDX
+           PERFORM DRAW-HUD-CHAR
+
       *>   Display title frame
            CALL "sdl_frame" USING WS-FRAMEBUFFER
                                   WS-SCREEN-W
                                   WS-SCREEN-H
-
-      *>   Wait for SPACE key (WS-KEY(6))
-           PERFORM UNTIL WS-KEY(6) NOT = 0
-               OR WS-KEY(1) = -1
-               CALL "sdl_input" USING WS-KEYS
-           END-PERFORM
-
-      *>   Check if user quit during title
-           IF WS-KEY(1) = -1
-               MOVE 0 TO WS-RUNNING
-           END-IF
            .
 
       *> ============================================================
@@ -521,9 +844,290 @@
            .
 
       *> ============================================================
-      *> CHECK-LEVEL-EXIT: Check if player reached exit area
-      *> Exit if player is at far edge: row < 5, col > 120
-      *> Sets WS-GAME-STATE = 2 (won) and shows message
+      *> SHOW-DEATH-SCREEN: Display "YOU DIED" until the player
+      *> chooses to restart or quit. Performed every frame while
+      *> WS-GAME-STATE = 3 (see MAIN-PROGRAM); blocks on input the
+      *> same way SHOW-TITLE-SCREEN blocks on the title, so it is
+      *> only entered once per death rather than redrawn per frame.
+      *> ============================================================
+       SHOW-DEATH-SCREEN.
+           MOVE 0 TO WS-DTH-RESTART-PREV
+           PERFORM DRAW-DEATH-FRAME
+
+      *>   Headless mode has no real input device to wait on -- leave
+      *>   the death screen drawn and let the frame cap end the run
+           IF WS-HEADLESS-MODE = 1
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   Wait for the fire key to release before arming the confirm
+      *>   wait below, so a keypress held over from whatever screen
+      *>   ran just before this one doesn't instantly confirm it
+           PERFORM UNTIL WS-KEY(WS-KB-FIRE) = 0
+               OR WS-KEY(WS-KB-QUIT) = -1
+               CALL "sdl_input" USING WS-KEYS
+           END-PERFORM
+
+      *>   Wait for fire (restart) or quit
+           PERFORM UNTIL WS-KEY(WS-KB-FIRE) NOT = 0
+               OR WS-KEY(WS-KB-QUIT) = -1
+               CALL "sdl_input" USING WS-KEYS
+           END-PERFORM
+
+           IF WS-KEY(WS-KB-QUIT) = -1
+               MOVE 0 TO WS-RUNNING
+           ELSE
+               PERFORM RESTART-LEVEL
+           END-IF
+           .
+
+      *> ============================================================
+      *> DRAW-DEATH-FRAME: Render "YOU DIED" and the restart/quit
+      *> prompt, then present the frame. Reuses the title screen's
+      *> font-drawing paragraphs (DRAW-TITLE-CHAR-3X, DRAW-HUD-CHAR).
+      *> ============================================================
+       DRAW-DEATH-FRAME.
+      *>   Clear framebuffer to black
+           MOVE LOW-VALUES TO WS-FRAMEBUFFER
+
+      *>   --- Draw "YOU DIED" centered at 3x scale ---
+      *>   8 chars => 8*18-3 = 141 pixels. Start X = (320-141)/2 = 89
+           MOVE 89 TO WS-TTL-CUR-X
+           MOVE 70 TO WS-TTL-CUR-Y
+           PERFORM VARYING WS-TTL-I FROM 1 BY 1
+               UNTIL WS-TTL-I > WS-DTH-TITLE-LEN
+               IF WS-DTH-TITLE-CI(WS-TTL-I) = 0
+                   ADD 18 TO WS-TTL-CUR-X
+               ELSE
+                   MOVE WS-DTH-TITLE-CI(WS-TTL-I)
+                       TO WS-HUD-CHR-IDX
+                   IF WS-HUD-CHR-IDX >= 1
+                       AND WS-HUD-CHR-IDX
+                       <= WS-HUD-CHAR-COUNT
+                       PERFORM DRAW-TITLE-CHAR-3X
+                   END-IF
+                   ADD 18 TO WS-TTL-CUR-X
+               END-IF
+           END-PERFORM
+
+      *>   --- Draw "RESTART OR QUIT" centered at 1x ---
+      *>   15 chars => 15*6-1 = 89 pixels. Start X = (320-89)/2 = 115
+           MOVE 115 TO WS-TTL-CUR-X
+           MOVE 120 TO WS-TTL-CUR-Y
+           MOVE WS-DTH-SUB-R TO WS-HUD-CUR-R
+           MOVE WS-DTH-SUB-G TO WS-HUD-CUR-G
+           MOVE WS-DTH-SUB-B TO WS-HUD-CUR-B
+           PERFORM VARYING WS-TTL-I FROM 1 BY 1
+               UNTIL WS-TTL-I > WS-DTH-SUB-LEN
+               IF WS-DTH-SUB-CI(WS-TTL-I) = 0
+                   ADD 6 TO WS-TTL-CUR-X
+               ELSE
+                   MOVE WS-DTH-SUB-CI(WS-TTL-I)
+                       TO WS-HUD-CHR-IDX
+                   MOVE WS-TTL-CUR-X TO WS-HUD-CHR-X
+                   MOVE WS-TTL-CUR-Y TO WS-HUD-CHR-Y
+                   IF WS-HUD-CHR-IDX >= 1
+                       AND WS-HUD-CHR-IDX
+                       <= WS-HUD-CHAR-COUNT
+                       PERFORM DRAW-HUD-CHAR
+                   END-IF
+                   ADD 6 TO WS-TTL-CUR-X
+               END-IF
+           END-PERFORM
+
+      *>   Display death frame
+           CALL "sdl_frame" USING WS-FRAMEBUFFER
+                                  WS-SCREEN-W
+                                  WS-SCREEN-H
+           .
+
+      *> ============================================================
+      *> SHOW-INTERMISSION-SCREEN: Display the level-complete summary
+      *> (kills/items/secrets found, time taken, score) until the
+      *> player presses fire to continue. Called once from the main
+      *> loop right after CHECK-LEVEL-EXIT sets WS-GAME-STATE = 2,
+      *> before ADVANCE-LEVEL loads the next map -- same blocking
+      *> pattern as SHOW-TITLE-SCREEN rather than a per-frame game
+      *> state, since nothing else needs to happen while it's up.
+      *> ============================================================
+       SHOW-INTERMISSION-SCREEN.
+           COMPUTE WS-IMS-TIME-ELAPSED =
+               WS-PROF-PLAY-SECONDS - WS-LEVEL-START-SECONDS
+           PERFORM COMPUTE-LEVEL-SCORE
+           PERFORM DRAW-INTERMISSION-FRAME
+
+      *>   Headless mode has no real input device to wait on --
+      *>   continue immediately so the frame cap still runs to
+      *>   completion like every other blocking screen
+           IF WS-HEADLESS-MODE = 1
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   Wait for the fire key to release before arming the confirm
+      *>   wait below, so a keypress held over from whatever screen
+      *>   ran just before this one doesn't instantly confirm it
+           PERFORM UNTIL WS-KEY(WS-KB-FIRE) = 0
+               OR WS-KEY(WS-KB-QUIT) = -1
+               CALL "sdl_input" USING WS-KEYS
+           END-PERFORM
+
+           PERFORM UNTIL WS-KEY(WS-KB-FIRE) NOT = 0
+               OR WS-KEY(WS-KB-QUIT) = -1
+               CALL "sdl_input" USING WS-KEYS
+           END-PERFORM
+
+           IF WS-KEY(WS-KB-QUIT) = -1
+               MOVE 0 TO WS-RUNNING
+           END-IF
+           .
+
+      *> ============================================================
+      *> DRAW-INTERMISSION-FRAME: Render "MAP COMPLETE", the kill/
+      *> item/secret/time/score summary, and the continue prompt,
+      *> then present the frame. Reuses the title/death screens'
+      *> font-drawing paragraphs and DRAW-HUD-STATS' number helpers.
+      *> ============================================================
+       DRAW-INTERMISSION-FRAME.
+      *>   Clear framebuffer to black
+           MOVE LOW-VALUES TO WS-FRAMEBUFFER
+
+      *>   --- Draw "MAP COMPLETE" centered at 3x scale ---
+      *>   12 chars => 12*18-3 = 213 pixels. Start X = (320-213)/2 = 53
+           MOVE 53 TO WS-TTL-CUR-X
+           MOVE 30 TO WS-TTL-CUR-Y
+           PERFORM VARYING WS-TTL-I FROM 1 BY 1
+               UNTIL WS-TTL-I > WS-IMS-TITLE-LEN
+               IF WS-IMS-TITLE-CI(WS-TTL-I) = 0
+                   ADD 18 TO WS-TTL-CUR-X
+               ELSE
+                   MOVE WS-IMS-TITLE-CI(WS-TTL-I)
+                       TO WS-HUD-CHR-IDX
+                   IF WS-HUD-CHR-IDX >= 1
+                       AND WS-HUD-CHR-IDX
+                       <= WS-HUD-CHAR-COUNT
+                       PERFORM DRAW-TITLE-CHAR-3X
+                   END-IF
+                   ADD 18 TO WS-TTL-CUR-X
+               END-IF
+           END-PERFORM
+
+      *>   --- Kills / Items / Secrets found-over-total rows, 1x,
+      *>       same letter labels as the in-game HUD corner ---
+           MOVE X"FF" TO WS-HUD-CUR-R
+           MOVE X"FF" TO WS-HUD-CUR-G
+           MOVE X"FF" TO WS-HUD-CUR-B
+
+           MOVE 25 TO WS-HUD-CHR-IDX
+           MOVE 110 TO WS-HUD-CHR-X
+           MOVE 090 TO WS-HUD-CHR-Y
+           PERFORM DRAW-HUD-CHAR
+           MOVE WS-KILL-COUNT TO WS-HUD-NUM-VAL
+           MOVE 130 TO WS-HUD-NUM-X
+           MOVE 090 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+           MOVE WS-KILL-TOTAL TO WS-HUD-NUM-VAL
+           MOVE 160 TO WS-HUD-NUM-X
+           MOVE 090 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+           MOVE 26 TO WS-HUD-CHR-IDX
+           MOVE 110 TO WS-HUD-CHR-X
+           MOVE 104 TO WS-HUD-CHR-Y
+           PERFORM DRAW-HUD-CHAR
+           MOVE WS-ITEM-COUNT TO WS-HUD-NUM-VAL
+           MOVE 130 TO WS-HUD-NUM-X
+           MOVE 104 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+           MOVE WS-ITEM-TOTAL TO WS-HUD-NUM-VAL
+           MOVE 160 TO WS-HUD-NUM-X
+           MOVE 104 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+           MOVE 24 TO WS-HUD-CHR-IDX
+           MOVE 110 TO WS-HUD-CHR-X
+           MOVE 118 TO WS-HUD-CHR-Y
+           PERFORM DRAW-HUD-CHAR
+           MOVE WS-SECRET-COUNT TO WS-HUD-NUM-VAL
+           MOVE 130 TO WS-HUD-NUM-X
+           MOVE 118 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+           MOVE WS-SECRET-TOTAL TO WS-HUD-NUM-VAL
+           MOVE 160 TO WS-HUD-NUM-X
+           MOVE 118 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+      *>   --- Time taken (T I M E) ---
+           MOVE 15 TO WS-HUD-CHR-IDX
+           MOVE 110 TO WS-HUD-CHR-X
+           MOVE 132 TO WS-HUD-CHR-Y
+           PERFORM DRAW-HUD-CHAR
+           MOVE 26 TO WS-HUD-CHR-IDX
+           MOVE 116 TO WS-HUD-CHR-X
+           PERFORM DRAW-HUD-CHAR
+           MOVE 17 TO WS-HUD-CHR-IDX
+           MOVE 122 TO WS-HUD-CHR-X
+           PERFORM DRAW-HUD-CHAR
+           MOVE 12 TO WS-HUD-CHR-IDX
+           MOVE 128 TO WS-HUD-CHR-X
+           PERFORM DRAW-HUD-CHAR
+           MOVE WS-IMS-TIME-ELAPSED TO WS-HUD-NUM5-VAL
+           MOVE 140 TO WS-HUD-NUM5-X
+           MOVE 132 TO WS-HUD-NUM5-Y
+           PERFORM DRAW-HUD-NUMBER-5
+
+      *>   --- Score (P T S) ---
+           MOVE 16 TO WS-HUD-CHR-IDX
+           MOVE 110 TO WS-HUD-CHR-X
+           MOVE 146 TO WS-HUD-CHR-Y
+           PERFORM DRAW-HUD-CHAR
+           MOVE 15 TO WS-HUD-CHR-IDX
+           MOVE 116 TO WS-HUD-CHR-X
+           PERFORM DRAW-HUD-CHAR
+           MOVE 24 TO WS-HUD-CHR-IDX
+           MOVE 122 TO WS-HUD-CHR-X
+           PERFORM DRAW-HUD-CHAR
+           MOVE WS-SCORE-DISPLAY TO WS-HUD-NUM5-VAL
+           MOVE 140 TO WS-HUD-NUM5-X
+           MOVE 146 TO WS-HUD-NUM5-Y
+           PERFORM DRAW-HUD-NUMBER-5
+
+      *>   --- Draw "PRESS SPACE" centered at 1x ---
+      *>   11 chars => 11*6-1 = 65 pixels. Start X = (320-65)/2 = 127
+           MOVE 127 TO WS-TTL-CUR-X
+           MOVE 175 TO WS-TTL-CUR-Y
+           MOVE WS-IMS-SUB-R TO WS-HUD-CUR-R
+           MOVE WS-IMS-SUB-G TO WS-HUD-CUR-G
+           MOVE WS-IMS-SUB-B TO WS-HUD-CUR-B
+           PERFORM VARYING WS-TTL-I FROM 1 BY 1
+               UNTIL WS-TTL-I > WS-IMS-SUB-LEN
+               IF WS-IMS-SUB-CI(WS-TTL-I) = 0
+                   ADD 6 TO WS-TTL-CUR-X
+               ELSE
+                   MOVE WS-IMS-SUB-CI(WS-TTL-I)
+                       TO WS-HUD-CHR-IDX
+                   MOVE WS-TTL-CUR-X TO WS-HUD-CHR-X
+                   MOVE WS-TTL-CUR-Y TO WS-HUD-CHR-Y
+                   IF WS-HUD-CHR-IDX >= 1
+                       AND WS-HUD-CHR-IDX
+                       <= WS-HUD-CHAR-COUNT
+                       PERFORM DRAW-HUD-CHAR
+                   END-IF
+                   ADD 6 TO WS-TTL-CUR-X
+               END-IF
+           END-PERFORM
+
+      *>   Display intermission frame
+           CALL "sdl_frame" USING WS-FRAMEBUFFER
+                                  WS-SCREEN-W
+                                  WS-SCREEN-H
+           .
+
+      *> ============================================================
+      *> CHECK-LEVEL-EXIT: Check if player reached an exit linedef
+      *> Exit cells are tagged MC-TYPE = 3 by PROCESS-ONE-LINEDEF
+      *> from the map's own EXIT linedef specials (11/51/52/124),
+      *> not a hardcoded screen corner.
+      *> Sets WS-GAME-STATE = 2 (won) and stops the game loop.
       *> ============================================================
        CHECK-LEVEL-EXIT.
       *>   Compute player grid position
@@ -532,12 +1136,542 @@
            COMPUTE WS-EXIT-CHK-COL =
                FUNCTION INTEGER-PART(WS-PX) + 1
 
-      *>   Check exit area: far edge of map
+      *>   Check the cell the player is standing on. ADVANCE-LEVEL
+      *>   (called right after this from the main loop) decides
+      *>   whether that means the next map or the campaign is done.
            IF WS-EXIT-CHK-ROW >= 1
-               AND WS-EXIT-CHK-ROW < 5
-               AND WS-EXIT-CHK-COL > 120
+               AND WS-EXIT-CHK-ROW <= WS-MAP-SIZE
+               AND WS-EXIT-CHK-COL >= 1
                AND WS-EXIT-CHK-COL <= WS-MAP-SIZE
-               MOVE 2 TO WS-GAME-STATE
+               IF MC-TYPE(WS-EXIT-CHK-ROW, WS-EXIT-CHK-COL) = 3
+                   MOVE 2 TO WS-GAME-STATE
+                   MOVE WS-SFX-LEVEL-EXIT TO WS-SFX-ID
+                   PERFORM PLAY-SOUND-EFFECT
+               END-IF
+           END-IF
+           .
+
+      *> ============================================================
+      *> CHECK-SECRETS: If the player is standing in a secret
+      *> (special 9) sector that hasn't been credited yet, mark it
+      *> found in WS-SC-FOUND-TABLE and bump WS-SECRET-COUNT.
+      *> ============================================================
+       CHECK-SECRETS.
+           COMPUTE WS-EXIT-CHK-ROW =
+               FUNCTION INTEGER-PART(WS-PY) + 1
+           COMPUTE WS-EXIT-CHK-COL =
+               FUNCTION INTEGER-PART(WS-PX) + 1
+
+           IF WS-EXIT-CHK-ROW < 1 OR WS-EXIT-CHK-ROW > WS-MAP-SIZE
+               OR WS-EXIT-CHK-COL < 1 OR WS-EXIT-CHK-COL > WS-MAP-SIZE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF MC-SECRET(WS-EXIT-CHK-ROW, WS-EXIT-CHK-COL) NOT = 1
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE MC-SECTOR-NUM(WS-EXIT-CHK-ROW, WS-EXIT-CHK-COL)
+               TO WS-GR-SECTOR-NUM
+           IF WS-GR-SECTOR-NUM < 1 OR WS-GR-SECTOR-NUM > 200
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-SC-FOUND(WS-GR-SECTOR-NUM) = 0
+               MOVE 1 TO WS-SC-FOUND(WS-GR-SECTOR-NUM)
+               ADD 1 TO WS-SECRET-COUNT
+               ADD 100 TO WS-SCORE
+               DISPLAY "You found a secret!"
+           END-IF
+           .
+
+      *> ============================================================
+      *> CHECK-AUTOMAP-KEY: Edge-triggered automap binding toggles
+      *> the automap overlay on and off.
+      *> ============================================================
+       CHECK-AUTOMAP-KEY.
+           IF WS-KEY(WS-KB-AUTOMAP) NOT = 0
+               IF WS-AUTOMAP-KEY-PREV = 0
+                   IF WS-AUTOMAP-ON = 1
+                       MOVE 0 TO WS-AUTOMAP-ON
+                   ELSE
+                       MOVE 1 TO WS-AUTOMAP-ON
+                   END-IF
+               END-IF
+               MOVE 1 TO WS-AUTOMAP-KEY-PREV
+           ELSE
+               MOVE 0 TO WS-AUTOMAP-KEY-PREV
+           END-IF
+           .
+
+      *> ============================================================
+      *> CHECK-PAUSE-KEY: Edge-triggered pause binding freezes
+      *> gameplay. Only called while WS-GAME-STATE = 1 (active play);
+      *> SHOW-PAUSE-SCREEN handles the way back out of state 4.
+      *> ============================================================
+       CHECK-PAUSE-KEY.
+           IF WS-KEY(WS-KB-PAUSE) NOT = 0
+               IF WS-PAUSE-KEY-PREV = 0
+                   MOVE 4 TO WS-GAME-STATE
+               END-IF
+               MOVE 1 TO WS-PAUSE-KEY-PREV
+           ELSE
+               MOVE 0 TO WS-PAUSE-KEY-PREV
+           END-IF
+           .
+
+      *> ============================================================
+      *> SHOW-PAUSE-SCREEN: Performed every frame while
+      *> WS-GAME-STATE = 4. Dims the already-rendered frame in place
+      *> (same colormap-darkening idea the wall/floor renderers use,
+      *> applied directly to the resolved RGB since the framebuffer no
+      *> longer holds palette indices by this point) and overlays a
+      *> "PAUSED" prompt, then blocks until the player resumes or
+      *> quits -- PROCESS-MOVEMENT/UPDATE-ENEMIES/UPDATE-DOORS and the
+      *> rest of the gameplay paragraphs in MAIN-PROGRAM simply aren't
+      *> reached while WS-GAME-STATE stays 4.
+      *> ============================================================
+       SHOW-PAUSE-SCREEN.
+           PERFORM DIM-FRAMEBUFFER
+           PERFORM DRAW-PAUSE-FRAME
+
+      *>   Headless mode has no real input device to wait on --
+      *>   resume immediately so the frame cap still runs to
+      *>   completion like every other blocking screen
+           IF WS-HEADLESS-MODE = 1
+               MOVE 1 TO WS-GAME-STATE
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   Wait for the pause key to be released before re-arming it,
+      *>   so the keypress that opened this screen doesn't
+      *>   immediately close it again
+           PERFORM UNTIL WS-KEY(WS-KB-PAUSE) = 0
+               OR WS-KEY(WS-KB-QUIT) = -1
+               CALL "sdl_input" USING WS-KEYS
+           END-PERFORM
+
+           IF WS-KEY(WS-KB-QUIT) NOT = -1
+      *>       Wait for resume (fire, or pause again) or quit
+               PERFORM UNTIL WS-KEY(WS-KB-FIRE) NOT = 0
+                   OR WS-KEY(WS-KB-PAUSE) NOT = 0
+                   OR WS-KEY(WS-KB-QUIT) = -1
+                   CALL "sdl_input" USING WS-KEYS
+               END-PERFORM
+           END-IF
+
+           IF WS-KEY(WS-KB-QUIT) = -1
+               MOVE 0 TO WS-RUNNING
+           ELSE
+               MOVE 1 TO WS-GAME-STATE
+           END-IF
+           .
+
+      *> ============================================================
+      *> DIM-FRAMEBUFFER: Halve every R/G/B byte in the framebuffer in
+      *> place (alpha left untouched) to darken the frozen frame
+      *> behind the pause prompt.
+      *> ============================================================
+       DIM-FRAMEBUFFER.
+           PERFORM VARYING WS-PSE-PIX-I FROM 1 BY 1
+               UNTIL WS-PSE-PIX-I > 256000
+               IF FUNCTION MOD(WS-PSE-PIX-I, 4) NOT = 0
+                   MOVE WS-FB-BYTE(WS-PSE-PIX-I) TO WS-BIN-BUF1
+                   COMPUTE WS-BIN-BYTE = WS-BIN-BYTE / 2
+                   MOVE WS-BIN-BUF1 TO WS-FB-BYTE(WS-PSE-PIX-I)
+               END-IF
+           END-PERFORM
+           .
+
+      *> ============================================================
+      *> DRAW-PAUSE-FRAME: Overlay "PAUSED" and the resume/quit
+      *> prompt onto the already-dimmed framebuffer, then present it.
+      *> Reuses the title screen's font-drawing paragraphs the same
+      *> way DRAW-DEATH-FRAME does.
+      *> ============================================================
+       DRAW-PAUSE-FRAME.
+      *>   --- Draw "PAUSED" centered at 3x scale ---
+      *>   6 chars => 6*18-3 = 105 pixels. Start X = (320-105)/2 = 107
+           MOVE 107 TO WS-TTL-CUR-X
+           MOVE 70 TO WS-TTL-CUR-Y
+           PERFORM VARYING WS-TTL-I FROM 1 BY 1
+               UNTIL WS-TTL-I > WS-PSE-TITLE-LEN
+               IF WS-PSE-TITLE-CI(WS-TTL-I) = 0
+                   ADD 18 TO WS-TTL-CUR-X
+               ELSE
+                   MOVE WS-PSE-TITLE-CI(WS-TTL-I)
+                       TO WS-HUD-CHR-IDX
+                   IF WS-HUD-CHR-IDX >= 1
+                       AND WS-HUD-CHR-IDX
+                       <= WS-HUD-CHAR-COUNT
+                       PERFORM DRAW-TITLE-CHAR-3X
+                   END-IF
+                   ADD 18 TO WS-TTL-CUR-X
+               END-IF
+           END-PERFORM
+
+      *>   --- Draw "RESUME OR QUIT" centered at 1x ---
+      *>   14 chars => 14*6-1 = 83 pixels. Start X = (320-83)/2 = 118
+           MOVE 118 TO WS-TTL-CUR-X
+           MOVE 120 TO WS-TTL-CUR-Y
+           MOVE WS-PSE-SUB-R TO WS-HUD-CUR-R
+           MOVE WS-PSE-SUB-G TO WS-HUD-CUR-G
+           MOVE WS-PSE-SUB-B TO WS-HUD-CUR-B
+           PERFORM VARYING WS-TTL-I FROM 1 BY 1
+               UNTIL WS-TTL-I > WS-PSE-SUB-LEN
+               IF WS-PSE-SUB-CI(WS-TTL-I) = 0
+                   ADD 6 TO WS-TTL-CUR-X
+               ELSE
+                   MOVE WS-PSE-SUB-CI(WS-TTL-I)
+                       TO WS-HUD-CHR-IDX
+                   MOVE WS-TTL-CUR-X TO WS-HUD-CHR-X
+                   MOVE WS-TTL-CUR-Y TO WS-HUD-CHR-Y
+                   IF WS-HUD-CHR-IDX >= 1
+                       AND WS-HUD-CHR-IDX
+                       <= WS-HUD-CHAR-COUNT
+                       PERFORM DRAW-HUD-CHAR
+                   END-IF
+                   ADD 6 TO WS-TTL-CUR-X
+               END-IF
+           END-PERFORM
+
+      *>   Display pause frame
+           CALL "sdl_frame" USING WS-FRAMEBUFFER
+                                  WS-SCREEN-W
+                                  WS-SCREEN-H
+           .
+
+      *> ============================================================
+      *> SHOW-WAD-PICKER: Performed once at startup, before OPEN-WAD,
+      *> so the operator can choose which .wad to load instead of
+      *> always getting the hardcoded freedoom2.wad. The full,
+      *> human-readable file list goes to the console the same way
+      *> "Directory: N lumps" already does; the on-screen prompt only
+      *> has numeric glyphs to work with (see WS-PICK-TITLE-IDX), so
+      *> it shows the current choice's position/count and leaves the
+      *> names themselves to the console listing.
+      *> ============================================================
+       SHOW-WAD-PICKER.
+           PERFORM LIST-WAD-FILES
+
+           IF WS-WAD-CHOICE-COUNT = 0
+      *>       Nothing to choose from -- OPEN-WAD falls back to the
+      *>       historical default
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Available WAD files:"
+           PERFORM VARYING WS-PICK-I FROM 1 BY 1
+               UNTIL WS-PICK-I > WS-WAD-CHOICE-COUNT
+               DISPLAY "  " WS-PICK-I ": " WS-WAD-CHOICE(WS-PICK-I)
+           END-PERFORM
+
+           MOVE 1 TO WS-WAD-PICK-IDX
+
+      *>   Headless mode has no real input device to wait on --
+      *>   take the first listed WAD and continue
+           IF WS-HEADLESS-MODE = 1
+               MOVE WS-WAD-CHOICE(WS-WAD-PICK-IDX)
+                   TO WS-WAD-FILENAME
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-PICK-KEY-PREV
+           PERFORM DRAW-WAD-PICK-FRAME
+
+      *>   Wait for the fire key to release before arming the confirm
+      *>   wait below, so a keypress held over from whatever screen
+      *>   ran just before this one doesn't instantly confirm it
+           PERFORM UNTIL WS-KEY(WS-KB-FIRE) = 0
+               OR WS-KEY(WS-KB-QUIT) = -1
+               CALL "sdl_input" USING WS-KEYS
+           END-PERFORM
+
+           PERFORM UNTIL WS-KEY(WS-KB-FIRE) NOT = 0
+               OR WS-KEY(WS-KB-QUIT) = -1
+               CALL "sdl_input" USING WS-KEYS
+
+               IF WS-KEY(WS-KB-FORWARD) NOT = 0
+                   OR WS-KEY(WS-KB-BACK) NOT = 0
+                   IF WS-PICK-KEY-PREV = 0
+                       IF WS-KEY(WS-KB-FORWARD) NOT = 0
+                           IF WS-WAD-PICK-IDX > 1
+                               SUBTRACT 1 FROM WS-WAD-PICK-IDX
+                           ELSE
+                               MOVE WS-WAD-CHOICE-COUNT
+                                   TO WS-WAD-PICK-IDX
+                           END-IF
+                       ELSE
+                           IF WS-WAD-PICK-IDX < WS-WAD-CHOICE-COUNT
+                               ADD 1 TO WS-WAD-PICK-IDX
+                           ELSE
+                               MOVE 1 TO WS-WAD-PICK-IDX
+                           END-IF
+                       END-IF
+                       PERFORM DRAW-WAD-PICK-FRAME
+                   END-IF
+                   MOVE 1 TO WS-PICK-KEY-PREV
+               ELSE
+                   MOVE 0 TO WS-PICK-KEY-PREV
+               END-IF
+           END-PERFORM
+
+           IF WS-KEY(WS-KB-QUIT) = -1
+               MOVE 0 TO WS-RUNNING
+           ELSE
+               MOVE WS-WAD-CHOICE(WS-WAD-PICK-IDX)
+                   TO WS-WAD-FILENAME
+               DISPLAY "Selected WAD: " WS-WAD-FILENAME
+           END-IF
+           .
+
+      *> ============================================================
+      *> DRAW-WAD-PICK-FRAME: "PICK" title plus the current choice's
+      *> position/count as two HUD numbers, then present the frame.
+      *> ============================================================
+       DRAW-WAD-PICK-FRAME.
+           MOVE LOW-VALUES TO WS-FRAMEBUFFER
+
+      *>   4 chars => 4*18-3 = 69 pixels. Start X = (320-69)/2 = 125
+           MOVE 125 TO WS-TTL-CUR-X
+           MOVE 70 TO WS-TTL-CUR-Y
+           PERFORM VARYING WS-TTL-I FROM 1 BY 1
+               UNTIL WS-TTL-I > WS-PICK-TITLE-LEN
+               MOVE WS-PICK-TITLE-CI(WS-TTL-I) TO WS-HUD-CHR-IDX
+               IF WS-HUD-CHR-IDX >= 1
+                   AND WS-HUD-CHR-IDX <= WS-HUD-CHAR-COUNT
+                   PERFORM DRAW-TITLE-CHAR-3X
+               END-IF
+               ADD 18 TO WS-TTL-CUR-X
+           END-PERFORM
+
+      *>   Choice position, then count, separated by a gap
+           MOVE WS-TTL-SUB-R TO WS-HUD-CUR-R
+           MOVE WS-TTL-SUB-G TO WS-HUD-CUR-G
+           MOVE WS-TTL-SUB-B TO WS-HUD-CUR-B
+           MOVE WS-WAD-PICK-IDX TO WS-HUD-NUM-VAL
+           MOVE 140 TO WS-HUD-NUM-X
+           MOVE 130 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+           MOVE WS-WAD-CHOICE-COUNT TO WS-HUD-NUM-VAL
+           MOVE 170 TO WS-HUD-NUM-X
+           MOVE 130 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+           CALL "sdl_frame" USING WS-FRAMEBUFFER
+                                  WS-SCREEN-W
+                                  WS-SCREEN-H
+           .
+
+      *> ============================================================
+      *> SHOW-MAP-PICKER: Performed once after READ-WAD-DIRECTORY, so
+      *> the operator can choose which map lump within the chosen WAD
+      *> to start on. Same numeric-only on-screen convention and
+      *> console listing as SHOW-WAD-PICKER.
+      *> ============================================================
+       SHOW-MAP-PICKER.
+           PERFORM LIST-MAP-LUMPS
+
+           IF WS-MAP-CHOICE-COUNT = 0
+      *>       No MAPxx markers found -- LOAD-MAP keeps trying the
+      *>       default WS-MAP-NAME
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Available maps:"
+           PERFORM VARYING WS-PICK-I FROM 1 BY 1
+               UNTIL WS-PICK-I > WS-MAP-CHOICE-COUNT
+               DISPLAY "  " WS-PICK-I ": " WS-MAP-CHOICE(WS-PICK-I)
+           END-PERFORM
+
+           MOVE 1 TO WS-MAP-PICK-IDX
+
+           IF WS-HEADLESS-MODE = 1
+               MOVE WS-MAP-CHOICE(WS-MAP-PICK-IDX) TO WS-MAP-NAME
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-PICK-KEY-PREV
+           PERFORM DRAW-MAP-PICK-FRAME
+
+      *>   Wait for the fire key to release before arming the confirm
+      *>   wait below, so a keypress held over from whatever screen
+      *>   ran just before this one doesn't instantly confirm it
+           PERFORM UNTIL WS-KEY(WS-KB-FIRE) = 0
+               OR WS-KEY(WS-KB-QUIT) = -1
+               CALL "sdl_input" USING WS-KEYS
+           END-PERFORM
+
+           PERFORM UNTIL WS-KEY(WS-KB-FIRE) NOT = 0
+               OR WS-KEY(WS-KB-QUIT) = -1
+               CALL "sdl_input" USING WS-KEYS
+
+               IF WS-KEY(WS-KB-FORWARD) NOT = 0
+                   OR WS-KEY(WS-KB-BACK) NOT = 0
+                   IF WS-PICK-KEY-PREV = 0
+                       IF WS-KEY(WS-KB-FORWARD) NOT = 0
+                           IF WS-MAP-PICK-IDX > 1
+                               SUBTRACT 1 FROM WS-MAP-PICK-IDX
+                           ELSE
+                               MOVE WS-MAP-CHOICE-COUNT
+                                   TO WS-MAP-PICK-IDX
+                           END-IF
+                       ELSE
+                           IF WS-MAP-PICK-IDX < WS-MAP-CHOICE-COUNT
+                               ADD 1 TO WS-MAP-PICK-IDX
+                           ELSE
+                               MOVE 1 TO WS-MAP-PICK-IDX
+                           END-IF
+                       END-IF
+                       PERFORM DRAW-MAP-PICK-FRAME
+                   END-IF
+                   MOVE 1 TO WS-PICK-KEY-PREV
+               ELSE
+                   MOVE 0 TO WS-PICK-KEY-PREV
+               END-IF
+           END-PERFORM
+
+           IF WS-KEY(WS-KB-QUIT) = -1
                MOVE 0 TO WS-RUNNING
+           ELSE
+               MOVE WS-MAP-CHOICE(WS-MAP-PICK-IDX) TO WS-MAP-NAME
+               DISPLAY "Selected map: " WS-MAP-NAME
+           END-IF
+           .
+
+      *> ============================================================
+      *> DRAW-MAP-PICK-FRAME: same layout as DRAW-WAD-PICK-FRAME, for
+      *> the map-lump choice.
+      *> ============================================================
+       DRAW-MAP-PICK-FRAME.
+           MOVE LOW-VALUES TO WS-FRAMEBUFFER
+
+           MOVE 125 TO WS-TTL-CUR-X
+           MOVE 70 TO WS-TTL-CUR-Y
+           PERFORM VARYING WS-TTL-I FROM 1 BY 1
+               UNTIL WS-TTL-I > WS-PICK-TITLE-LEN
+               MOVE WS-PICK-TITLE-CI(WS-TTL-I) TO WS-HUD-CHR-IDX
+               IF WS-HUD-CHR-IDX >= 1
+                   AND WS-HUD-CHR-IDX <= WS-HUD-CHAR-COUNT
+                   PERFORM DRAW-TITLE-CHAR-3X
+               END-IF
+               ADD 18 TO WS-TTL-CUR-X
+           END-PERFORM
+
+           MOVE WS-TTL-SUB-R TO WS-HUD-CUR-R
+           MOVE WS-TTL-SUB-G TO WS-HUD-CUR-G
+           MOVE WS-TTL-SUB-B TO WS-HUD-CUR-B
+           MOVE WS-MAP-PICK-IDX TO WS-HUD-NUM-VAL
+           MOVE 140 TO WS-HUD-NUM-X
+           MOVE 130 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+           MOVE WS-MAP-CHOICE-COUNT TO WS-HUD-NUM-VAL
+           MOVE 170 TO WS-HUD-NUM-X
+           MOVE 130 TO WS-HUD-NUM-Y
+           PERFORM DRAW-HUD-NUMBER
+
+           CALL "sdl_frame" USING WS-FRAMEBUFFER
+                                  WS-SCREEN-W
+                                  WS-SCREEN-H
+           .
+
+      *> ============================================================
+      *> RENDER-AUTOMAP: Draw a scrolling radar of the nearby map,
+      *> centered on the player, over the 3D view. Shows wall/door
+      *> cells as dots and the player as a bright square. Only drawn
+      *> while WS-AUTOMAP-ON is set (toggled by CHECK-AUTOMAP-KEY).
+      *> ============================================================
+       RENDER-AUTOMAP.
+           IF WS-AUTOMAP-ON = 0
+               EXIT PARAGRAPH
            END-IF
+
+      *>   Background panel
+           MOVE WS-AM-BOX-X TO WS-HUD-RECT-X
+           MOVE WS-AM-BOX-Y TO WS-HUD-RECT-Y
+           MOVE WS-AM-BOX-DIM TO WS-HUD-RECT-W
+           MOVE WS-AM-BOX-DIM TO WS-HUD-RECT-H
+           MOVE WS-AM-BG-R TO WS-HUD-CUR-R
+           MOVE WS-AM-BG-G TO WS-HUD-CUR-G
+           MOVE WS-AM-BG-B TO WS-HUD-CUR-B
+           PERFORM DRAW-HUD-RECT
+
+      *>   Player's current map cell is the radar's center
+           COMPUTE WS-AM-PLAYER-ROW =
+               FUNCTION INTEGER-PART(WS-PY) + 1
+           COMPUTE WS-AM-PLAYER-COL =
+               FUNCTION INTEGER-PART(WS-PX) + 1
+
+      *>   Walk every cell within the radar radius and mark walls/doors
+           MOVE WS-AM-WALL-R TO WS-HUD-CUR-R
+           MOVE WS-AM-WALL-G TO WS-HUD-CUR-G
+           MOVE WS-AM-WALL-B TO WS-HUD-CUR-B
+           PERFORM VARYING WS-AM-DR FROM -24 BY 1
+               UNTIL WS-AM-DR > 24
+               COMPUTE WS-AM-ROW =
+                   WS-AM-PLAYER-ROW + WS-AM-DR
+               IF WS-AM-ROW >= 1
+                   AND WS-AM-ROW <= WS-MAP-SIZE
+                   PERFORM VARYING WS-AM-DC FROM -24 BY 1
+                       UNTIL WS-AM-DC > 24
+                       COMPUTE WS-AM-COL =
+                           WS-AM-PLAYER-COL + WS-AM-DC
+                       IF WS-AM-COL >= 1
+                           AND WS-AM-COL <= WS-MAP-SIZE
+                           IF MC-TYPE(WS-AM-ROW, WS-AM-COL) = 1
+                               OR MC-TYPE(WS-AM-ROW, WS-AM-COL) = 2
+                               PERFORM DRAW-AUTOMAP-CELL
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+
+      *>   Mark each active sprite (monster/pickup) within radar range
+           MOVE WS-AM-SPRITE-R TO WS-HUD-CUR-R
+           MOVE WS-AM-SPRITE-G TO WS-HUD-CUR-G
+           MOVE WS-AM-SPRITE-B TO WS-HUD-CUR-B
+           PERFORM VARYING WS-AM-SP-IDX FROM 1 BY 1
+               UNTIL WS-AM-SP-IDX > WS-SP-COUNT
+               COMPUTE WS-AM-SP-ROW =
+                   FUNCTION INTEGER-PART(WS-SP-WORLD-Y(WS-AM-SP-IDX))
+                   + 1
+               COMPUTE WS-AM-SP-COL =
+                   FUNCTION INTEGER-PART(WS-SP-WORLD-X(WS-AM-SP-IDX))
+                   + 1
+               COMPUTE WS-AM-DR = WS-AM-SP-ROW - WS-AM-PLAYER-ROW
+               COMPUTE WS-AM-DC = WS-AM-SP-COL - WS-AM-PLAYER-COL
+               IF WS-AM-DR >= -24 AND WS-AM-DR <= 24
+                   AND WS-AM-DC >= -24 AND WS-AM-DC <= 24
+                   PERFORM DRAW-AUTOMAP-CELL
+               END-IF
+           END-PERFORM
+
+      *>   Player marker at the radar's center
+           COMPUTE WS-HUD-RECT-X =
+               WS-AM-BOX-X + WS-AM-RADIUS * WS-AM-SCALE
+           COMPUTE WS-HUD-RECT-Y =
+               WS-AM-BOX-Y + WS-AM-RADIUS * WS-AM-SCALE
+           MOVE WS-AM-SCALE TO WS-HUD-RECT-W
+           MOVE WS-AM-SCALE TO WS-HUD-RECT-H
+           MOVE WS-AM-PLAYER-R TO WS-HUD-CUR-R
+           MOVE WS-AM-PLAYER-G TO WS-HUD-CUR-G
+           MOVE WS-AM-PLAYER-B TO WS-HUD-CUR-B
+           PERFORM DRAW-HUD-RECT
+           .
+
+      *> ============================================================
+      *> DRAW-AUTOMAP-CELL: Plot one occupied cell (WS-AM-DR/DC offset
+      *> from the player) onto the radar panel in WS-HUD-CUR-R/G/B.
+      *> ============================================================
+       DRAW-AUTOMAP-CELL.
+           COMPUTE WS-HUD-RECT-X =
+               WS-AM-BOX-X
+               + (WS-AM-DC + WS-AM-RADIUS) * WS-AM-SCALE
+           COMPUTE WS-HUD-RECT-Y =
+               WS-AM-BOX-Y
+               + (WS-AM-DR + WS-AM-RADIUS) * WS-AM-SCALE
+           MOVE WS-AM-SCALE TO WS-HUD-RECT-W
+           MOVE WS-AM-SCALE TO WS-HUD-RECT-H
+           PERFORM DRAW-HUD-RECT
            .
