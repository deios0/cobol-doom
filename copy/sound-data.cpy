@@ -0,0 +1,38 @@
+      *> ============================================================
+      *> sound-data.cpy — Data for sound effect playback
+      *> Maps game events to native sound-effect IDs passed to the
+      *> sdl_play_sound native call, numbered after the vanilla
+      *> DSxxx sound lumps they stand in for.
+      *> ============================================================
+
+      *> --- Sound effect ID to play (set before PLAY-SOUND-EFFECT) ---
+       01 WS-SFX-ID                PIC 9(3).
+
+      *> --- Sound effect ID constants ---
+       01 WS-SFX-PISTOL            PIC 9(3) VALUE 001.
+       01 WS-SFX-SHOTGUN           PIC 9(3) VALUE 002.
+       01 WS-SFX-NOAMMO            PIC 9(3) VALUE 003.
+       01 WS-SFX-CHAINGUN          PIC 9(3) VALUE 004.
+       01 WS-SFX-PLASMA            PIC 9(3) VALUE 005.
+       01 WS-SFX-DOOR-OPEN         PIC 9(3) VALUE 010.
+       01 WS-SFX-DOOR-CLOSE        PIC 9(3) VALUE 011.
+       01 WS-SFX-ITEM-PICKUP       PIC 9(3) VALUE 020.
+       01 WS-SFX-WEAPON-PICKUP     PIC 9(3) VALUE 021.
+       01 WS-SFX-ENEMY-PAIN        PIC 9(3) VALUE 030.
+       01 WS-SFX-ENEMY-DEATH       PIC 9(3) VALUE 031.
+       01 WS-SFX-PLAYER-PAIN       PIC 9(3) VALUE 040.
+       01 WS-SFX-PLAYER-DEATH      PIC 9(3) VALUE 041.
+       01 WS-SFX-LEVEL-EXIT        PIC 9(3) VALUE 050.
+
+      *> --- DS-prefixed sound lump name for the pending WS-SFX-ID,
+      *>     set by SFX-LOOKUP-LUMP-NAME; spaces means "no lump for
+      *>     this ID" ---
+       01 WS-SFX-LUMP-NAME         PIC X(8).
+
+      *> --- Raw PCM clip read out of the WAD via wad_read, the same
+      *>     way LOAD-PALETTE/LOAD-COLORMAP pull their lumps, before
+      *>     handing it to sdl_play_sound ---
+       01 WS-SFX-BUF               PIC X(65536).
+
+      *> --- One-shot "this WAD has no sound lumps" warning flag ---
+       01 WS-SFX-WARNED            PIC 9 VALUE 0.
